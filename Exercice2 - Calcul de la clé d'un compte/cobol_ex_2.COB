@@ -12,10 +12,28 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT COMPTES  ASSIGN  TO 'COMPTES'
+       SELECT COMPTES  ASSIGN  TO DYNAMIC L-NomComptes
                       ORGANIZATION IS LINE SEQUENTIAL
                       FILE STATUS IS L-Fst.
 
+       SELECT FILE-REJETS ASSIGN TO DYNAMIC L-NomRejets
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstR.
+
+       SELECT FILE-RESULTAT ASSIGN TO DYNAMIC L-NomResultat
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstS.
+
+       SELECT COMPTES-MASTER ASSIGN TO DYNAMIC L-NomComptesMaster
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS M-NUMCOMPTE
+                      FILE STATUS IS L-FstM.
+
+       SELECT FILE-AUDITLOG ASSIGN TO DYNAMIC L-NomAuditlog
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstAud.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -23,7 +41,45 @@
        FD  COMPTES.
        01  E-COMPTES.
            05 E-NUMBER PIC 9 OCCURS 10.
-
+           05 E-CHECKDIGIT         PIC X.
+       01  E-COMPTES-NUM REDEFINES E-COMPTES.
+      *--   VUE NUMERIQUE DU NUMERO DE COMPTE (10 CHIFFRES) UTILISEE
+      *--   COMME CLE DU FICHIER MAITRE ET POUR LES RAPPORTS
+           05 E-NUMCOMPTE           PIC 9(10).
+           05 FILLER                PIC X.
+
+       FD  FILE-REJETS.
+       01  S-REJET.
+           05 S-REJET-LIGNE         PIC 9(6).
+           05 S-REJET-SEP1          PIC X.
+           05 S-REJET-DONNEES       PIC X(11).
+           05 S-REJET-SEP2          PIC X.
+           05 S-REJET-MOTIF         PIC X(40).
+
+       FD  FILE-RESULTAT.
+       01  ENR-RESULTAT             PIC X(80).
+
+       FD  COMPTES-MASTER.
+       01  M-COMPTE.
+           05 M-NUMCOMPTE           PIC 9(10).
+           05 M-RESULT              PIC 9(10) OCCURS 5.
+           05 M-KEY                 PIC 9.
+
+       FD  FILE-AUDITLOG.
+       01  E-AUDITLOG.
+           05 AUD-PGM               PIC X(15).
+           05 AUD-SEP1              PIC X.
+           05 AUD-DATE              PIC X(10).
+           05 AUD-SEP2              PIC X.
+           05 AUD-TIME              PIC X(8).
+           05 AUD-SEP3              PIC X.
+           05 AUD-EVENT             PIC X(5).
+           05 AUD-SEP4              PIC X.
+           05 AUD-NBR-LUS           PIC Z(6)9.
+           05 AUD-SEP5              PIC X.
+           05 AUD-NBR-ECR           PIC Z(6)9.
+           05 AUD-SEP6              PIC X.
+           05 AUD-NBR-REJ           PIC Z(6)9.
 
 
        WORKING-STORAGE SECTION.
@@ -34,12 +90,28 @@
 
       *-- file status fichier
        01 L-Fst                                   PIC 99.
+       01 L-FstR                                  PIC 99.
+       01 L-FstS                                  PIC 99.
+       01 L-FstM                                  PIC 99.
+       01 L-FstAud                                PIC 99.
+
+      *-- noms de fichiers parametrables par variable d'environnement
+       01 L-NomComptes           PIC X(40) VALUE 'COMPTES'.
+       01 L-NomRejets            PIC X(40) VALUE 'REJETS_COMPTES.txt'.
+       01 L-NomResultat          PIC X(40) VALUE 'RESULT_COMPTES.txt'.
+       01 L-NomComptesMaster     PIC X(40) VALUE 'COMPTES_MASTER.DAT'.
+       01 L-NomAuditlog          PIC X(40) VALUE 'AUDIT_EX2.LOG'.
+       01 L-EnvTemp              PIC X(40).
+
+      *-- piste d audit persistante (une ligne par debut/fin)
+       01 L-AuditTimestamp       PIC X(21).
 
        01 L-FinFic                                PIC X.
            88 L-FinFic-OK                         VALUE 'O'.
 
        01 L-Nbr.
            05 L-NbrEnrLus                         PIC 9(5).
+           05 L-NbrRejets                         PIC 9(5).
 
       *-- Variables pour le stockage des enregistrements
        01 L-Comptes.
@@ -58,6 +130,55 @@
 
        01 L-KEY PIC 9.
 
+      *-- VARIABLES POUR LE CONTROLE ET LE REJET DES ENREGISTREMENTS
+       01 WS-ENR-VALIDE                           PIC X.
+       01 WS-MOTIF-REJET                          PIC X(40).
+
+      *-- VARIABLES POUR LA VERIFICATION DE LA CLE FOURNIE
+       01 WS-CLE-FOURNIE                          PIC X VALUE 'N'.
+           88 WS-CLE-FOURNIE-OUI                  VALUE 'Y'.
+       01 WS-CLE-ATTENDUE                         PIC 9.
+       01 WS-CLE-OK                                PIC X.
+       01 L-NbrClesInvalides                      PIC 9(5) VALUE 0.
+
+      *-- TABLE DE DISTRIBUTION DES CLES (INDICE 1 = CLE 0, ... INDICE 10 = CLE 9)
+       01 WS-DISTRIB-TABLE.
+           05 WS-DISTRIB-COUNT PIC 9(6) OCCURS 10 VALUE ZERO.
+
+      *-- SUIVI DU COMPTE DANS LE FICHIER MAITRE
+       01 WS-COMPTE-CONNU                         PIC X.
+           88 WS-COMPTE-CONNU-OUI                 VALUE 'Y'.
+       01 WS-CLE-CHANGEE                          PIC X.
+           88 WS-CLE-CHANGEE-OUI                  VALUE 'Y'.
+       01 L-NbrClesChangees                       PIC 9(5) VALUE 0.
+       01 L-NbrComptesMaj                         PIC 9(5) VALUE 0.
+       01 L-NbrComptesNouveaux                    PIC 9(5) VALUE 0.
+
+      *-- LIGNES FORMATEES POUR RESULT_COMPTES.txt
+       01  WS-RES-TITRE                           PIC X(80).
+       01  WS-RES-LIGNE.
+           05 FILLER                 PIC X(8) VALUE 'COMPTE '.
+           05 WS-RES-NUMCOMPTE       PIC 9(10).
+           05 FILLER                 PIC X(4) VALUE ' R1='.
+           05 WS-RES-R1              PIC Z(9)9.
+           05 FILLER                 PIC X(4) VALUE ' R2='.
+           05 WS-RES-R2              PIC Z(9)9.
+           05 FILLER                 PIC X(4) VALUE ' R3='.
+           05 WS-RES-R3              PIC Z(9)9.
+           05 FILLER                 PIC X(4) VALUE ' R4='.
+           05 WS-RES-R4              PIC Z(9)9.
+           05 FILLER                 PIC X(4) VALUE ' R5='.
+           05 WS-RES-R5              PIC Z(9)9.
+           05 FILLER                 PIC X(5) VALUE ' KEY='.
+           05 WS-RES-KEY             PIC 9.
+           05 WS-RES-FLAG            PIC X(20).
+
+       01  WS-RES-DISTRIB-LIGNE.
+           05 FILLER                 PIC X(10) VALUE 'CLE '.
+           05 WS-RES-DISTRIB-CLE     PIC 9.
+           05 FILLER                 PIC X(4) VALUE ' : '.
+           05 WS-RES-DISTRIB-NB      PIC Z(5)9.
+
        PROCEDURE DIVISION.
 
        SQUELETTE.
@@ -67,7 +188,9 @@
            PERFORM LECTURE-FICHIER
 
            PERFORM UNTIL L-FinFic-OK
-                PERFORM TRAITEMENT
+                IF WS-ENR-VALIDE = 'Y'
+                    PERFORM TRAITEMENT
+                END-IF
                 PERFORM LECTURE-FICHIER
            END-PERFORM
 
@@ -91,16 +214,72 @@
                       L-ModTmp
                       L-KEY
 
+      *--      NOMS DE FICHIERS PARAMETRABLES PAR VARIABLE D'ENVIRONNEMENT
+      *--      (A DEFAUT, LES NOMS CI-DESSUS SONT UTILISES)
+           DISPLAY 'EX2_COMPTES' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomComptes
+           END-IF
+
+           DISPLAY 'EX2_REJETS' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomRejets
+           END-IF
+
+           DISPLAY 'EX2_RESULTAT' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomResultat
+           END-IF
+
+           DISPLAY 'EX2_COMPTES_MASTER' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomComptesMaster
+           END-IF
+
+           DISPLAY 'EX2_AUDITLOG' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomAuditlog
+           END-IF
+
            OPEN INPUT COMPTES
            *> controle que l'ouverture du fichier c'est bien faite
            IF L-Fst NOT = ZERO
               DISPLAY 'Erreur ouverture fichier FS =' L-Fst '>'
               PERFORM ERREUR
            END-IF
+
+           OPEN OUTPUT FILE-REJETS
+           OPEN OUTPUT FILE-RESULTAT
+           OPEN I-O COMPTES-MASTER
+           IF L-FstM = '35'
+      *--      LE FICHIER MAITRE N EXISTE PAS ENCORE : ON LE CREE
+              OPEN OUTPUT COMPTES-MASTER
+              CLOSE COMPTES-MASTER
+              OPEN I-O COMPTES-MASTER
+           END-IF
+
+           OPEN EXTEND FILE-AUDITLOG
+           IF L-FstAud = '35'
+      *--      LE FICHIER D AUDIT N EXISTE PAS ENCORE : ON LE CREE
+              OPEN OUTPUT FILE-AUDITLOG
+              CLOSE FILE-AUDITLOG
+              OPEN EXTEND FILE-AUDITLOG
+           END-IF
+           MOVE 0 TO AUD-NBR-LUS
+           MOVE 0 TO AUD-NBR-ECR
+           MOVE 0 TO AUD-NBR-REJ
+           MOVE 'DEBUT' TO AUD-EVENT
+           PERFORM ECRITURE-AUDIT
            .
       *----------------------------------------------------------------------------
        LECTURE-FICHIER.
       *-----------
+           MOVE 'Y' TO WS-ENR-VALIDE
            READ COMPTES
            AT END
              SET L-FinFic-OK                  TO TRUE
@@ -110,14 +289,27 @@
                  DISPLAY 'Erreur lecture fichier FS =' L-Fst '>'
                  PERFORM ERREUR
               END-IF
-      *--      Les donn?es lues sont-elles num?riques?
-              IF E-COMPTES IS NOT NUMERIC
-                  DISPLAY 'Erreur: donn?es en lecture invalides.'
-                  PERFORM ERREUR
+              ADD 1                            TO L-NbrEnrLus
+
+      *--      Les donn?es lues sont-elles num?riques? Un enregistrement
+      *--      invalide est ecarte dans un fichier de rejets au lieu
+      *--      d'interrompre tout le traitement.
+              IF E-NUMCOMPTE IS NOT NUMERIC
+                  MOVE 'N' TO WS-ENR-VALIDE
+                  MOVE 'NUMERO DE COMPTE NON NUMERIQUE'
+                      TO WS-MOTIF-REJET
+                  PERFORM ECRITURE-REJET
+              ELSE
+      *--          LE 11E CARACTERE (S IL EST NUMERIQUE) EST UNE CLE DE
+      *--          CONTROLE FOURNIE A VERIFIER EN PLUS DE CELLE CALCULEE
+                  IF E-CHECKDIGIT IS NUMERIC
+                      SET WS-CLE-FOURNIE-OUI TO TRUE
+                  ELSE
+                      MOVE 'N' TO WS-CLE-FOURNIE
+                  END-IF
               END-IF
 
       D       DISPLAY 'E-COMPTES =' E-COMPTES '>'
-              ADD 1                            TO L-NbrEnrLus
            END-READ
 
 
@@ -184,19 +376,163 @@
            COMPUTE L-KEY = FUNCTION MOD(L-KEY 10)
            DISPLAY '----------- KEY IS: ' L-KEY
 
+      *--   VERIFICATION DE LA CLE DE CONTROLE FOURNIE (SI PRESENTE)
+           MOVE SPACE TO WS-CLE-OK
+           IF WS-CLE-FOURNIE-OUI
+               MOVE E-CHECKDIGIT TO WS-CLE-ATTENDUE
+               IF WS-CLE-ATTENDUE = L-KEY
+                   MOVE 'O' TO WS-CLE-OK
+               ELSE
+                   MOVE 'N' TO WS-CLE-OK
+                   ADD 1 TO L-NbrClesInvalides
+                   DISPLAY '----------- CLE FOURNIE INVALIDE : ATTENDU '
+                           L-KEY ' RECU ' WS-CLE-ATTENDUE
+               END-IF
+           END-IF
+
+      *--   MISE A JOUR DE LA TABLE DE DISTRIBUTION DES CLES (CLE 0..9
+      *--   -> INDICE 1..10)
+           ADD 1 TO WS-DISTRIB-COUNT(L-KEY + 1)
+
+           PERFORM TRAITEMENT-MASTER
+
+           PERFORM ECRITURE-RESULTAT-LIGNE
+
            DISPLAY '_______________________________'
            CONTINUE
            .
+      *----------------------------------------------------------------------------
+       TRAITEMENT-MASTER.
+      *-----------
+      *--   RECHERCHE DU COMPTE DANS LE FICHIER MAITRE PERSISTANT ET
+      *--   MISE A JOUR/CREATION DE SON ENREGISTREMENT
+           MOVE 'N' TO WS-COMPTE-CONNU
+           MOVE 'N' TO WS-CLE-CHANGEE
+           MOVE E-NUMCOMPTE TO M-NUMCOMPTE
+
+           READ COMPTES-MASTER
+           NOT INVALID KEY
+               SET WS-COMPTE-CONNU-OUI TO TRUE
+               IF M-KEY NOT = L-KEY
+                   SET WS-CLE-CHANGEE-OUI TO TRUE
+                   ADD 1 TO L-NbrClesChangees
+               END-IF
+           END-READ
+
+           MOVE L-RESULT(1) TO M-RESULT(1)
+           MOVE L-RESULT(2) TO M-RESULT(2)
+           MOVE L-RESULT(3) TO M-RESULT(3)
+           MOVE L-RESULT(4) TO M-RESULT(4)
+           MOVE L-RESULT(5) TO M-RESULT(5)
+           MOVE L-KEY TO M-KEY
+
+           IF WS-COMPTE-CONNU-OUI
+               REWRITE M-COMPTE
+               ADD 1 TO L-NbrComptesMaj
+           ELSE
+               WRITE M-COMPTE
+               ADD 1 TO L-NbrComptesNouveaux
+           END-IF
+           .
+      *----------------------------------------------------------------------------
+       ECRITURE-RESULTAT-LIGNE.
+      *-----------
+           MOVE E-NUMCOMPTE TO WS-RES-NUMCOMPTE
+           MOVE L-RESULT(1) TO WS-RES-R1
+           MOVE L-RESULT(2) TO WS-RES-R2
+           MOVE L-RESULT(3) TO WS-RES-R3
+           MOVE L-RESULT(4) TO WS-RES-R4
+           MOVE L-RESULT(5) TO WS-RES-R5
+           MOVE L-KEY TO WS-RES-KEY
+
+           EVALUATE TRUE
+               WHEN WS-CLE-FOURNIE-OUI AND WS-CLE-OK = 'O'
+                   MOVE ' CLE FOURNIE OK'    TO WS-RES-FLAG
+               WHEN WS-CLE-FOURNIE-OUI AND WS-CLE-OK = 'N'
+                   MOVE ' CLE FOURNIE KO'    TO WS-RES-FLAG
+               WHEN OTHER
+                   MOVE SPACE                TO WS-RES-FLAG
+           END-EVALUATE
+
+           WRITE ENR-RESULTAT FROM WS-RES-LIGNE
+           .
+      *----------------------------------------------------------------------------
+       ECRITURE-REJET.
+      *-----------
+           ADD 1 TO L-NbrRejets
+           MOVE L-NbrEnrLus          TO S-REJET-LIGNE
+           MOVE SPACE                TO S-REJET-SEP1
+           MOVE E-COMPTES            TO S-REJET-DONNEES
+           MOVE SPACE                TO S-REJET-SEP2
+           MOVE WS-MOTIF-REJET       TO S-REJET-MOTIF
+           WRITE S-REJET
+           .
       *----------------------------------------------------------------------------
        FIN-TRT.
       *----
+           PERFORM ECRITURE-DISTRIBUTION
+
+           MOVE L-NbrEnrLus TO AUD-NBR-LUS
+           COMPUTE AUD-NBR-ECR = L-NbrComptesMaj + L-NbrComptesNouveaux
+           MOVE L-NbrRejets TO AUD-NBR-REJ
+           MOVE 'FIN' TO AUD-EVENT
+           PERFORM ECRITURE-AUDIT
+
            CLOSE COMPTES
-           Display 'Nbre enregs lus =' L-NbrEnrLus '>'
+                 FILE-REJETS
+                 FILE-RESULTAT
+                 COMPTES-MASTER
+                 FILE-AUDITLOG
+
+           Display 'Nbre enregs lus      =' L-NbrEnrLus '>'
+           Display 'Nbre enregs rejetes  =' L-NbrRejets '>'
+           Display 'Nbre cles invalides  =' L-NbrClesInvalides '>'
+           Display 'Nbre comptes maj     =' L-NbrComptesMaj '>'
+           Display 'Nbre comptes nouveaux=' L-NbrComptesNouveaux '>'
+           Display 'Nbre cles changees   =' L-NbrClesChangees '>'
            DISPLAY '*************************************************'
            DISPLAY '      FIN   PROGRAMME ' L-Pgm
            DISPLAY '*************************************************'
            GOBACK.
+      *----------------------------------------------------------------------------
+       ECRITURE-DISTRIBUTION.
+      *-----------
+           MOVE 'DISTRIBUTION DES CLES DE CONTROLE' TO WS-RES-TITRE
+           WRITE ENR-RESULTAT FROM WS-RES-TITRE
 
+           PERFORM VARYING L-IndJ FROM 1 BY 1 UNTIL L-IndJ > 10
+               COMPUTE WS-RES-DISTRIB-CLE = L-IndJ - 1
+               MOVE WS-DISTRIB-COUNT(L-IndJ) TO WS-RES-DISTRIB-NB
+               WRITE ENR-RESULTAT FROM WS-RES-DISTRIB-LIGNE
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------------------
+       ECRITURE-AUDIT.
+      *-----------
+      *    ECRIT UNE LIGNE DE PISTE D AUDIT (DEBUT OU FIN DE
+      *    TRAITEMENT) DANS FILE-AUDITLOG, OUVERT EN EXTEND POUR
+      *    CONSERVER L HISTORIQUE DES EXECUTIONS PRECEDENTES.
+           MOVE FUNCTION CURRENT-DATE TO L-AuditTimestamp
+           MOVE 'COBOL_EX2'    TO AUD-PGM
+           MOVE SPACE TO AUD-SEP1
+           MOVE SPACE TO AUD-SEP2
+           MOVE SPACE TO AUD-SEP3
+           MOVE SPACE TO AUD-SEP4
+           MOVE SPACE TO AUD-SEP5
+           MOVE SPACE TO AUD-SEP6
+           MOVE L-AuditTimestamp(1:4)  TO AUD-DATE(1:4)
+           MOVE '-'                   TO AUD-DATE(5:1)
+           MOVE L-AuditTimestamp(5:2)  TO AUD-DATE(6:2)
+           MOVE '-'                   TO AUD-DATE(8:1)
+           MOVE L-AuditTimestamp(7:2)  TO AUD-DATE(9:2)
+           MOVE L-AuditTimestamp(9:2)  TO AUD-TIME(1:2)
+           MOVE ':'                   TO AUD-TIME(3:1)
+           MOVE L-AuditTimestamp(11:2) TO AUD-TIME(4:2)
+           MOVE ':'                   TO AUD-TIME(6:1)
+           MOVE L-AuditTimestamp(13:2) TO AUD-TIME(7:2)
+           WRITE E-AUDITLOG
+           .
 
       *----------------------------------------------------------------------------
        ERREUR.

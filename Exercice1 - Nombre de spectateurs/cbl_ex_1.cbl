@@ -11,37 +11,175 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE-FICENT ASSIGN TO "FICENT.txt"
-           ORGANISATION IS LINE SEQUENTIAL.
+           SELECT FILE-FICENT ASSIGN TO DYNAMIC WS-FICENT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FstFicent.
+
+           SELECT FILE-REJETS ASSIGN TO DYNAMIC WS-REJETS-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FstRejets.
+
+           SELECT FILE-RESULTAT ASSIGN TO DYNAMIC WS-RESULTAT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FstResultat.
+
+           SELECT FILE-AUDITLOG ASSIGN TO DYNAMIC WS-AUDITLOG-FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FstAud.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD FILE-FICENT.
            01  E-FICENT.
-               05 E-FICENT-Chaine      PIC 9.
+               05 E-FICENT-Chaine      PIC 9(2).
                05 E-FICENT-Jour        PIC 9.
                05 E-FICENT-Tranche     PIC 9.
                05 E-FICENT-NbrSpe      PIC 9(4).
+               05 E-FICENT-Date        PIC 9(8).
+           01  E-FICENT-CTL REDEFINES E-FICENT.
+      *        ENREGISTREMENT DE CONTROLE EN TETE DE FICENT.txt
+      *        (TAG='CT') DONNANT LE NOMBRE DE CHAINES DE LA TABLE.
+               05 E-FICENT-CTL-TAG         PIC X(2).
+               05 E-FICENT-CTL-NBCHAINES   PIC 9(2).
+               05 FILLER                   PIC X(12).
+
+       FD FILE-REJETS.
+           01  S-REJET.
+               05 S-REJET-LIGNE        PIC 9(6).
+               05 S-REJET-SEP1         PIC X.
+               05 S-REJET-DONNEES      PIC X(24).
+               05 S-REJET-SEP2         PIC X.
+               05 S-REJET-MOTIF        PIC X(40).
+
+       FD FILE-RESULTAT.
+           01  ENR-RESULTAT            PIC X(80).
+
+       FD FILE-AUDITLOG.
+           01  E-AUDITLOG.
+               05 AUD-PGM              PIC X(15).
+               05 AUD-SEP1             PIC X.
+               05 AUD-DATE             PIC X(10).
+               05 AUD-SEP2             PIC X.
+               05 AUD-TIME             PIC X(8).
+               05 AUD-SEP3             PIC X.
+               05 AUD-EVENT            PIC X(5).
+               05 AUD-SEP4             PIC X.
+               05 AUD-NBR-LUS          PIC Z(6)9.
+               05 AUD-SEP5             PIC X.
+               05 AUD-NBR-ECR          PIC Z(6)9.
+               05 AUD-SEP6             PIC X.
+               05 AUD-NBR-REJ          PIC Z(6)9.
 
        WORKING-STORAGE SECTION.
+      *        LIGNES FORMATEES POUR RESULT_EX1.txt
+       01  WS-RES-TITRE                PIC X(80).
+
+       01  WS-RES-Q2.
+           05 FILLER                PIC X(18) VALUE
+               'CHAINE 6 - TRANCHE'.
+           05 WS-RES-Q2-JOUR         PIC 9.
+           05 FILLER                 PIC X(10) VALUE ' : NBSPEC='.
+           05 WS-RES-Q2-NBSPEC       PIC Z(3)9.
+
+       01  WS-RES-Q3.
+           05 FILLER                  PIC X(7) VALUE 'CHAINE '.
+           05 WS-RES-Q3-CHAINE        PIC Z9.
+           05 FILLER                  PIC X(6) VALUE ' JOUR '.
+           05 WS-RES-Q3-JOUR          PIC 9.
+           05 FILLER                  PIC X(9) VALUE ' TRANCHE '.
+           05 WS-RES-Q3-TRANCHE       PIC 9.
+           05 FILLER                  PIC X(13) VALUE
+               ' - PART AUD: '.
+           05 WS-RES-Q3-PART          PIC ZZZ9.99.
+           05 FILLER                  PIC X(1) VALUE '%'.
+
+       01  WS-RES-Q4-LIGNE.
+           05 WS-RES-Q4-RANG           PIC Z9.
+           05 FILLER                   PIC X(3) VALUE ') C'.
+           05 WS-RES-Q4-CHAINE         PIC Z9.
+           05 FILLER                   PIC X(7) VALUE ' PART: '.
+           05 WS-RES-Q4-PART           PIC ZZZ9.99.
+           05 FILLER                   PIC X(1) VALUE '%'.
+
+       01  WS-RES-Q5.
+           05 FILLER                   PIC X(18) VALUE
+               'MAX SPEC NBSPEC = '.
+           05 WS-RES-Q5-NBSPEC         PIC Z(3)9.
+           05 FILLER                   PIC X(9) VALUE ' CHAINE='.
+           05 WS-RES-Q5-CHAINE         PIC Z9.
+           05 FILLER                   PIC X(6) VALUE ' JOUR='.
+           05 WS-RES-Q5-JOUR           PIC 9.
+           05 FILLER                   PIC X(9) VALUE ' TRANCHE='.
+           05 WS-RES-Q5-TRANCHE        PIC 9.
+
+       01  WS-RES-Q6-LIGNE.
+           05 FILLER                   PIC X(8) VALUE 'SEMAINE '.
+           05 WS-RES-Q6-RANG           PIC Z9.
+           05 FILLER                   PIC X(7) VALUE ' TOTAL='.
+           05 WS-RES-Q6-TOTAL          PIC Z(6)9.
+           05 FILLER                   PIC X(7) VALUE ' VAR.='.
+           05 WS-RES-Q6-DELTA          PIC -(6)9.
+           05 FILLER                   PIC X(2) VALUE ' ('.
+           05 WS-RES-Q6-PCT            PIC -(3)9.99.
+           05 FILLER                   PIC X(2) VALUE '%)'.
+
        01  WS-FICENT.
-           05 WS-FICENT-CHAINE         PIC 9.
+           05 WS-FICENT-CHAINE         PIC 9(2).
            05 WS-FICENT-JOUR           PIC 9.
            05 WS-FICENT-TRANCHE        PIC 9.
            05 WS-FICENT-NBRSPE         PIC 9(4).
+           05 WS-FICENT-DATE           PIC 9(8).
        01  END-OF-FILE PIC A.
 
+      *        NOMBRE DE CHAINES DE LA TABLE (LU SUR L ENREGISTREMENT
+      *        DE CONTROLE EN TETE DE FICENT.txt, 6 PAR DEFAUT SI
+      *        LE FICHIER N EN COMPORTE PAS POUR RESTER COMPATIBLE
+      *        AVEC LES FICHIERS EXISTANTS).
+       01  WS-NB-CHAINES               PIC 9(2) VALUE 6.
+
        01  LINE-COUNT PIC 9(4) VALUE 0.
 
+      *        VARIABLES POUR LE CONTROLE DES ENREGISTREMENTS
+       01  WS-NUM-LIGNE            PIC 9(6) VALUE 0.
+       01  WS-NBR-REJETS           PIC 9(6) VALUE 0.
+       01  WS-ENR-VALIDE           PIC X.
+       01  WS-MOTIF-REJET          PIC X(40).
+
+      *        VARIABLES POUR ISOLER LES SEMAINES (DATE JJ/MM/AAAA)
+       01  WS-SEMAINE-INITIALISEE  PIC X VALUE 'N'.
+       01  WS-ANCRE-LUNDI-NUM      PIC S9(8) VALUE 0.
+       01  WS-REC-LUNDI-NUM        PIC S9(8) VALUE 0.
+       01  WS-MEME-SEMAINE         PIC X.
+       01  WS-NBR-HORS-SEMAINE     PIC 9(4) VALUE 0.
+
+      *        TABLE DE SUIVI DE L AUDIENCE TOTALE SEMAINE PAR SEMAINE
+      *        (TOUTES LES SEMAINES RENCONTREES DANS FICENT.txt, PAS
+      *        SEULEMENT LA SEMAINE DE REFERENCE DE TABLE-TELE).
+       01  WS-NB-SEMAINES          PIC 9(2) VALUE 0.
+       01  TABLE-SEMAINES.
+           05 SEM-DATA OCCURS 1 TO 53 TIMES DEPENDING ON WS-NB-SEMAINES
+                                     INDEXED BY IDX-SEMAINE.
+               10 SEM-LUNDI-NUM        PIC S9(8).
+               10 SEM-TOTAL-SPEC       PIC 9(7) VALUE ZERO.
+       01  WS-SEM-TROUVEE          PIC X.
+       01  WS-SEM-RANG-I           PIC 9(2).
+       01  WS-SEM-RANG-J           PIC 9(2).
+       01  WS-SEM-TEMP-DATA.
+           05 WS-SEM-TEMP-LUNDI       PIC S9(8).
+           05 WS-SEM-TEMP-TOTAL       PIC 9(7).
+       01  WS-SEM-DELTA             PIC S9(7) VALUE 0.
+       01  WS-SEM-PCT               PIC S999V99 VALUE 0.
+
        01  TABLE-TELE.
-           05 CHAINE                           OCCURS 6.
+           05 CHAINE OCCURS 1 TO 99 TIMES DEPENDING ON WS-NB-CHAINES
+                                     INDEXED BY IDX-CHAINE.
                10 JOUR                         OCCURS 7.
                    15 TRANCHE                  OCCURS 7.
-                       20 NB-SPECTATEUR        PIC 9(4).
+                       20 NB-SPECTATEUR        PIC 9(4) VALUE ZERO.
 
       *         VARIABLE TO STORE RECORD DATAS
-       01  WS-CHAINE PIC 9(1).
+       01  WS-CHAINE PIC 9(2).
        01  WS-JOUR PIC 9(1).
        01  WS-TRANCHE PIC 9(1).
        01  WS-NBRSPE PIC 9(4).
@@ -50,36 +188,185 @@
       *        VARIABLE FOR QUESTION 3 + 4 + 5
        01  WS-Q3RESULT PIC 9999.99.
        01  WS-Q4RESULT PIC 9999.99.
+
+      *        PARAMETRES DE LA QUESTION 3 (PART D AUDIENCE D UNE
+      *        CHAINE/JOUR/TRANCHE DONNEE), PARAMETRABLES PAR VARIABLE
+      *        D ENVIRONNEMENT - VALEURS PAR DEFAUT = COMPORTEMENT
+      *        HISTORIQUE (CHAINE 2, MARDI, TRANCHE 20H-21H).
+       01  WS-Q3-CHAINE             PIC 9(2) VALUE 2.
+       01  WS-Q3-JOUR               PIC 9    VALUE 2.
+       01  WS-Q3-TRANCHE            PIC 9    VALUE 3.
        01  WS-Q4BASE PIC 9(5).
        01  WS-Q4JOUR PIC 9 VALUE 1.
        01  WS-Q4TRANCHE PIC 9 VALUE 1.
+
+      *        TABLE DES PARTS D AUDIENCE PAR CHAINE (TOUTES CHAINES)
+       01  WS-Q4-TABLE.
+           05  WS-Q4-CHAINE-DATA
+                   OCCURS 1 TO 99 TIMES DEPENDING ON WS-NB-CHAINES.
+               10 WS-Q4-CHAINE-NUM    PIC 9(2).
+               10 WS-Q4-CHAINE-BASE   PIC 9(5).
+               10 WS-Q4-CHAINE-PART   PIC 9999.99.
+       01  WS-Q4-RANG-I            PIC 9(2).
+       01  WS-Q4-RANG-J            PIC 9(2).
+       01  WS-Q4-TEMP-DATA.
+           05 WS-Q4-TEMP-CHAINE       PIC 9(2).
+           05 WS-Q4-TEMP-BASE         PIC 9(5).
+           05 WS-Q4-TEMP-PART         PIC 9999.99.
        01  WS-Q5COMPARE PIC 9(4) VALUE 0.
        01  WS-Q5.
-           05 WS-Q5CHAINE PIC 9.
+           05 WS-Q5CHAINE PIC 9(2).
            05 WS-Q5JOUR PIC 9.
            05 WS-Q5TRANCHE PIC 9.
            05 WS-Q5NBRSPEC PIC 9(4).
 
+       01  WS-FICENT-FILE          PIC X(40) VALUE 'FICENT.txt'.
+       01  WS-REJETS-FILE          PIC X(40) VALUE 'REJETS_FICENT.txt'.
+       01  WS-RESULTAT-FILE        PIC X(40) VALUE 'RESULT_EX1.txt'.
+       01  WS-AUDITLOG-FILE        PIC X(40) VALUE 'AUDIT_EX1.LOG'.
+       01  WS-ENV-TEMP             PIC X(40).
+
+      *        PISTE D AUDIT PERSISTANTE (UNE LIGNE PAR DEBUT/FIN)
+       01  WS-AUDIT-TIMESTAMP      PIC X(21).
+       01  WS-FstAud               PIC XX.
+       01  WS-FstFicent            PIC XX.
+       01  WS-FstRejets            PIC XX.
+       01  WS-FstResultat          PIC XX.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+      *        NOMS DE FICHIERS PARAMETRABLES PAR VARIABLE D'ENVIRONNEMENT
+      *        (A DEFAUT, LES NOMS CI-DESSUS SONT UTILISES)
+            DISPLAY 'EX1_FICENT' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-TEMP FROM ENVIRONMENT-VALUE
+            IF WS-ENV-TEMP NOT = SPACES
+                MOVE WS-ENV-TEMP TO WS-FICENT-FILE
+            END-IF
+
+            DISPLAY 'EX1_REJETS' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-TEMP FROM ENVIRONMENT-VALUE
+            IF WS-ENV-TEMP NOT = SPACES
+                MOVE WS-ENV-TEMP TO WS-REJETS-FILE
+            END-IF
+
+            DISPLAY 'EX1_RESULTAT' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-TEMP FROM ENVIRONMENT-VALUE
+            IF WS-ENV-TEMP NOT = SPACES
+                MOVE WS-ENV-TEMP TO WS-RESULTAT-FILE
+            END-IF
+
+            DISPLAY 'EX1_AUDITLOG' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-TEMP FROM ENVIRONMENT-VALUE
+            IF WS-ENV-TEMP NOT = SPACES
+                MOVE WS-ENV-TEMP TO WS-AUDITLOG-FILE
+            END-IF
+
+            DISPLAY 'EX1_Q3_CHAINE' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-TEMP FROM ENVIRONMENT-VALUE
+            IF WS-ENV-TEMP(1:2) IS NUMERIC
+                MOVE WS-ENV-TEMP(1:2) TO WS-Q3-CHAINE
+            END-IF
+
+            DISPLAY 'EX1_Q3_JOUR' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-TEMP FROM ENVIRONMENT-VALUE
+            IF WS-ENV-TEMP(1:1) IS NUMERIC
+                MOVE WS-ENV-TEMP(1:1) TO WS-Q3-JOUR
+            END-IF
+
+            DISPLAY 'EX1_Q3_TRANCHE' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-TEMP FROM ENVIRONMENT-VALUE
+            IF WS-ENV-TEMP(1:1) IS NUMERIC
+                MOVE WS-ENV-TEMP(1:1) TO WS-Q3-TRANCHE
+            END-IF
+
       *        FILLING TABLE-TELE DATAS
             OPEN INPUT FILE-FICENT.
+            IF WS-FstFicent NOT = ZERO
+                DISPLAY 'Erreur ouverture fichier FS =' WS-FstFicent '>'
+                STOP RUN
+            END-IF
+            OPEN OUTPUT FILE-REJETS.
+            OPEN OUTPUT FILE-RESULTAT.
+            OPEN EXTEND FILE-AUDITLOG.
+            IF WS-FstAud = '35'
+      *--      LE FICHIER D AUDIT N EXISTE PAS ENCORE : ON LE CREE
+                OPEN OUTPUT FILE-AUDITLOG
+                CLOSE FILE-AUDITLOG
+                OPEN EXTEND FILE-AUDITLOG
+            END-IF
+            MOVE 0 TO AUD-NBR-LUS
+            MOVE 0 TO AUD-NBR-ECR
+            MOVE 0 TO AUD-NBR-REJ
+            MOVE 'DEBUT' TO AUD-EVENT
+            PERFORM ECRITURE-AUDIT
+            MOVE 6 TO WS-NB-CHAINES
+            READ FILE-FICENT
+                AT END
+                    MOVE "Y" TO END-OF-FILE
+            END-READ
+            IF END-OF-FILE NOT = 'Y'
+                IF E-FICENT-CTL-TAG = 'CT'
+      *                ENREGISTREMENT DE CONTROLE : IL NE COMPTE PAS
+      *                COMME UNE LIGNE DE DONNEES, MAIS LA LIGNE
+      *                PHYSIQUE QU IL OCCUPE DOIT QUAND MEME ETRE
+      *                COMPTEE POUR QUE WS-NUM-LIGNE (INCREMENTE CI-
+      *                DESSOUS POUR CHAQUE ENREGISTREMENT TRAITE PAR LA
+      *                BOUCLE) RESTE LE VRAI NUMERO DE LIGNE DU FICHIER
+      *                SOURCE (VOIR ECRITURE-REJET).
+                    MOVE E-FICENT-CTL-NBCHAINES TO WS-NB-CHAINES
+                    ADD 1 TO WS-NUM-LIGNE
+                    READ FILE-FICENT
+                        AT END
+                            MOVE "Y" TO END-OF-FILE
+                    END-READ
+                END-IF
+            END-IF
+
                 PERFORM UNTIL END-OF-FILE = "Y"
-                   READ FILE-FICENT INTO WS-FICENT
+                           ADD 1 TO WS-NUM-LIGNE
+                           PERFORM CONTROLE-ENREGISTREMENT
+                           IF WS-ENR-VALIDE = 'Y'
+                               MOVE E-FICENT TO WS-FICENT
+                               PERFORM VERIFIE-SEMAINE
+                               PERFORM MAJ-SEMAINE
+                               IF WS-MEME-SEMAINE = 'Y'
+                                   ADD WS-FICENT-NBRSPE TO NB-SPECTATEUR
+                                      (WS-FICENT-CHAINE
+                                       WS-FICENT-JOUR
+                                       WS-FICENT-TRANCHE)
+                                   ADD 1 TO LINE-COUNT
+                               ELSE
+                                   ADD 1 TO WS-NBR-HORS-SEMAINE
+                               END-IF
+                           ELSE
+                               PERFORM ECRITURE-REJET
+                           END-IF
+                   READ FILE-FICENT
                        AT END
                            MOVE "Y" TO END-OF-FILE
-                       NOT AT END
-                               ADD WS-FICENT-NBRSPE TO NB-SPECTATEUR
-                                  (WS-FICENT-CHAINE
-                                   WS-FICENT-JOUR
-                                   WS-FICENT-TRANCHE)
-                               ADD 1 TO LINE-COUNT
+                   END-READ
                   END-PERFORM
             CLOSE FILE-FICENT.
+            CLOSE FILE-REJETS.
+
+            IF WS-NBR-HORS-SEMAINE > 0
+                DISPLAY WS-NBR-HORS-SEMAINE
+                    ' ENREGISTREMENT(S) D AUTRES SEMAINES ONT ETE '
+                    'EXCLUS DE LA SEMAINE DE REFERENCE (QUESTIONS '
+                    '2 A 5) MAIS INCLUS DANS L EVOLUTION '
+                    'HEBDOMADAIRE (QUESTION 6)'
+            END-IF
+            IF WS-NBR-REJETS > 0
+                DISPLAY WS-NBR-REJETS
+                    ' ENREGISTREMENT(S) REJETE(S), VOIR '
+                    'REJETS_FICENT.txt'
+            END-IF.
 
       *        DISPLAYING AUDIENCE FOR CHAINE 6 ON PLAGE 6 FOR EACH DAY
             DISPLAY '-------------------'
             DISPLAY 'RESULT FOR QUESTION 2:'
+            MOVE 'RESULT FOR QUESTION 2:' TO WS-RES-TITRE
+            WRITE ENR-RESULTAT FROM WS-RES-TITRE
             DISPLAY NB-SPECTATEUR(6 1 6)
             DISPLAY NB-SPECTATEUR(6 2 6)
             DISPLAY NB-SPECTATEUR(6 3 6)
@@ -90,28 +377,61 @@
             DISPLAY '-------------------'
             DISPLAY 'LINE COUNT: ' LINE-COUNT
             DISPLAY '-------------------'
+            PERFORM VARYING WS-JOUR FROM 1 BY 1 UNTIL WS-JOUR > 7
+                MOVE WS-JOUR TO WS-RES-Q2-JOUR
+                MOVE NB-SPECTATEUR(6 WS-JOUR 6) TO WS-RES-Q2-NBSPEC
+                WRITE ENR-RESULTAT FROM WS-RES-Q2
+            END-PERFORM
 
       *        QUESTION 3
-      *        DISPLAYING AUDIENCE PART FOR CHAINE 2 ON TUESDAY FROM 20H TO 21H
+      *        DISPLAYING AUDIENCE PART FOR A PARAMETERIZED
+      *        CHAINE/JOUR/TRANCHE (DEFAUT HISTORIQUE : CHAINE 2,
+      *        MARDI, TRANCHE 20H-21H) - VOIR EX1_Q3_CHAINE/
+      *        EX1_Q3_JOUR/EX1_Q3_TRANCHE CI-DESSUS.
+            IF WS-Q3-CHAINE < 1 OR WS-Q3-CHAINE > WS-NB-CHAINES
+                MOVE 2 TO WS-Q3-CHAINE
+            END-IF
+            IF WS-Q3-JOUR < 1 OR WS-Q3-JOUR > 7
+                MOVE 2 TO WS-Q3-JOUR
+            END-IF
+            IF WS-Q3-TRANCHE < 1 OR WS-Q3-TRANCHE > 7
+                MOVE 3 TO WS-Q3-TRANCHE
+            END-IF
+
             DISPLAY 'RESULT FOR QUESTION 3:'
             COMPUTE WS-TOTSPE = 0
-            PERFORM VARYING WS-CHAINE FROM 1 BY 1 UNTIL WS-CHAINE > 6
-               ADD NB-SPECTATEUR(WS-CHAINE 2 3) TO WS-TOTSPE
+            PERFORM VARYING WS-CHAINE FROM 1 BY 1
+                    UNTIL WS-CHAINE > WS-NB-CHAINES
+               ADD NB-SPECTATEUR(WS-CHAINE WS-Q3-JOUR WS-Q3-TRANCHE)
+                   TO WS-TOTSPE
             END-PERFORM
-            DISPLAY 'NB SPEC: ' NB-SPECTATEUR(2 2 3)
+            DISPLAY 'NB SPEC: '
+                NB-SPECTATEUR(WS-Q3-CHAINE WS-Q3-JOUR WS-Q3-TRANCHE)
             DISPLAY 'NB TOT SPEC: ' WS-TOTSPE
-            COMPUTE WS-Q3RESULT = NB-SPECTATEUR(2 2 3) / WS-TOTSPE * 100
-            DISPLAY 'PART D AUDIENCE DE LA CHAINE 2 LE MARDI '
-                      'ENTRE 20H ET 21H: ' WS-Q3RESULT '%'
+            IF WS-TOTSPE = 0
+                MOVE 0 TO WS-Q3RESULT
+            ELSE
+                COMPUTE WS-Q3RESULT =
+                    NB-SPECTATEUR(WS-Q3-CHAINE WS-Q3-JOUR WS-Q3-TRANCHE)
+                    / WS-TOTSPE * 100
+            END-IF
+            DISPLAY 'PART D AUDIENCE DE LA CHAINE ' WS-Q3-CHAINE
+                      ' JOUR ' WS-Q3-JOUR ' TRANCHE ' WS-Q3-TRANCHE
+                      ': ' WS-Q3RESULT '%'
             DISPLAY '-------------------'.
+            MOVE WS-Q3-CHAINE TO WS-RES-Q3-CHAINE
+            MOVE WS-Q3-JOUR TO WS-RES-Q3-JOUR
+            MOVE WS-Q3-TRANCHE TO WS-RES-Q3-TRANCHE
+            MOVE WS-Q3RESULT TO WS-RES-Q3-PART
+            WRITE ENR-RESULTAT FROM WS-RES-Q3
 
       *        QUESTION 4
-            DISPLAY 'QUESTION 4 - PART DAUDIENCE DE LA CHAINE 4 '
+            DISPLAY 'QUESTION 4 - PART DAUDIENCE DE CHAQUE CHAINE '
                'TOUS LES JOURS SUR TOUTES LES TRANCHES: '
       *>       Calcul du nbre tot de spectateurs tous les jours et toutes tranches confondues
             COMPUTE WS-TOTSPE = 0
-            COMPUTE WS-Q4BASE = 0
-            PERFORM VARYING WS-CHAINE FROM 1 BY 1 UNTIL WS-CHAINE > 6
+            PERFORM VARYING WS-CHAINE FROM 1 BY 1
+                    UNTIL WS-CHAINE > WS-NB-CHAINES
                PERFORM VARYING WS-JOUR FROM 1 BY 1 UNTIL WS-JOUR > 7
                    PERFORM VARYING WS-TRANCHE FROM 1 BY 1
                    UNTIL WS-TRANCHE > 7
@@ -121,22 +441,73 @@
                END-PERFORM
             END-PERFORM
             DISPLAY 'NB TOT SPEC = ' WS-TOTSPE
-      *>       calcul de la part daudience de la chaine 4
-            PERFORM VARYING WS-JOUR FROM 1 BY 1 UNTIL WS-JOUR > 7
-               PERFORM VARYING WS-TRANCHE FROM 1 BY 1
-               UNTIL WS-TRANCHE > 7
-                   ADD NB-SPECTATEUR(4 WS-JOUR WS-TRANCHE)
-                   TO WS-Q4BASE
-               END-PERFORM
+
+      *>       CALCUL DE LA PART D AUDIENCE DE CHAQUE CHAINE
+            PERFORM VARYING WS-CHAINE FROM 1 BY 1
+                    UNTIL WS-CHAINE > WS-NB-CHAINES
+                COMPUTE WS-Q4BASE = 0
+                PERFORM VARYING WS-JOUR FROM 1 BY 1 UNTIL WS-JOUR > 7
+                    PERFORM VARYING WS-TRANCHE FROM 1 BY 1
+                    UNTIL WS-TRANCHE > 7
+                        ADD NB-SPECTATEUR(WS-CHAINE WS-JOUR WS-TRANCHE)
+                        TO WS-Q4BASE
+                    END-PERFORM
+                END-PERFORM
+                MOVE WS-CHAINE TO WS-Q4-CHAINE-NUM(WS-CHAINE)
+                MOVE WS-Q4BASE TO WS-Q4-CHAINE-BASE(WS-CHAINE)
+                IF WS-TOTSPE = 0
+                    MOVE 0 TO WS-Q4-CHAINE-PART(WS-CHAINE)
+                ELSE
+                    COMPUTE WS-Q4-CHAINE-PART(WS-CHAINE) =
+                        WS-Q4BASE / WS-TOTSPE * 100
+                END-IF
+                IF WS-CHAINE = 4
+                    MOVE WS-Q4-CHAINE-PART(WS-CHAINE) TO WS-Q4RESULT
+                END-IF
+            END-PERFORM
+
+      *>       TRI DECROISSANT DE LA TABLE PAR PART D AUDIENCE
+            PERFORM VARYING WS-Q4-RANG-I FROM 1 BY 1
+                    UNTIL WS-Q4-RANG-I > WS-NB-CHAINES - 1
+                PERFORM VARYING WS-Q4-RANG-J FROM WS-Q4-RANG-I BY 1
+                        UNTIL WS-Q4-RANG-J > WS-NB-CHAINES
+                    IF WS-Q4-CHAINE-PART(WS-Q4-RANG-J) >
+                       WS-Q4-CHAINE-PART(WS-Q4-RANG-I)
+                        MOVE WS-Q4-CHAINE-DATA(WS-Q4-RANG-I)
+                            TO WS-Q4-TEMP-DATA
+                        MOVE WS-Q4-CHAINE-DATA(WS-Q4-RANG-J)
+                            TO WS-Q4-CHAINE-DATA(WS-Q4-RANG-I)
+                        MOVE WS-Q4-TEMP-DATA
+                            TO WS-Q4-CHAINE-DATA(WS-Q4-RANG-J)
+                    END-IF
+                END-PERFORM
             END-PERFORM
-            COMPUTE WS-Q4RESULT = WS-Q4BASE / WS-TOTSPE * 100
+
+            DISPLAY 'CLASSEMENT DES PARTS D AUDIENCE PAR CHAINE '
+                'TOUS LES JOURS ET TOUTES TRANCHES CONFONDUES:'
+            MOVE 'CLASSEMENT DES PARTS D AUDIENCE PAR CHAINE:'
+                TO WS-RES-TITRE
+            WRITE ENR-RESULTAT FROM WS-RES-TITRE
+            PERFORM VARYING WS-Q4-RANG-I FROM 1 BY 1
+                    UNTIL WS-Q4-RANG-I > WS-NB-CHAINES
+                DISPLAY WS-Q4-RANG-I ') CHAINE '
+                    WS-Q4-CHAINE-NUM(WS-Q4-RANG-I) ': '
+                    WS-Q4-CHAINE-PART(WS-Q4-RANG-I) '%'
+                MOVE WS-Q4-RANG-I TO WS-RES-Q4-RANG
+                MOVE WS-Q4-CHAINE-NUM(WS-Q4-RANG-I) TO WS-RES-Q4-CHAINE
+                MOVE WS-Q4-CHAINE-PART(WS-Q4-RANG-I) TO WS-RES-Q4-PART
+                WRITE ENR-RESULTAT FROM WS-RES-Q4-LIGNE
+            END-PERFORM
+
+      *>       PART D AUDIENCE DE LA CHAINE 4 (COMPATIBILITE HISTORIQUE)
             DISPLAY 'PART DAUDIENCE DE LA CHAINE 4 TOUS LES JOURS '
             'ET TOUTES TRANCHES CONFONDUES: ' WS-Q4RESULT '%.'
       *        QUESTION 5
 
             DISPLAY '-------------------'.
             DISPLAY 'QUESTION 5 - NBRE MAX SPEC'
-            PERFORM VARYING WS-CHAINE FROM 1 BY 1 UNTIL WS-CHAINE > 6
+            PERFORM VARYING WS-CHAINE FROM 1 BY 1
+                    UNTIL WS-CHAINE > WS-NB-CHAINES
             AFTER WS-JOUR FROM 1 BY 1 UNTIL WS-JOUR > 7
             AFTER WS-TRANCHE FROM 1 BY 1 UNTIL WS-TRANCHE > 7
                IF NB-SPECTATEUR(WS-CHAINE WS-JOUR WS-TRANCHE)
@@ -154,5 +525,193 @@
                WS-Q5NBRSPEC ', sur la chaine ' WS-Q5CHAINE
                ' et a été atteint jour ' WS-Q5JOUR ' sur la tranche '
                WS-Q5TRANCHE
+            MOVE WS-Q5NBRSPEC  TO WS-RES-Q5-NBSPEC
+            MOVE WS-Q5CHAINE   TO WS-RES-Q5-CHAINE
+            MOVE WS-Q5JOUR     TO WS-RES-Q5-JOUR
+            MOVE WS-Q5TRANCHE  TO WS-RES-Q5-TRANCHE
+            WRITE ENR-RESULTAT FROM WS-RES-Q5
+
+      *        QUESTION 6
+      *>       TRI CROISSANT DE TABLE-SEMAINES PAR SEMAINE (NUMERO DE
+      *>       LUNDI) POUR PRESENTER L EVOLUTION DANS L ORDRE CHRONOLOGIQUE
+            PERFORM VARYING WS-SEM-RANG-I FROM 1 BY 1
+                    UNTIL WS-SEM-RANG-I > WS-NB-SEMAINES - 1
+                PERFORM VARYING WS-SEM-RANG-J FROM WS-SEM-RANG-I BY 1
+                        UNTIL WS-SEM-RANG-J > WS-NB-SEMAINES
+                    IF SEM-LUNDI-NUM(WS-SEM-RANG-J) <
+                       SEM-LUNDI-NUM(WS-SEM-RANG-I)
+                        MOVE SEM-DATA(WS-SEM-RANG-I)
+                            TO WS-SEM-TEMP-DATA
+                        MOVE SEM-DATA(WS-SEM-RANG-J)
+                            TO SEM-DATA(WS-SEM-RANG-I)
+                        MOVE WS-SEM-TEMP-DATA
+                            TO SEM-DATA(WS-SEM-RANG-J)
+                    END-IF
+                END-PERFORM
+            END-PERFORM
+
+            DISPLAY '-------------------'
+            DISPLAY 'QUESTION 6 - EVOLUTION DE L AUDIENCE SEMAINE '
+                'PAR SEMAINE'
+            MOVE 'EVOLUTION DE L AUDIENCE SEMAINE PAR SEMAINE:'
+                TO WS-RES-TITRE
+            WRITE ENR-RESULTAT FROM WS-RES-TITRE
+            PERFORM VARYING WS-SEM-RANG-I FROM 1 BY 1
+                    UNTIL WS-SEM-RANG-I > WS-NB-SEMAINES
+                IF WS-SEM-RANG-I = 1
+                    MOVE 0 TO WS-SEM-DELTA
+                    MOVE 0 TO WS-SEM-PCT
+                ELSE
+                    COMPUTE WS-SEM-DELTA =
+                        SEM-TOTAL-SPEC(WS-SEM-RANG-I)
+                        - SEM-TOTAL-SPEC(WS-SEM-RANG-I - 1)
+                    IF SEM-TOTAL-SPEC(WS-SEM-RANG-I - 1) = 0
+                        MOVE 0 TO WS-SEM-PCT
+                    ELSE
+                        COMPUTE WS-SEM-PCT = WS-SEM-DELTA
+                            / SEM-TOTAL-SPEC(WS-SEM-RANG-I - 1) * 100
+                    END-IF
+                END-IF
+                DISPLAY 'SEMAINE ' WS-SEM-RANG-I ' TOTAL: '
+                    SEM-TOTAL-SPEC(WS-SEM-RANG-I) ' VARIATION: '
+                    WS-SEM-DELTA ' (' WS-SEM-PCT '%)'
+                MOVE WS-SEM-RANG-I TO WS-RES-Q6-RANG
+                MOVE SEM-TOTAL-SPEC(WS-SEM-RANG-I) TO WS-RES-Q6-TOTAL
+                MOVE WS-SEM-DELTA TO WS-RES-Q6-DELTA
+                MOVE WS-SEM-PCT TO WS-RES-Q6-PCT
+                WRITE ENR-RESULTAT FROM WS-RES-Q6-LIGNE
+            END-PERFORM
+            DISPLAY '-------------------'
+            CLOSE FILE-RESULTAT
+
+            MOVE WS-NUM-LIGNE TO AUD-NBR-LUS
+            MOVE LINE-COUNT TO AUD-NBR-ECR
+            MOVE WS-NBR-REJETS TO AUD-NBR-REJ
+            MOVE 'FIN' TO AUD-EVENT
+            PERFORM ECRITURE-AUDIT
+            CLOSE FILE-AUDITLOG
             STOP RUN.
+
+      *----------------------------------------------------------------
+       VERIFIE-SEMAINE.
+      *----------------------------------------------------------------
+      *    CALCULE LE LUNDI DE LA SEMAINE DE L ENREGISTREMENT
+      *    (DATE DE L ENREGISTREMENT MOINS SON JOUR-1) ET LE COMPARE
+      *    A L ANCRE DE LA PREMIERE SEMAINE RENCONTREE DANS LE FICHIER
+      *    POUR EVITER DE MELANGER PLUSIEURS SEMAINES DANS TABLE-TELE.
+           COMPUTE WS-REC-LUNDI-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-FICENT-DATE)
+               - WS-FICENT-JOUR + 1
+
+           IF WS-SEMAINE-INITIALISEE = 'N'
+               MOVE WS-REC-LUNDI-NUM TO WS-ANCRE-LUNDI-NUM
+               MOVE 'Y' TO WS-SEMAINE-INITIALISEE
+               MOVE 'Y' TO WS-MEME-SEMAINE
+           ELSE
+               IF WS-REC-LUNDI-NUM = WS-ANCRE-LUNDI-NUM
+                   MOVE 'Y' TO WS-MEME-SEMAINE
+               ELSE
+                   MOVE 'N' TO WS-MEME-SEMAINE
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------
+       MAJ-SEMAINE.
+      *----------------------------------------------------------------
+      *    CUMULE LE NOMBRE DE SPECTATEURS DE L ENREGISTREMENT DANS
+      *    TABLE-SEMAINES, SOUS LA SEMAINE (NUMERO DE LUNDI) A LAQUELLE
+      *    IL APPARTIENT, QUE CETTE SEMAINE SOIT OU NON LA SEMAINE DE
+      *    REFERENCE UTILISEE PAR TABLE-TELE POUR LES QUESTIONS 2 A 5.
+      *    C EST CETTE TABLE QUI ALIMENTE L EVOLUTION HEBDOMADAIRE DE
+      *    LA QUESTION 6.
+           MOVE 'N' TO WS-SEM-TROUVEE
+           PERFORM VARYING IDX-SEMAINE FROM 1 BY 1
+                   UNTIL IDX-SEMAINE > WS-NB-SEMAINES
+               IF SEM-LUNDI-NUM(IDX-SEMAINE) = WS-REC-LUNDI-NUM
+                   ADD WS-FICENT-NBRSPE
+                       TO SEM-TOTAL-SPEC(IDX-SEMAINE)
+                   MOVE 'Y' TO WS-SEM-TROUVEE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-SEM-TROUVEE = 'N'
+               ADD 1 TO WS-NB-SEMAINES
+               SET IDX-SEMAINE TO WS-NB-SEMAINES
+               MOVE WS-REC-LUNDI-NUM TO SEM-LUNDI-NUM(IDX-SEMAINE)
+               MOVE WS-FICENT-NBRSPE TO SEM-TOTAL-SPEC(IDX-SEMAINE)
+           END-IF
+           .
+      *----------------------------------------------------------------
+       CONTROLE-ENREGISTREMENT.
+      *----------------------------------------------------------------
+      *    VERIFIE QUE L ENREGISTREMENT EST NUMERIQUE ET QUE CHAINE,
+      *    JOUR ET TRANCHE RESTENT DANS LES BORNES DE TABLE-TELE AVANT
+      *    DE L INCLURE DANS LES TOTAUX.
+           MOVE 'Y' TO WS-ENR-VALIDE
+           MOVE SPACE TO WS-MOTIF-REJET
+
+           IF E-FICENT IS NOT NUMERIC
+               MOVE 'N' TO WS-ENR-VALIDE
+               MOVE 'ENREGISTREMENT NON NUMERIQUE' TO WS-MOTIF-REJET
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               IF E-FICENT-CHAINE < 1 OR E-FICENT-CHAINE > WS-NB-CHAINES
+                   MOVE 'N' TO WS-ENR-VALIDE
+                   MOVE 'CHAINE HORS BORNES' TO WS-MOTIF-REJET
+               END-IF
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               IF E-FICENT-JOUR < 1 OR E-FICENT-JOUR > 7
+                   MOVE 'N' TO WS-ENR-VALIDE
+                   MOVE 'JOUR HORS BORNES (1-7)' TO WS-MOTIF-REJET
+               END-IF
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               IF E-FICENT-TRANCHE < 1 OR E-FICENT-TRANCHE > 7
+                   MOVE 'N' TO WS-ENR-VALIDE
+                   MOVE 'TRANCHE HORS BORNES (1-7)' TO WS-MOTIF-REJET
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------
+       ECRITURE-REJET.
+      *----------------------------------------------------------------
+           MOVE WS-NUM-LIGNE TO S-REJET-LIGNE
+           MOVE SPACE TO S-REJET-SEP1
+           MOVE E-FICENT TO S-REJET-DONNEES
+           MOVE SPACE TO S-REJET-SEP2
+           MOVE WS-MOTIF-REJET TO S-REJET-MOTIF
+           WRITE S-REJET
+           ADD 1 TO WS-NBR-REJETS
+           .
+      *----------------------------------------------------------------
+       ECRITURE-AUDIT.
+      *----------------------------------------------------------------
+      *    ECRIT UNE LIGNE DE PISTE D AUDIT (DEBUT OU FIN DE
+      *    TRAITEMENT) DANS FILE-AUDITLOG, OUVERT EN EXTEND POUR
+      *    CONSERVER L HISTORIQUE DES EXECUTIONS PRECEDENTES.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE 'COBOL_EX_1' TO AUD-PGM
+           MOVE SPACE TO AUD-SEP1
+           MOVE SPACE TO AUD-SEP2
+           MOVE SPACE TO AUD-SEP3
+           MOVE SPACE TO AUD-SEP4
+           MOVE SPACE TO AUD-SEP5
+           MOVE SPACE TO AUD-SEP6
+           MOVE WS-AUDIT-TIMESTAMP(1:4) TO AUD-DATE(1:4)
+           MOVE '-' TO AUD-DATE(5:1)
+           MOVE WS-AUDIT-TIMESTAMP(5:2) TO AUD-DATE(6:2)
+           MOVE '-' TO AUD-DATE(8:1)
+           MOVE WS-AUDIT-TIMESTAMP(7:2) TO AUD-DATE(9:2)
+           MOVE WS-AUDIT-TIMESTAMP(9:2) TO AUD-TIME(1:2)
+           MOVE ':' TO AUD-TIME(3:1)
+           MOVE WS-AUDIT-TIMESTAMP(11:2) TO AUD-TIME(4:2)
+           MOVE ':' TO AUD-TIME(6:1)
+           MOVE WS-AUDIT-TIMESTAMP(13:2) TO AUD-TIME(7:2)
+           WRITE E-AUDITLOG
+           .
        END PROGRAM COBOL_EX_1.

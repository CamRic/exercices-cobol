@@ -15,20 +15,32 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT FICENT1  ASSIGN  TO 'FIC1.txt'
+       SELECT FICENT1  ASSIGN  TO DYNAMIC L-NomFicent1
                       ORGANIZATION IS LINE SEQUENTIAL
                       FILE STATUS IS L-Fst.
-       SELECT FICENT2  ASSIGN  TO 'FIC2.txt'
+       SELECT FICENT2  ASSIGN  TO DYNAMIC L-NomFicent2
                       ORGANIZATION IS LINE SEQUENTIAL
                       FILE STATUS IS L-Fst2.
 
 
-       SELECT FICSOR  ASSIGN  TO 'FICSOR'
+       SELECT FICSOR  ASSIGN  TO DYNAMIC L-NomFicsor
                       ORGANIZATION IS LINE SEQUENTIAL
                       FILE STATUS IS L-Fst3.
 
        SELECT SORT-DATA ASSIGN TO 'SRT-DT'.
 
+       SELECT NONAPP   ASSIGN  TO DYNAMIC L-NomNonApp
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstN.
+
+       SELECT FICENT3  ASSIGN  TO DYNAMIC L-NomFicent3
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-Fst4.
+
+       SELECT FILE-AUDITLOG ASSIGN TO DYNAMIC L-NomAuditlog
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstAud.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -47,6 +59,12 @@
            05 FILLER                               PIC X.
            05 E-FICENT2-CODINT                     PIC 9(7).
 
+       FD FICENT3.
+       01 E-FICENT3.
+           05 E-FICENT3-REF                        PIC X(9).
+           05 FILLER                               PIC X.
+           05 E-FICENT3-CODREC                     PIC 9(7).
+
        FD FICSOR.
        01 S-FICSOR.
            05 S-FICSOR-REF                         PIC X(9).
@@ -54,29 +72,69 @@
            05 S-FICSOR-CODSIT                      PIC X.
            05 FILLER                               PIC X.
            05 S-FICSOR-CODINT                      PIC 9(7).
+           05 FILLER                               PIC X.
+           05 S-FICSOR-CODREC                      PIC X(7).
+
+       FD  NONAPP.
+       01  S-NONAPP.
+           05 S-NONAPP-REF                         PIC X(9).
+           05 S-NONAPP-SEP1                        PIC X.
+           05 S-NONAPP-SOURCE                      PIC X(7).
+           05 S-NONAPP-SEP2                        PIC X.
+           05 S-NONAPP-MOTIF                       PIC X(40).
 
 
        SD SORT-DATA.
        01 SD-SORT-DATA.
            05 SD-SORT-DATA-REF                     PIC X(9).
+           05 FILLER                               PIC X.
            05 SD-SORT-DATA-CODSIT                  PIC X.
-           05 SD-SORT-DATA-CODINT                  PIC 9(7).
-
-
+           05 FILLER                               PIC X.
+           05 SD-SORT-DATA-CODINT                  PIC X(7).
+           05 FILLER                               PIC X.
+           05 SD-SORT-DATA-CODREC                  PIC X(7).
+           05 SD-SORT-DATA-FLAG1                   PIC X.
+           05 SD-SORT-DATA-FLAG2                   PIC X.
+           05 SD-SORT-DATA-FLAG3                   PIC X.
+
+       FD  FILE-AUDITLOG.
+       01  E-AUDITLOG.
+           05 AUD-PGM               PIC X(15).
+           05 AUD-SEP1              PIC X.
+           05 AUD-DATE              PIC X(10).
+           05 AUD-SEP2              PIC X.
+           05 AUD-TIME              PIC X(8).
+           05 AUD-SEP3              PIC X.
+           05 AUD-EVENT             PIC X(5).
+           05 AUD-SEP4              PIC X.
+           05 AUD-NBR-LUS           PIC Z(6)9.
+           05 AUD-SEP5              PIC X.
+           05 AUD-NBR-ECR           PIC Z(6)9.
+           05 AUD-SEP6              PIC X.
+           05 AUD-NBR-REJ           PIC Z(6)9.
 
 
        WORKING-STORAGE SECTION.
 
        01 TABLE-DONNEES.
-           05 CONTRAT                              OCCURS 99 TIMES
-                                                   INDEXED BY IND-CTR.
+           05 CONTRAT                            OCCURS 1 TO 2000 TIMES
+                                                  DEPENDING ON L-NbrCtr
+                                                  INDEXED BY IND-CTR.
                10 REFCTR                               PIC X(9).
                10 FILLER                               PIC X.
                10 CODSIT                               PIC X.
                10 FILLER                               PIC X.
                10 CODINT                               PIC X(7).
+               10 FILLER                               PIC X.
+               10 CODREC                               PIC X(7).
+               10 FLAG-FIC1                            PIC X.
+                   88 FLAG-FIC1-OUI                     VALUE 'O'.
+               10 FLAG-FIC2                            PIC X.
+                   88 FLAG-FIC2-OUI                     VALUE 'O'.
+               10 FLAG-FIC3                            PIC X.
+                   88 FLAG-FIC3-OUI                     VALUE 'O'.
 
-       01 TempCtr                                  PIC X(19).
+       01 L-NbrCtr                                 PIC 9(4) VALUE 0.
 
 
        LOCAL-STORAGE SECTION.
@@ -87,23 +145,46 @@
        01 L-Fst                                   PIC 99.
        01 L-Fst2                                  PIC 99.
        01 L-Fst3                                  PIC 99.
+       01 L-FstN                                  PIC 99.
+       01 L-Fst4                                  PIC 99.
+       01 L-FstAud                                PIC 99.
+
+      *-- noms de fichiers parametrables par variable d'environnement
+       01 L-NomFicent1      PIC X(40) VALUE 'FIC1.txt'.
+       01 L-NomFicent2      PIC X(40) VALUE 'FIC2.txt'.
+       01 L-NomFicent3      PIC X(40) VALUE 'FIC3.txt'.
+       01 L-NomFicsor       PIC X(40) VALUE 'FICSOR'.
+       01 L-NomNonApp  PIC X(40) VALUE 'CONTRATS_NON_APPAREILLES.txt'.
+       01 L-NomAuditlog PIC X(40) VALUE 'AUDIT_EX5.LOG'.
+       01 L-EnvTemp         PIC X(40).
+
+      *-- piste d audit persistante (une ligne par debut/fin)
+       01 L-AuditTimestamp  PIC X(21).
 
        01 L-FinFic.
            05 L-FinFic1                           PIC X.
                88 L-FinFic1-OK                    VALUE 'O'.
            05 L-FinFic2                           PIC X.
                88 L-FinFic2-OK                    VALUE 'O'.
+           05 L-FinFic3                           PIC X.
+               88 L-FinFic3-OK                    VALUE 'O'.
+
+       01 L-SortFin                               PIC X.
+           88 L-SortFin-OK                        VALUE 'O'.
 
        01 L-Nbr.
            05 L-NbrEnrLus                         PIC 9(5).
            05 L-NbrEnrEcr                         PIC 9(5).
+           05 L-NbrNonApp                         PIC 9(5).
+
+       01 L-NbrCtrEcart                           PIC S9(5).
 
 
-       01 L-IndI                                  PIC 99.
-       01 L-IndJ                                  PIC 99.
+       01 L-IndI                                  PIC 9(4).
        01 L-IndSort                               PIC 99.
 
-       01 L-NewCtr                                PIC 99.
+       01 L-Trouve                                PIC X.
+           88 L-Trouve-OUI                         VALUE 'Y'.
 
 
        PROCEDURE DIVISION.
@@ -122,10 +203,17 @@
                PERFORM ENR-DONNEES-FICENT2
            END-PERFORM
 
+           PERFORM UNTIL L-FinFic3-OK
+               PERFORM LECTURE-FICHIER3
+               PERFORM ENR-DONNEES-FICENT3
+           END-PERFORM
+
            PERFORM SORT-CTR
 
            PERFORM ECRITURE
 
+           PERFORM REPORT-NON-APPAREILLES
+
            PERFORM FIN-TRT
            .
 
@@ -138,12 +226,50 @@
            DISPLAY '*************************************************'
 
            MOVE LOW-VALUE                              TO L-FinFic
+           MOVE LOW-VALUE                              TO L-SortFin
            INITIALIZE L-Nbr
 
            SET IND-CTR TO 0
+           MOVE 0 TO L-NbrCtr
            SET L-IndI TO 1
-           SET L-IndJ TO 1
-           SET L-NewCtr TO 0
+
+      *>          NOMS DE FICHIERS PARAMETRABLES PAR VARIABLE D'ENVIRONNEMENT
+      *>          (A DEFAUT, LES NOMS CI-DESSUS SONT UTILISES)
+           DISPLAY 'COBOLEX5_FIC1' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomFicent1
+           END-IF
+
+           DISPLAY 'COBOLEX5_FIC2' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomFicent2
+           END-IF
+
+           DISPLAY 'COBOLEX5_FIC3' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomFicent3
+           END-IF
+
+           DISPLAY 'COBOLEX5_FICSOR' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomFicsor
+           END-IF
+
+           DISPLAY 'COBOLEX5_NONAPP' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomNonApp
+           END-IF
+
+           DISPLAY 'COBOLEX5_AUDITLOG' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomAuditlog
+           END-IF
 
            OPEN INPUT FICENT1
            IF L-Fst NOT = ZERO
@@ -162,6 +288,31 @@
               DISPLAY 'Erreur ouverture fichier FS =' L-Fst3 '>'
               PERFORM ERREUR
            END-IF
+
+           OPEN OUTPUT NONAPP
+           IF L-FstN NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-FstN '>'
+              PERFORM ERREUR
+           END-IF
+
+           OPEN INPUT FICENT3
+           IF L-Fst4 NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-Fst4 '>'
+              PERFORM ERREUR
+           END-IF
+
+           OPEN EXTEND FILE-AUDITLOG
+           IF L-FstAud = 35
+      *--      LE FICHIER D AUDIT N EXISTE PAS ENCORE : ON LE CREE
+               OPEN OUTPUT FILE-AUDITLOG
+               CLOSE FILE-AUDITLOG
+               OPEN EXTEND FILE-AUDITLOG
+           END-IF
+           MOVE 0 TO AUD-NBR-LUS
+           MOVE 0 TO AUD-NBR-ECR
+           MOVE 0 TO AUD-NBR-REJ
+           MOVE 'DEBUT' TO AUD-EVENT
+           PERFORM ECRITURE-AUDIT
            .
       *----------------------------------------------------------------------------
        LECTURE-FICHIER1.
@@ -206,15 +357,45 @@
            .
 
 
+      *----------------------------------------------------------------------------
+       LECTURE-FICHIER3.
+      *-----------
+
+           READ FICENT3
+           AT END
+             SET L-FinFic3-OK                  TO TRUE
+
+           NOT AT END
+              IF L-Fst4 NOT = ZERO
+                 DISPLAY 'Erreur lecture fichier FS =' L-Fst4 '>'
+                 PERFORM ERREUR
+              END-IF
+
+              ADD 1                            TO L-NbrEnrLus
+           END-READ
+
+
+           .
+
+
 
       *----------------------------------------------------------------------------
        ENR-DONNEES-FICENT1.
       *--------------------
 
            IF NOT L-FinFic1-OK
-               ADD 1 TO IND-CTR
-               MOVE E-FICENT1-REF TO REFCTR(IND-CTR)
-               MOVE E-FICENT1-CODSIT TO CODSIT(IND-CTR)
+               IF IND-CTR >= 2000
+                   MOVE E-FICENT1-REF TO S-NONAPP-REF
+                   MOVE 'FICENT1'     TO S-NONAPP-SOURCE
+                   PERFORM ALERTE-TABLE-PLEINE
+               ELSE
+                   ADD 1 TO IND-CTR
+                   SET L-NbrCtr TO IND-CTR
+                   MOVE SPACES TO CONTRAT(IND-CTR)
+                   MOVE E-FICENT1-REF TO REFCTR(IND-CTR)
+                   MOVE E-FICENT1-CODSIT TO CODSIT(IND-CTR)
+                   SET FLAG-FIC1-OUI(IND-CTR) TO TRUE
+               END-IF
            END-IF
 
            CONTINUE
@@ -226,19 +407,65 @@
       *--------------------
 
            IF NOT L-FinFic2-OK
-               SET L-NewCtr TO 0
+               MOVE 'N' TO L-Trouve
                PERFORM VARYING L-IndI FROM 1 BY 1 UNTIL L-IndI > IND-CTR
                    IF E-FICENT2-REF = REFCTR(L-IndI)
                        MOVE E-FICENT2-CODINT   TO  CODINT(L-IndI)
+                       SET FLAG-FIC2-OUI(L-IndI) TO TRUE
+                       SET L-Trouve-OUI TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               IF NOT L-Trouve-OUI
+                   IF IND-CTR >= 2000
+                       MOVE E-FICENT2-REF TO S-NONAPP-REF
+                       MOVE 'FICENT2'     TO S-NONAPP-SOURCE
+                       PERFORM ALERTE-TABLE-PLEINE
                    ELSE
-                       ADD 1 TO L-NewCtr
+                       ADD 1 TO IND-CTR
+                       SET L-NbrCtr TO IND-CTR
+                       MOVE SPACES TO CONTRAT(IND-CTR)
+                       MOVE E-FICENT2-REF TO REFCTR(IND-CTR)
+                       MOVE E-FICENT2-CODINT   TO  CODINT(IND-CTR)
+                       SET FLAG-FIC2-OUI(IND-CTR) TO TRUE
+                   END-IF
+               END-IF
+
+           END-IF
+
+           CONTINUE
+           .
+
+
+      *----------------------------------------------------------------------------
+       ENR-DONNEES-FICENT3.
+      *--------------------
+
+           IF NOT L-FinFic3-OK
+               MOVE 'N' TO L-Trouve
+               PERFORM VARYING L-IndI FROM 1 BY 1 UNTIL L-IndI > IND-CTR
+                   IF E-FICENT3-REF = REFCTR(L-IndI)
+                       MOVE E-FICENT3-CODREC   TO  CODREC(L-IndI)
+                       SET FLAG-FIC3-OUI(L-IndI) TO TRUE
+                       SET L-Trouve-OUI TO TRUE
+                       EXIT PERFORM
                    END-IF
                END-PERFORM
 
-               IF L-NewCtr = IND-CTR
-                   ADD 1 TO IND-CTR
-                   MOVE E-FICENT2-REF TO REFCTR(IND-CTR)
-                   MOVE E-FICENT2-CODINT   TO  CODINT(IND-CTR)
+               IF NOT L-Trouve-OUI
+                   IF IND-CTR >= 2000
+                       MOVE E-FICENT3-REF TO S-NONAPP-REF
+                       MOVE 'FICENT3'     TO S-NONAPP-SOURCE
+                       PERFORM ALERTE-TABLE-PLEINE
+                   ELSE
+                       ADD 1 TO IND-CTR
+                       SET L-NbrCtr TO IND-CTR
+                       MOVE SPACES TO CONTRAT(IND-CTR)
+                       MOVE E-FICENT3-REF TO REFCTR(IND-CTR)
+                       MOVE E-FICENT3-CODREC   TO  CODREC(IND-CTR)
+                       SET FLAG-FIC3-OUI(IND-CTR) TO TRUE
+                   END-IF
                END-IF
 
            END-IF
@@ -251,23 +478,36 @@
        SORT-CTR.
       *---------
 
+      *>              TRIER LES CONTRATS PAR REFERENCE
+           SORT SORT-DATA ON ASCENDING KEY SD-SORT-DATA-REF
+               INPUT PROCEDURE IS SORT-CTR-IN
+               OUTPUT PROCEDURE IS SORT-CTR-OUT
 
+           CONTINUE
+           .
 
-      *>              TRIER LES CONTRATS PAR REFERENCE
-           PERFORM VARYING L-IndI FROM 1 BY 1 UNTIL L-IndI > IND-CTR - 1
-               ADD 1 TO L-IndI GIVING L-IndJ
-               PERFORM UNTIL L-IndJ > IND-CTR
-                   IF REFCTR(L-IndI) > REFCTR(L-IndJ)
-                       MOVE CONTRAT(L-IndI) TO TempCtr
-                       MOVE CONTRAT(L-IndJ) TO CONTRAT(L-IndI)
-                       MOVE TempCtr TO CONTRAT(L-IndJ)
-                   END-IF
-                   ADD 1 TO L-IndJ
-               END-PERFORM
+      *----------------------------------------------------------------------------
+       SORT-CTR-IN.
+      *------------
+           PERFORM VARYING L-IndI FROM 1 BY 1 UNTIL L-IndI > IND-CTR
+               MOVE CONTRAT(L-IndI) TO SD-SORT-DATA
+               RELEASE SD-SORT-DATA
            END-PERFORM
+           .
 
-
-           CONTINUE
+      *----------------------------------------------------------------------------
+       SORT-CTR-OUT.
+      *-------------
+           SET L-IndI TO 0
+           PERFORM UNTIL L-SortFin-OK
+               RETURN SORT-DATA
+                   AT END
+                       SET L-SortFin-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO L-IndI
+                       MOVE SD-SORT-DATA TO CONTRAT(L-IndI)
+               END-RETURN
+           END-PERFORM
            .
 
 
@@ -284,17 +524,140 @@
 
            CONTINUE
            .
+      *----------------------------------------------------------------------------
+       REPORT-NON-APPAREILLES.
+      *-----------------------
+      *--   SIGNALE LES CONTRATS PRESENTS DANS UN OU DEUX DES TROIS
+      *--   FICHIERS SOURCE SEULEMENT (APPAREILLAGE A TROIS VOIES :
+      *--   PAS DE CODSIT VENANT DE FIC1, PAS DE CODINT VENANT DE FIC2,
+      *--   OU PAS DE CODREC VENANT DE FIC3) - UNE LIGNE PAR FICHIER
+      *--   MANQUANT, UN CONTRAT PEUT DONC GENERER PLUSIEURS LIGNES.
+           PERFORM VARYING L-IndI FROM 1 BY 1 UNTIL L-IndI > IND-CTR
+               IF NOT FLAG-FIC1-OUI(L-IndI)
+                   MOVE REFCTR(L-IndI)  TO S-NONAPP-REF
+                   MOVE SPACE           TO S-NONAPP-SEP1
+                   MOVE 'FICENT1'       TO S-NONAPP-SOURCE
+                   MOVE SPACE           TO S-NONAPP-SEP2
+                   MOVE 'CONTRAT ABSENT DE FIC1.txt'
+                                        TO S-NONAPP-MOTIF
+                   PERFORM ECRITURE-NON-APPAREILLE
+               END-IF
+
+               IF NOT FLAG-FIC2-OUI(L-IndI)
+                   MOVE REFCTR(L-IndI)  TO S-NONAPP-REF
+                   MOVE SPACE           TO S-NONAPP-SEP1
+                   MOVE 'FICENT2'       TO S-NONAPP-SOURCE
+                   MOVE SPACE           TO S-NONAPP-SEP2
+                   MOVE 'CONTRAT ABSENT DE FIC2.txt'
+                                        TO S-NONAPP-MOTIF
+                   PERFORM ECRITURE-NON-APPAREILLE
+               END-IF
+
+               IF NOT FLAG-FIC3-OUI(L-IndI)
+                   MOVE REFCTR(L-IndI)  TO S-NONAPP-REF
+                   MOVE SPACE           TO S-NONAPP-SEP1
+                   MOVE 'FICENT3'       TO S-NONAPP-SOURCE
+                   MOVE SPACE           TO S-NONAPP-SEP2
+                   MOVE 'CONTRAT ABSENT DE FIC3.txt'
+                                        TO S-NONAPP-MOTIF
+                   PERFORM ECRITURE-NON-APPAREILLE
+               END-IF
+           END-PERFORM
+
+           CONTINUE
+           .
+
+       ECRITURE-NON-APPAREILLE.
+
+           WRITE S-NONAPP END-WRITE
+           ADD 1 TO L-NbrNonApp
+           CONTINUE
+           .
+
+      *----------------------------------------------------------------------------
+       ALERTE-TABLE-PLEINE.
+      *---------------------
+      *--   TABLE-DONNEES EST PLEINE (2000 CONTRATS, LA BORNE DE
+      *--   CONTRAT OCCURS 1 TO 2000 TIMES) : LE CONTRAT NE PEUT PAS
+      *--   ETRE FUSIONNE ET EST SIGNALE DANS CONTRATS_NON_APPAREILLES.
+      *--   txt PLUTOT QUE PERDU SILENCIEUSEMENT (MEME PRINCIPE QUE
+      *--   L ALERTE DE DEPASSEMENT DE TETES DE COBOL4.COB). S-NONAPP-
+      *--   REF ET S-NONAPP-SOURCE SONT DEJA RENSEIGNES PAR L APPELANT.
+           MOVE SPACE           TO S-NONAPP-SEP1
+           MOVE SPACE           TO S-NONAPP-SEP2
+           MOVE 'TABLE CONTRAT PLEINE, CONTRAT IGNORE'
+                                TO S-NONAPP-MOTIF
+           PERFORM ECRITURE-NON-APPAREILLE
+           .
+
       *----------------------------------------------------------------------------
        FIN-TRT.
       *----
-           CLOSE FICENT1 FICENT2 FICSOR
+           CLOSE FICENT1 FICENT2 FICENT3 FICSOR NONAPP
+
+           MOVE L-NbrEnrLus TO AUD-NBR-LUS
+           MOVE L-NbrEnrEcr TO AUD-NBR-ECR
+           MOVE L-NbrNonApp TO AUD-NBR-REJ
+           MOVE 'FIN' TO AUD-EVENT
+           PERFORM ECRITURE-AUDIT
+           CLOSE FILE-AUDITLOG
+
            Display 'Nbre enregs lus =' L-NbrEnrLus '>'
            Display 'Nbre enregs ecris =' L-NbrEnrEcr '>'
-           DISPLAY '*************************************************'
+           Display 'Nbre contrats non appareilles =' L-NbrNonApp '>'
+           PERFORM CONTROLE-TOTAUX-FICSOR
            DISPLAY '      FIN   PROGRAMME ' L-Pgm
            DISPLAY '*************************************************'
            GOBACK.
 
+      *----------------------------------------------------------------------------
+       CONTROLE-TOTAUX-FICSOR.
+      *-----------------------
+      *--   RAPPROCHE LE NOMBRE DE CONTRATS FUSIONNES EN TABLE DU
+      *--   NOMBRE D'ENREGISTREMENTS EFFECTIVEMENT ECRITS SUR FICSOR.
+      *--   UN ECART SIGNALE UNE ANOMALIE A INVESTIGUER (ECRITURE
+      *--   INTERROMPUE, CONTRAT PERDU PENDANT LE TRI...).
+           COMPUTE L-NbrCtrEcart = L-NbrCtr - L-NbrEnrEcr
+
+           DISPLAY '      CONTROLE FICSOR / CONTRATS FUSIONNES'
+           DISPLAY 'Nbre contrats fusionnes =' L-NbrCtr '>'
+           DISPLAY 'Nbre enregs ecrits FICSOR =' L-NbrEnrEcr '>'
+
+           IF L-NbrCtrEcart = 0
+               DISPLAY 'Reconciliation FICSOR OK'
+           ELSE
+               DISPLAY 'ECART FICSOR =' L-NbrCtrEcart
+           END-IF
+
+           DISPLAY '*************************************************'
+           .
+
+      *----------------------------------------------------------------------------
+       ECRITURE-AUDIT.
+      *-----------
+      *    ECRIT UNE LIGNE DE PISTE D AUDIT (DEBUT OU FIN DE
+      *    TRAITEMENT) DANS FILE-AUDITLOG, OUVERT EN EXTEND POUR
+      *    CONSERVER L HISTORIQUE DES EXECUTIONS PRECEDENTES.
+           MOVE FUNCTION CURRENT-DATE TO L-AuditTimestamp
+           MOVE 'COBOLEX5' TO AUD-PGM
+           MOVE SPACE TO AUD-SEP1
+           MOVE SPACE TO AUD-SEP2
+           MOVE SPACE TO AUD-SEP3
+           MOVE SPACE TO AUD-SEP4
+           MOVE SPACE TO AUD-SEP5
+           MOVE SPACE TO AUD-SEP6
+           MOVE L-AuditTimestamp(1:4)  TO AUD-DATE(1:4)
+           MOVE '-'                   TO AUD-DATE(5:1)
+           MOVE L-AuditTimestamp(5:2)  TO AUD-DATE(6:2)
+           MOVE '-'                   TO AUD-DATE(8:1)
+           MOVE L-AuditTimestamp(7:2)  TO AUD-DATE(9:2)
+           MOVE L-AuditTimestamp(9:2)  TO AUD-TIME(1:2)
+           MOVE ':'                   TO AUD-TIME(3:1)
+           MOVE L-AuditTimestamp(11:2) TO AUD-TIME(4:2)
+           MOVE ':'                   TO AUD-TIME(6:1)
+           MOVE L-AuditTimestamp(13:2) TO AUD-TIME(7:2)
+           WRITE E-AUDITLOG
+           .
 
       *----------------------------------------------------------------------------
        ERREUR.

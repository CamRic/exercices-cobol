@@ -12,15 +12,31 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT FICENT  ASSIGN  TO 'FICENT'
+       SELECT FICENT  ASSIGN  TO DYNAMIC L-NomFicent
                       ORGANIZATION IS LINE SEQUENTIAL
                       ACCESS IS SEQUENTIAL
                       FILE STATUS IS L-Fst.
 
-       SELECT FICSOR   ASSIGN TO 'FICSOR'
+       SELECT FICSOR   ASSIGN TO DYNAMIC L-NomFicsor
                        ORGANIZATION IS LINE SEQUENTIAL
                        FILE STATUS IS L-Fst2.
 
+       SELECT ALERTES  ASSIGN TO DYNAMIC L-NomAlertes
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstA.
+
+       SELECT FICARC   ASSIGN TO DYNAMIC L-NomFicarc
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstI.
+
+       SELECT FILE-AUDITLOG ASSIGN TO DYNAMIC L-NomAuditlog
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstAud.
+
+       SELECT FILE-RAPPORT-TETES ASSIGN TO DYNAMIC L-NomRapportTetes
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstRap.
+
 
        DATA DIVISION.
 
@@ -35,6 +51,38 @@
        FD FICSOR.
        01 S-FICSOR                                 PIC X(46).
 
+       FD  FICARC.
+       01  S-FICARC                                PIC X(46).
+
+       FD  ALERTES.
+       01  S-ALERTE.
+           05 S-ALERTE-LIGNE                       PIC 9(6).
+           05 S-ALERTE-SEP1                        PIC X.
+           05 S-ALERTE-DONNEES.
+               10 S-ALERTE-CODPRD                  PIC XX.
+               10 S-ALERTE-NUMPOL                  PIC 9(7).
+               10 S-ALERTE-QTE                     PIC 9(3).
+           05 S-ALERTE-SEP2                        PIC X.
+           05 S-ALERTE-MOTIF                       PIC X(40).
+
+       FD  FILE-AUDITLOG.
+       01  E-AUDITLOG.
+           05 AUD-PGM               PIC X(15).
+           05 AUD-SEP1              PIC X.
+           05 AUD-DATE              PIC X(10).
+           05 AUD-SEP2              PIC X.
+           05 AUD-TIME              PIC X(8).
+           05 AUD-SEP3              PIC X.
+           05 AUD-EVENT             PIC X(5).
+           05 AUD-SEP4              PIC X.
+           05 AUD-NBR-LUS           PIC Z(6)9.
+           05 AUD-SEP5              PIC X.
+           05 AUD-NBR-ECR           PIC Z(6)9.
+           05 AUD-SEP6              PIC X.
+           05 AUD-NBR-REJ           PIC Z(6)9.
+
+       FD  FILE-RAPPORT-TETES.
+       01  S-RAPPORT-TETES                           PIC X(91).
 
 
        WORKING-STORAGE SECTION.
@@ -54,6 +102,41 @@
       *-- file status fichier
        01 L-Fst                                   PIC 99.
        01 L-Fst2                                  PIC 99.
+       01 L-FstA                                  PIC 99.
+       01 L-FstI                                  PIC 99.
+       01 L-FstAud                                PIC 99.
+       01 L-FstRap                                PIC 99.
+
+      *-- noms de fichiers parametrables par variable d'environnement
+       01 L-NomFicent            PIC X(40) VALUE 'FICENT'.
+       01 L-NomFicsor            PIC X(40) VALUE 'FICSOR'.
+       01 L-NomAlertes      PIC X(40) VALUE 'CONTRATS_TROP_TETES.txt'.
+       01 L-NomFicarc       PIC X(40) VALUE 'CONTRATS_INTERROMPUS.txt'.
+       01 L-NomAuditlog     PIC X(40) VALUE 'AUDIT_EX4.LOG'.
+       01 L-NomRapportTetes PIC X(40) VALUE 'RAPPORT_TETES.txt'.
+       01 L-EnvTemp              PIC X(40).
+
+      *-- rapport detail des tetes, pour les audits de contrat
+       01 L-RAPPORT-HEADER    PIC X(40)
+                               VALUE 'DETAIL DES TETES PAR CONTRAT'.
+       01 L-RAPPORT-TETE.
+           05 FILLER               PIC X(7)  VALUE 'POLICE '.
+           05 RAP-CODPRD           PIC XX.
+           05 FILLER               PIC X     VALUE SPACE.
+           05 RAP-NUMPOL           PIC 9(7).
+           05 FILLER               PIC X(7)  VALUE ' TETE: '.
+           05 RAP-TIT              PIC X(3).
+           05 FILLER               PIC X     VALUE SPACE.
+           05 RAP-NOM              PIC X(20).
+           05 FILLER               PIC X     VALUE SPACE.
+           05 RAP-PRN              PIC X(20).
+           05 FILLER               PIC X(6)  VALUE ' SIT: '.
+           05 RAP-SIT-TETE         PIC X.
+           05 FILLER               PIC X(14) VALUE ' SIT CONTRAT: '.
+           05 RAP-SIT-CTR          PIC X.
+
+      *-- piste d audit persistante (une ligne par debut/fin)
+       01 L-AuditTimestamp       PIC X(21).
 
        01 L-FinFic                                PIC X.
            88 L-FinFic-OK                         VALUE 'O'.
@@ -62,6 +145,21 @@
            05 L-NbrEnrLus                         PIC 9(5).
            05 L-NbrEnrTrt                         PIC 9(5).
            05 L-NbrEnrEcr                         PIC 9(5).
+           05 L-NbrEnrArc                         PIC 9(5).
+           05 L-NbrContratsArc                    PIC 9(5).
+           05 L-NbrAlertes                        PIC 9(5).
+           05 L-NbrContrats                       PIC 9(5).
+           05 L-NbrTetes                          PIC 9(7).
+           05 L-NbrBenef                          PIC 9(7).
+           05 L-NbrTetesEcr                       PIC 9(7).
+
+       01 L-NbrTetesEcart                          PIC S9(7).
+
+       01 L-TropTetes                             PIC X VALUE 'N'.
+           88 L-TropTetes-OUI                     VALUE 'Y'.
+
+       01 L-TropBenef                             PIC X VALUE 'N'.
+           88 L-TropBenef-OUI                     VALUE 'Y'.
 
       *-- DONNEES
 
@@ -82,10 +180,20 @@
                    15 L-CTR-TET-PRN                PIC X(20).
                    15 L-CTR-TET-SIT                PIC X.
 
+               10 L-CTR-BEN                        OCCURS 50 TIMES
+                                                   INDEXED BY IND-BEN.
+                   15 L-CTR-BEN-HDR                PIC X.
+                   15 L-CTR-BEN-NOM                PIC X(20).
+                   15 L-CTR-BEN-PRN                PIC X(20).
+                   15 L-CTR-BEN-PCT                PIC 9(3).
+
 
       *-- UTILS
        01 L-NEWCONTRACT                            PIC 9 VALUE 0.
-       01 L-NBR-TET                                PIC 99.
+       01 L-NBR-TET                                PIC 9(3).
+       01 L-NBR-TET-LUES                           PIC 9(3).
+       01 L-NBR-BEN                                PIC 9(3).
+       01 L-NBR-BEN-LUES                           PIC 9(3).
 
        PROCEDURE DIVISION.
 
@@ -122,6 +230,44 @@
            INITIALIZE L-Nbr
                       L-TAB-DATA
 
+      *>          NOMS DE FICHIERS PARAMETRABLES PAR VARIABLE D'ENVIRONNEMENT
+      *>          (A DEFAUT, LES NOMS CI-DESSUS SONT UTILISES)
+           DISPLAY 'COBOL4_FICENT' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomFicent
+           END-IF
+
+           DISPLAY 'COBOL4_FICSOR' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomFicsor
+           END-IF
+
+           DISPLAY 'COBOL4_ALERTES' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomAlertes
+           END-IF
+
+           DISPLAY 'COBOL4_FICARC' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomFicarc
+           END-IF
+
+           DISPLAY 'COBOL4_AUDITLOG' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomAuditlog
+           END-IF
+
+           DISPLAY 'COBOL4_RAPPORT_TETES' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomRapportTetes
+           END-IF
+
            OPEN INPUT FICENT
            *> controle que l'ouverture du fichier c'est bien faite
            IF L-Fst NOT = ZERO
@@ -134,6 +280,40 @@
               DISPLAY 'Erreur ouverture fichier FS =' L-Fst2 '>'
               PERFORM ERREUR
            END-IF
+
+           OPEN OUTPUT ALERTES
+           IF L-FstA NOT = 0
+              DISPLAY 'Erreur ouverture fichier FS =' L-FstA '>'
+              PERFORM ERREUR
+           END-IF
+
+           OPEN OUTPUT FICARC
+           IF L-FstI NOT = 0
+              DISPLAY 'Erreur ouverture fichier FS =' L-FstI '>'
+              PERFORM ERREUR
+           END-IF
+
+           OPEN EXTEND FILE-AUDITLOG
+           IF L-FstAud = 35
+      *--      LE FICHIER D AUDIT N EXISTE PAS ENCORE : ON LE CREE
+               OPEN OUTPUT FILE-AUDITLOG
+               CLOSE FILE-AUDITLOG
+               OPEN EXTEND FILE-AUDITLOG
+           END-IF
+
+           OPEN OUTPUT FILE-RAPPORT-TETES
+           IF L-FstRap NOT = 0
+              DISPLAY 'Erreur ouverture fichier FS =' L-FstRap '>'
+              PERFORM ERREUR
+           END-IF
+           MOVE L-RAPPORT-HEADER TO S-RAPPORT-TETES
+           WRITE S-RAPPORT-TETES
+
+           MOVE 0 TO AUD-NBR-LUS
+           MOVE 0 TO AUD-NBR-ECR
+           MOVE 0 TO AUD-NBR-REJ
+           MOVE 'DEBUT' TO AUD-EVENT
+           PERFORM ECRITURE-AUDIT
            .
       *----------------------------------------------------------------------------
        LECTURE-FICHIER.
@@ -168,6 +348,12 @@
 
 
            SET IND-TET TO 1
+           MOVE 0 TO L-NBR-TET-LUES
+           MOVE 'N' TO L-TropTetes
+
+           SET IND-BEN TO 1
+           MOVE 0 TO L-NBR-BEN-LUES
+           MOVE 'N' TO L-TropBenef
 
 
            PERFORM UNTIL L-NEWCONTRACT = 1
@@ -175,20 +361,87 @@
                PERFORM LECTURE-FICHIER
 
                IF E-FICENT-TypEnr = 'T' AND NOT L-FinFic-OK
-                   MOVE E-FICENT TO L-CTR-TET(IND-TET)
-                   ADD 1 TO IND-TET
+                   ADD 1 TO L-NBR-TET-LUES
+                   IF IND-TET > 99
+                       SET L-TropTetes-OUI TO TRUE
+                   ELSE
+                       MOVE E-FICENT TO L-CTR-TET(IND-TET)
+                       ADD 1 TO IND-TET
+                   END-IF
 
                ELSE
-                   MOVE 1 TO L-NEWCONTRACT
+                   IF E-FICENT-TypEnr = 'B' AND NOT L-FinFic-OK
+                       ADD 1 TO L-NBR-BEN-LUES
+                       IF IND-BEN > 50
+                           SET L-TropBenef-OUI TO TRUE
+                       ELSE
+                           MOVE E-FICENT TO L-CTR-BEN(IND-BEN)
+                           ADD 1 TO IND-BEN
+                       END-IF
+
+                   ELSE
+                       MOVE 1 TO L-NEWCONTRACT
+                   END-IF
                END-IF
 
            END-PERFORM
 
            COMPUTE L-NBR-TET = IND-TET
+           COMPUTE L-NBR-BEN = IND-BEN
+
+           ADD 1              TO L-NbrContrats
+           ADD L-NBR-TET-LUES TO L-NbrTetes
+           ADD L-NBR-BEN-LUES TO L-NbrBenef
+           ADD L-NBR-TET      TO L-NbrTetesEcr
+           SUBTRACT 1         FROM L-NbrTetesEcr
+
+           IF L-TropTetes-OUI
+               PERFORM ECRITURE-ALERTE-TROP-TETES
+           END-IF
+
+           IF L-TropBenef-OUI
+               PERFORM ECRITURE-ALERTE-TROP-BENEF
+           END-IF
 
            CONTINUE
            .
 
+      *----------------------------------------------------------------------------
+       ECRITURE-ALERTE-TROP-TETES.
+      *-----------
+      *--   LE CONTRAT A PLUS DE TETES QUE LE TABLEAU NE PEUT EN
+      *--   CONSERVER (99) : SEULES LES 99 PREMIERES SONT GARDEES,
+      *--   LES SUIVANTES SONT SIGNALEES ICI ET PERDUES.
+           ADD 1 TO L-NbrAlertes
+           COMPUTE S-ALERTE-LIGNE = L-NbrEnrLus
+           MOVE SPACE             TO S-ALERTE-SEP1
+           MOVE L-CTR-CODPRD      TO S-ALERTE-CODPRD
+           MOVE L-CTR-NUMPOL      TO S-ALERTE-NUMPOL
+           MOVE L-NBR-TET-LUES    TO S-ALERTE-QTE
+           MOVE SPACE             TO S-ALERTE-SEP2
+           MOVE 'PLUS DE 99 TETES, EXCEDENT IGNORE'
+                                  TO S-ALERTE-MOTIF
+           WRITE S-ALERTE
+           .
+
+      *----------------------------------------------------------------------------
+       ECRITURE-ALERTE-TROP-BENEF.
+      *-----------
+      *--   LE CONTRAT A PLUS DE BENEFICIAIRES QUE LE TABLEAU NE PEUT
+      *--   EN CONSERVER (50) : SEULS LES 50 PREMIERS SONT GARDES,
+      *--   LES SUIVANTS SONT SIGNALES ICI ET PERDUS.
+           ADD 1 TO L-NbrAlertes
+           COMPUTE S-ALERTE-LIGNE = L-NbrEnrLus
+           MOVE SPACE             TO S-ALERTE-SEP1
+           MOVE L-CTR-CODPRD      TO S-ALERTE-CODPRD
+           MOVE L-CTR-NUMPOL      TO S-ALERTE-NUMPOL
+           MOVE L-NBR-BEN-LUES    TO S-ALERTE-QTE
+           MOVE SPACE             TO S-ALERTE-SEP2
+           MOVE 'PLUS DE 50 BENEFICIAIRES, EXCEDENT PERDU'
+                                  TO S-ALERTE-MOTIF
+           WRITE S-ALERTE
+           .
+
        UPDATE-CONTRAT.
 
            MOVE 'C' TO L-CTR-SIT
@@ -204,18 +457,57 @@
 
 
        WRITE-CONTRAT.
+      *-----------
+      *--   LES CONTRATS INTERROMPUS (SIT = 'I') SONT ARCHIVES A PART
+      *--   DANS FICARC, LES AUTRES PARTENT DANS FICSOR COMME AVANT.
 
+      *--   RAPPORT DETAIL DES TETES, POUR LES AUDITS DE CONTRAT :
+      *--   TOUS LES CONTRATS Y FIGURENT, QU ILS SOIENT ARCHIVES OU NON.
+           PERFORM VARYING IND-TET FROM 1 BY 1 UNTIL IND-TET = L-NBR-TET
+               PERFORM ECRITURE-RAPPORT-TETE
+           END-PERFORM
 
-           MOVE L-CTR(1:11) TO S-FICSOR
-           PERFORM WRITE-S-FICSOR
+           IF L-CTR-SIT = 'I'
+               ADD 1 TO L-NbrContratsArc
 
-           PERFORM VARYING IND-TET FROM 1 BY 1 UNTIL IND-TET = L-NBR-TET
+               MOVE L-CTR(1:11) TO S-FICARC
+               PERFORM WRITE-S-FICARC
+
+               PERFORM VARYING IND-TET FROM 1 BY 1
+                       UNTIL IND-TET = L-NBR-TET
 
-               MOVE L-CTR-TET(IND-TET) TO S-FICSOR
+                   MOVE L-CTR-TET(IND-TET) TO S-FICARC
+                   PERFORM WRITE-S-FICARC
+
+               END-PERFORM
+
+               PERFORM VARYING IND-BEN FROM 1 BY 1
+                       UNTIL IND-BEN = L-NBR-BEN
+
+                   MOVE L-CTR-BEN(IND-BEN) TO S-FICARC
+                   PERFORM WRITE-S-FICARC
+
+               END-PERFORM
+           ELSE
+               MOVE L-CTR(1:11) TO S-FICSOR
                PERFORM WRITE-S-FICSOR
 
-           END-PERFORM
+               PERFORM VARYING IND-TET FROM 1 BY 1
+                       UNTIL IND-TET = L-NBR-TET
+
+                   MOVE L-CTR-TET(IND-TET) TO S-FICSOR
+                   PERFORM WRITE-S-FICSOR
 
+               END-PERFORM
+
+               PERFORM VARYING IND-BEN FROM 1 BY 1
+                       UNTIL IND-BEN = L-NBR-BEN
+
+                   MOVE L-CTR-BEN(IND-BEN) TO S-FICSOR
+                   PERFORM WRITE-S-FICSOR
+
+               END-PERFORM
+           END-IF
 
            CONTINUE
            .
@@ -228,18 +520,113 @@
            CONTINUE
            .
 
+       WRITE-S-FICARC.
+
+           DISPLAY 'WRITING ARCHIVE RECORD'
+           WRITE S-FICARC END-WRITE
+           ADD 1 TO L-NbrEnrArc
+           CONTINUE
+           .
+
+      *----------------------------------------------------------------------------
+       ECRITURE-RAPPORT-TETE.
+      *-----------
+      *--   ECRIT UNE LIGNE DU RAPPORT DETAIL DES TETES POUR LA TETE
+      *--   COURANTE (IND-TET) DU CONTRAT EN COURS DE TRAITEMENT.
+           MOVE L-CTR-CODPRD         TO RAP-CODPRD
+           MOVE L-CTR-NUMPOL         TO RAP-NUMPOL
+           MOVE L-CTR-TET-TIT(IND-TET) TO RAP-TIT
+           MOVE L-CTR-TET-NOM(IND-TET) TO RAP-NOM
+           MOVE L-CTR-TET-PRN(IND-TET) TO RAP-PRN
+           MOVE L-CTR-TET-SIT(IND-TET) TO RAP-SIT-TETE
+           MOVE L-CTR-SIT            TO RAP-SIT-CTR
+           MOVE L-RAPPORT-TETE       TO S-RAPPORT-TETES
+           WRITE S-RAPPORT-TETES
+           CONTINUE
+           .
+
       *----------------------------------------------------------------------------
        FIN-TRT.
       *----
            CLOSE FICENT
            CLOSE FICSOR
+           CLOSE ALERTES
+           CLOSE FICARC
+           CLOSE FILE-RAPPORT-TETES
+
+           MOVE L-NbrEnrLus TO AUD-NBR-LUS
+           MOVE L-NbrEnrEcr TO AUD-NBR-ECR
+           MOVE L-NbrAlertes TO AUD-NBR-REJ
+           MOVE 'FIN' TO AUD-EVENT
+           PERFORM ECRITURE-AUDIT
+           CLOSE FILE-AUDITLOG
+
            Display 'Nbre enregs lus =' L-NbrEnrLus '>'
            DISPLAY 'Nbre enregs ecris =' L-NbrEnrEcr '>'
+           DISPLAY 'Nbre enregs archives =' L-NbrEnrArc '>'
+           DISPLAY 'Nbre contrats interrompus =' L-NbrContratsArc '>'
+           DISPLAY 'Nbre alertes trop de tetes =' L-NbrAlertes '>'
+           DISPLAY '*************************************************'
+           DISPLAY '      RECAPITULATIF CONTRATS / TETES'
+           DISPLAY 'Nbre contrats traites =' L-NbrContrats '>'
+           DISPLAY 'Nbre tetes traitees =' L-NbrTetes '>'
+           DISPLAY 'Nbre beneficiaires traites =' L-NbrBenef '>'
            DISPLAY '*************************************************'
+           PERFORM CONTROLE-RECONCILIATION-TETES
            DISPLAY '      FIN   PROGRAMME ' L-Pgm
            DISPLAY '*************************************************'
            GOBACK.
 
+      *----------------------------------------------------------------------------
+       CONTROLE-RECONCILIATION-TETES.
+      *-----------
+      *--   RAPPROCHE LE NOMBRE DE TETES LUES SUR FICENT DU NOMBRE DE
+      *--   TETES EFFECTIVEMENT ECRITES (FICSOR + FICARC). UN ECART NE
+      *--   PEUT VENIR QUE DES TETES PERDUES PAR LE PLAFOND DE 99 (CF.
+      *--   ECRITURE-ALERTE-TROP-TETES) : S'IL Y A UN ECART SANS ALERTE
+      *--   CORRESPONDANTE, C'EST UNE ANOMALIE A INVESTIGUER.
+           COMPUTE L-NbrTetesEcart = L-NbrTetes - L-NbrTetesEcr
+
+           DISPLAY '      CONTROLE TETES FICENT / (FICSOR+FICARC)'
+           DISPLAY 'Nbre tetes lues FICENT =' L-NbrTetes '>'
+           DISPLAY 'Nbre tetes ecrites     =' L-NbrTetesEcr '>'
+
+           IF L-NbrTetesEcart = 0
+               DISPLAY 'Reconciliation tetes OK'
+           ELSE
+               DISPLAY 'ECART TETES =' L-NbrTetesEcart
+                       ' (voir fichier ALERTES)'
+           END-IF
+
+           DISPLAY '*************************************************'
+           .
+
+      *----------------------------------------------------------------------------
+       ECRITURE-AUDIT.
+      *-----------
+      *    ECRIT UNE LIGNE DE PISTE D AUDIT (DEBUT OU FIN DE
+      *    TRAITEMENT) DANS FILE-AUDITLOG, OUVERT EN EXTEND POUR
+      *    CONSERVER L HISTORIQUE DES EXECUTIONS PRECEDENTES.
+           MOVE FUNCTION CURRENT-DATE TO L-AuditTimestamp
+           MOVE 'COBOLEX4' TO AUD-PGM
+           MOVE SPACE TO AUD-SEP1
+           MOVE SPACE TO AUD-SEP2
+           MOVE SPACE TO AUD-SEP3
+           MOVE SPACE TO AUD-SEP4
+           MOVE SPACE TO AUD-SEP5
+           MOVE SPACE TO AUD-SEP6
+           MOVE L-AuditTimestamp(1:4)  TO AUD-DATE(1:4)
+           MOVE '-'                   TO AUD-DATE(5:1)
+           MOVE L-AuditTimestamp(5:2)  TO AUD-DATE(6:2)
+           MOVE '-'                   TO AUD-DATE(8:1)
+           MOVE L-AuditTimestamp(7:2)  TO AUD-DATE(9:2)
+           MOVE L-AuditTimestamp(9:2)  TO AUD-TIME(1:2)
+           MOVE ':'                   TO AUD-TIME(3:1)
+           MOVE L-AuditTimestamp(11:2) TO AUD-TIME(4:2)
+           MOVE ':'                   TO AUD-TIME(6:1)
+           MOVE L-AuditTimestamp(13:2) TO AUD-TIME(7:2)
+           WRITE E-AUDITLOG
+           .
 
       *----------------------------------------------------------------------------
        ERREUR.

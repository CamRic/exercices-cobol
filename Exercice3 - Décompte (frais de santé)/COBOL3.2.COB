@@ -10,14 +10,18 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT DECOMPTE  ASSIGN  TO 'DECOMPTE.txt'
+       SELECT DECOMPTE  ASSIGN  TO DYNAMIC L-NomDecompte
                       ORGANIZATION IS LINE SEQUENTIAL
                       FILE STATUS IS L-Fst.
 
-       SELECT OUTPUT-FILE ASSIGN TO 'RESULT2.txt'
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC L-NomResult
                        ORGANIZATION IS LINE SEQUENTIAL
                        FILE STATUS IS L-Fst2.
 
+       SELECT FILE-REJETS ASSIGN TO DYNAMIC L-NomRejets
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstR.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -32,10 +36,27 @@
            05 FILLER       PIC A(1).
            05 E-MONTANT-U.
                10 E-MONTANT PIC 9(9)V99.
+      *--   MARQUEUR D AVOIR/ANNULATION, AJOUTE EN FIN D ENREGISTREMENT
+      *--   POUR NE PAS DEPLACER LES CHAMPS EXISTANTS : UNE LIGNE
+      *--   DECOMPTE.txt SANS CE CARACTERE (FICHIERS HISTORIQUES PLUS
+      *--   COURTS) EST COMPLETEE PAR DES ESPACES A LA LECTURE ET
+      *--   RESTE DONC UNE PRESTATION NORMALE (MEME PRINCIPE QUE
+      *--   COBOL3.cbl).
+           05 FILLER       PIC A(1).
+           05 E-TYPE-ENR   PIC X(1).
+               88 E-TYPE-AVOIR      VALUE 'R' 'C'.
 
        FD  OUTPUT-FILE.
        01  ENRECR                                   PIC X(70).
 
+       FD  FILE-REJETS.
+       01  S-REJET.
+           05 S-REJET-LIGNE        PIC 9(6).
+           05 S-REJET-SEP1         PIC X.
+           05 S-REJET-DONNEES      PIC X(39).
+           05 S-REJET-SEP2         PIC X.
+           05 S-REJET-MOTIF        PIC X(40).
+
 
 
        WORKING-STORAGE SECTION.
@@ -46,6 +67,27 @@
       *-- file status fichier
        01 L-Fst                                   PIC 99.
        01 L-Fst2                                  PIC 99.
+       01 L-FstR                                  PIC 99.
+
+      *-- noms de fichiers parametrables par variable d'environnement
+       01 L-NomDecompte          PIC X(40) VALUE 'DECOMPTE.txt'.
+       01 L-NomResult            PIC X(40) VALUE 'RESULT2.txt'.
+       01 L-NomRejets            PIC X(40) VALUE 'REJETS_DECOMPTE2.txt'.
+       01 L-EnvTemp              PIC X(40).
+
+      *-- IDENTIFIANT DE LOT/RELANCE (MEME PRINCIPE QUE COBOL3.cbl) :
+      *-- PERMET DE DISTINGUER UN TRAITEMENT NORMAL D UNE RELANCE
+      *-- CORRECTIVE DU MEME LOT DANS RESULT2.txt. A DEFAUT DE VALEUR
+      *-- FOURNIE, L IDENTIFIANT EST LA DATE DU JOUR.
+       01 L-RunId                PIC X(10) VALUE SPACES.
+       01 L-Rerun                PIC X     VALUE 'N'.
+           88 L-Rerun-OUI                  VALUE 'Y'.
+
+       01 L-OUTFILE-RUNID-HEADER.
+           05 FILLER            PIC X(8)  VALUE 'RUN ID: '.
+           05 HDR-RUNID         PIC X(10).
+           05 FILLER            PIC X(7)  VALUE ' TYPE: '.
+           05 HDR-RUNTYPE       PIC X(11).
 
        01 L-FinFic                                PIC X.
            88 L-FinFic-OK                         VALUE 'O'.
@@ -54,6 +96,14 @@
            05 L-NbrEnrLus                         PIC 9(5).
            05 L-NbrEnrEcr                         PIC 9(5).
            05 L-NbrEnrTrt                         PIC 9(5).
+           05 L-NbrEnrValides                     PIC 9(5).
+           05 L-NbrRejets                         PIC 9(5).
+
+      *-- CONTROLE DES ENREGISTREMENTS (MEME PRINCIPE QUE COBOL3.cbl)
+       01 WS-ENR-VALIDE                           PIC X.
+       01 WS-MOTIF-REJET                          PIC X(40).
+       01 WS-JOUR-ANNEE                           PIC 999.
+       01 L-BISSEXTILE                            PIC 9 VALUE 0.
 
 
       *-- SUB-PGROM VARIABLES
@@ -70,6 +120,19 @@
        01 L-INDMOIS                               PIC 9(2).
        01 L-INDI                                  PIC 99.
 
+      *-- CUMUL ANNEE EN COURS (REMIS A ZERO A CHAQUE NOUVELLE ANNEE)
+      *-- ET TOTAL GENERAL TOUTES ANNEES CONFONDUES, POUR LA LIGNE
+      *-- RECAPITULATIVE DEMANDEE EN FIN DE RESULT2.txt.
+       01 L-CUMULANNEE                            PIC 9(9)V99.
+       01 L-TOTALGENERAL                          PIC 9(9)V99
+                                                  VALUE ZERO.
+
+      *--  LES AVOIRS/ANNULATIONS (E-TYPE-ENR = 'R' OU 'C') SONT
+      *--  EXCLUS DES CUMULS MENSUELS/POLICE/PRODUIT CI-DESSUS (MEME
+      *--  PRINCIPE QUE COBOL3.cbl) POUR QUE RESULT2.txt RESTE ALIGNE
+      *--  SUR RESULT.txt. ILS RESTENT NEANMOINS COMPTES A PART.
+       01 L-NbrAvoirs                              PIC 9(5) VALUE 0.
+
        01 TABLEAU-ENR.
            05  TABLEAU-ANNEES              OCCURS 99 TIMES.
                10  ENR-MOIS                OCCURS 12 TIMES.
@@ -77,17 +140,77 @@
 
        01 L-OUTFILE.
            05 ECR-MOIS     PIC 99.
-           05 FILLER       PIC X(7).
+           05 FILLER       PIC X(7)  VALUE SPACE.
            05 ECR-ANNEE    PIC 9(4).
-           05 FILLER       PIC X(7).
+           05 FILLER       PIC X(7)  VALUE SPACE.
            05 ECR-MONTANT  PIC Z.ZZZ.ZZ9,99.
+           05 FILLER       PIC X(6)  VALUE SPACE.
+           05 ECR-CUMUL    PIC ZZZ.ZZZ.ZZ9,99.
 
        01 L-OUTFILE-HEADER.
            05 HDR-MOIS     PIC X(4) VALUE 'MOIS'.
-           05 FILLER       PIC X(5).
+           05 FILLER       PIC X(5)  VALUE SPACE.
            05 HDR-ANNEE    PIC X(5) VALUE 'ANNEE'.
-           05 FILLER       PIC X(6).
+           05 FILLER       PIC X(6)  VALUE SPACE.
            05 HDR-MONTANT  PIC A(19) VALUE 'MONTANT PRESTATIONS'.
+           05 FILLER       PIC X(6)  VALUE SPACE.
+           05 HDR-CUMUL    PIC A(11) VALUE 'CUMUL ANNEE'.
+
+      *--  LIGNE RECAPITULATIVE EN FIN DE SECTION MENSUELLE, TOUTES
+      *--  ANNEES DU FICHIER DECOMPTE.txt CONFONDUES.
+       01 L-OUTFILE-TOTAL-HEADER                   PIC X(40)
+                                  VALUE 'TOTAL GENERAL TOUTES ANNEES'.
+       01 L-OUTFILE-TOTAL.
+           05 FILLER            PIC X(10) VALUE ' MONTANT: '.
+           05 ECR-TOT-MONTANT   PIC ZZZ.ZZZ.ZZ9,99.
+
+      *--  VENTILATION PAR POLICE (MEME PRINCIPE QUE COBOL3.cbl, POUR
+      *--  QUE RESULT2.txt PORTE LA MEME INFORMATION QUE RESULT.txt).
+       01 TABLEAU-POLICES.
+           05 L-POLICE   OCCURS 1 TO 2000 TIMES
+                         DEPENDING ON L-NbrPolices
+                         INDEXED BY IND-POL.
+               10 POL-NUMERO             PIC 9(12).
+               10 POL-MONTANT-ANNEE      OCCURS 99 TIMES
+                                         PIC 9(9)V99.
+       01 L-NbrPolices                            PIC 9(4) VALUE 0.
+       01 L-PolTrouvee                            PIC X.
+           88 L-PolTrouvee-OUI                    VALUE 'Y'.
+
+       01 L-OUTFILE-POL-HEADER                    PIC X(40)
+                                  VALUE 'DETAIL PAR POLICE'.
+       01 L-OUTFILE-POL.
+           05 FILLER            PIC X(7) VALUE 'POLICE '.
+           05 ECR-POL-NUM       PIC 9(12).
+           05 FILLER            PIC X(8) VALUE ' ANNEE: '.
+           05 ECR-POL-ANNEE     PIC 9(4).
+           05 FILLER            PIC X(10) VALUE ' MONTANT: '.
+           05 ECR-POL-MONTANT   PIC Z.ZZZ.ZZ9,99.
+
+      *--  VENTILATION PAR CODE PRODUIT (MEME PRINCIPE QUE COBOL3.cbl).
+       01 TABLEAU-PRODUITS.
+           05 L-PRODUIT   OCCURS 1 TO 200 TIMES
+                          DEPENDING ON L-NbrProduits
+                          INDEXED BY IND-PRD.
+               10 PRD-CODE               PIC X(2).
+               10 PRD-MOIS-ANNEE         OCCURS 99 TIMES.
+                   15 PRD-MONTANT-MOIS   OCCURS 12 TIMES
+                                         PIC 9(9)V99.
+       01 L-NbrProduits                           PIC 9(3) VALUE 0.
+       01 L-PrdTrouve                             PIC X.
+           88 L-PrdTrouve-OUI                     VALUE 'Y'.
+
+       01 L-OUTFILE-PRD-HEADER                    PIC X(40)
+                                  VALUE 'DETAIL PAR CODE PRODUIT'.
+       01 L-OUTFILE-PRD.
+           05 FILLER            PIC X(8) VALUE 'PRODUIT '.
+           05 ECR-PRD-CODE      PIC X(2).
+           05 FILLER            PIC X(8) VALUE ' ANNEE: '.
+           05 ECR-PRD-ANNEE     PIC 9(4).
+           05 FILLER            PIC X(7) VALUE ' MOIS: '.
+           05 ECR-PRD-MOIS      PIC 99.
+           05 FILLER            PIC X(10) VALUE ' MONTANT: '.
+           05 ECR-PRD-MONTANT   PIC Z.ZZZ.ZZ9,99.
 
 
        PROCEDURE DIVISION.
@@ -99,12 +222,18 @@
            PERFORM LECTURE-FICHIER
 
            PERFORM UNTIL L-FinFic-OK
-               PERFORM TRAITEMENT
+               IF WS-ENR-VALIDE = 'Y'
+                   PERFORM TRAITEMENT
+               END-IF
                PERFORM LECTURE-FICHIER
            END-PERFORM
 
            PERFORM ECRITURE-FICHIER
 
+           PERFORM ECRITURE-POLICES
+
+           PERFORM ECRITURE-PRODUITS
+
            PERFORM FIN-TRT
            .
 
@@ -119,6 +248,44 @@
            MOVE LOW-VALUE                              TO L-FinFic
            INITIALIZE L-Nbr
 
+      *>          NOMS DE FICHIERS PARAMETRABLES PAR VARIABLE D'ENVIRONNEMENT
+      *>          (A DEFAUT, LES NOMS CI-DESSUS SONT UTILISES)
+           DISPLAY 'COBOL3B_DECOMPTE' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomDecompte
+           END-IF
+
+           DISPLAY 'COBOL3B_RESULT' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomResult
+           END-IF
+
+           DISPLAY 'COBOL3B_REJETS' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomRejets
+           END-IF
+
+           DISPLAY 'COBOL3B_RUNID' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp(1:10) TO L-RunId
+           END-IF
+
+           DISPLAY 'COBOL3B_RERUN' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp(1:1) = 'Y' OR L-EnvTemp(1:1) = 'O'
+               SET L-Rerun-OUI TO TRUE
+           END-IF
+
+      *>          A DEFAUT D IDENTIFIANT FOURNI, ON PREND LA DATE DU
+      *>          JOUR.
+           IF L-RunId = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO L-RunId(1:8)
+           END-IF
+
            OPEN INPUT DECOMPTE
            *> controle que l'ouverture du fichier c'est bien faite
            IF L-Fst NOT = ZERO
@@ -132,10 +299,29 @@
               PERFORM ERREUR
            END-IF
 
+           OPEN OUTPUT FILE-REJETS
+           IF L-FstR NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-FstR '>'
+              PERFORM ERREUR
+           END-IF
+
+      *>          EN-TETE RUN ID / TYPE DE TRAITEMENT EN PREMIERE
+      *>          LIGNE DE RESULT2.txt.
+           MOVE L-RunId TO HDR-RUNID
+           IF L-Rerun-OUI
+               MOVE 'CORRECTION' TO HDR-RUNTYPE
+           ELSE
+               MOVE 'NORMAL'     TO HDR-RUNTYPE
+           END-IF
+           MOVE L-OUTFILE-RUNID-HEADER TO ENRECR
+           WRITE ENRECR END-WRITE
+           ADD 1 TO L-NbrEnrEcr
+
            .
       *----------------------------------------------------------------------------
        LECTURE-FICHIER.
       *-----------
+           MOVE 'Y' TO WS-ENR-VALIDE
            READ DECOMPTE
            AT END
              SET L-FinFic-OK                  TO TRUE
@@ -146,9 +332,16 @@
                  PERFORM ERREUR
               END-IF
 
-              IF L-NbrEnrLus = 0
-                  MOVE E-DATESOIN(1:4) TO L-ANNEE-1
+              PERFORM CONTROLE-ENREGISTREMENT
+
+              IF WS-ENR-VALIDE = 'Y'
+                  IF L-NbrEnrValides = 0
+                      MOVE E-DATESOIN(1:4) TO L-ANNEE-1
                   END-IF
+                  ADD 1 TO L-NbrEnrValides
+              ELSE
+                  PERFORM ECRITURE-REJET
+              END-IF
 
       *> D       DISPLAY 'E-DECOMPTE =' E-DECOMPTE '>'
               ADD 1                            TO L-NbrEnrLus
@@ -157,6 +350,88 @@
 
            .
       *----------------------------------------------------------------------------
+       CONTROLE-ENREGISTREMENT.
+      *----------------------------------------------------------------
+      *    VERIFIE LE CODE PRODUIT, LE NUMERO DE POLICE, LA DATE DE
+      *    SOIN ET LE MONTANT AVANT QU UN ENREGISTREMENT NE SOIT
+      *    CUMULE DANS LES TOTAUX MENSUELS (MEME PRINCIPE QUE
+      *    COBOL3.cbl).
+           MOVE 'Y' TO WS-ENR-VALIDE
+           MOVE SPACE TO WS-MOTIF-REJET
+
+           IF E-CODEPDT IS NOT ALPHABETIC
+               MOVE 'N' TO WS-ENR-VALIDE
+               MOVE 'CODE PRODUIT INVALIDE' TO WS-MOTIF-REJET
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               IF E-POLICENUM IS NOT NUMERIC
+                   MOVE 'N' TO WS-ENR-VALIDE
+                   MOVE 'NUMERO DE POLICE NON NUMERIQUE'
+                       TO WS-MOTIF-REJET
+               END-IF
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               IF E-DATESOIN IS NOT NUMERIC
+                   MOVE 'N' TO WS-ENR-VALIDE
+                   MOVE 'DATE DE SOIN NON NUMERIQUE'
+                       TO WS-MOTIF-REJET
+               END-IF
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               PERFORM CALCUL-BISSEXTILE
+               MOVE E-DATESOIN(5:3) TO WS-JOUR-ANNEE
+               IF L-BISSEXTILE = 1
+                   IF WS-JOUR-ANNEE < 1 OR WS-JOUR-ANNEE > 366
+                       MOVE 'N' TO WS-ENR-VALIDE
+                       MOVE 'JOUR DE L ANNEE HORS BORNES (1-366)'
+                           TO WS-MOTIF-REJET
+                   END-IF
+               ELSE
+                   IF WS-JOUR-ANNEE < 1 OR WS-JOUR-ANNEE > 365
+                       MOVE 'N' TO WS-ENR-VALIDE
+                       MOVE 'JOUR DE L ANNEE HORS BORNES (1-365)'
+                           TO WS-MOTIF-REJET
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               IF E-MONTANT IS NOT NUMERIC
+                   MOVE 'N' TO WS-ENR-VALIDE
+                   MOVE 'MONTANT NON NUMERIQUE' TO WS-MOTIF-REJET
+               END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------------------
+       CALCUL-BISSEXTILE.
+      *-----------
+      *>              ANNEE NON BISSEXTILE PAR DEFAULT
+           MOVE 0 TO L-BISSEXTILE
+           IF FUNCTION MOD(E-DATESOIN(1:4) 4) = 0
+               COMPUTE L-BISSEXTILE = 1
+               END-IF
+           IF FUNCTION MOD(E-DATESOIN(1:4) 100) = 0
+               COMPUTE L-BISSEXTILE = 0
+               END-IF
+           IF FUNCTION MOD(E-DATESOIN(1:4) 400) = 0
+               COMPUTE L-BISSEXTILE = 1
+               END-IF
+           CONTINUE.
+      *----------------------------------------------------------------------------
+       ECRITURE-REJET.
+      *----------------------------------------------------------------
+           ADD 1 TO L-NbrRejets
+           COMPUTE S-REJET-LIGNE = L-NbrEnrLus + 1
+           MOVE SPACE                TO S-REJET-SEP1
+           MOVE E-DECOMPTE           TO S-REJET-DONNEES
+           MOVE SPACE                TO S-REJET-SEP2
+           MOVE WS-MOTIF-REJET       TO S-REJET-MOTIF
+           WRITE S-REJET
+           .
+      *----------------------------------------------------------------------------
        TRAITEMENT.
       *-----------
 
@@ -171,8 +446,18 @@
            COMPUTE L-TMPMONT = L-TMPMONT / 100
            COMPUTE L-INDANNEE = L-TMPANNEE - L-ANNEE-1 + 1
 
-           ADD L-TMPMONT TO ENR-MONTMENS(
-               L-INDANNEE L-INDMOIS)
+      *>          LES AVOIRS/ANNULATIONS SONT EXCLUS DES CUMULS
+      *>          MENSUELS/POLICE/PRODUIT (MEME PRINCIPE QUE
+      *>          COBOL3.cbl).
+           IF E-TYPE-AVOIR
+               ADD 1 TO L-NbrAvoirs
+           ELSE
+               ADD L-TMPMONT TO ENR-MONTMENS(
+                   L-INDANNEE L-INDMOIS)
+
+               PERFORM CUMUL-POLICE
+               PERFORM CUMUL-PRODUIT
+           END-IF
 
            ADD 1 TO L-NbrEnrTrt
 
@@ -180,6 +465,69 @@
            CONTINUE
            .
 
+      *----------------------------------------------------------------------------
+       CUMUL-PRODUIT.
+      *-----------
+      *--   RECHERCHE LE CODE PRODUIT DE L ENREGISTREMENT DANS
+      *--   TABLEAU-PRODUITS ET CREE UNE NOUVELLE ENTREE SI IL N Y
+      *--   FIGURE PAS ENCORE.
+           MOVE 'N' TO L-PrdTrouve
+           PERFORM VARYING IND-PRD FROM 1 BY 1
+                   UNTIL IND-PRD > L-NbrProduits
+               IF PRD-CODE(IND-PRD) = E-CODEPDT
+                   SET L-PrdTrouve-OUI TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT L-PrdTrouve-OUI
+               ADD 1 TO L-NbrProduits
+               SET IND-PRD TO L-NbrProduits
+      *--       L-PRODUIT(IND-PRD) EST REMIS A ZERO EXPLICITEMENT : LA
+      *--       CLAUSE VALUE ZERO DE PRD-MONTANT-MOIS N EST PAS
+      *--       APPLIQUEE PAR CE RUNTIME AU-DELA DE LA PREMIERE
+      *--       OCCURRENCE D UNE TABLE DEPENDING ON.
+               INITIALIZE L-PRODUIT(IND-PRD)
+               MOVE E-CODEPDT TO PRD-CODE(IND-PRD)
+           END-IF
+
+           ADD L-TMPMONT TO
+               PRD-MONTANT-MOIS(IND-PRD L-INDANNEE L-INDMOIS)
+
+           CONTINUE
+           .
+
+      *----------------------------------------------------------------------------
+       CUMUL-POLICE.
+      *-----------
+      *--   RECHERCHE LA POLICE DE L ENREGISTREMENT DANS
+      *--   TABLEAU-POLICES ET CREE UNE NOUVELLE ENTREE SI ELLE N Y
+      *--   FIGURE PAS ENCORE.
+           MOVE 'N' TO L-PolTrouvee
+           PERFORM VARYING IND-POL FROM 1 BY 1
+                   UNTIL IND-POL > L-NbrPolices
+               IF POL-NUMERO(IND-POL) = E-POLICENUM
+                   SET L-PolTrouvee-OUI TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT L-PolTrouvee-OUI
+               ADD 1 TO L-NbrPolices
+               SET IND-POL TO L-NbrPolices
+      *--       L-POLICE(IND-POL) EST REMIS A ZERO EXPLICITEMENT : LA
+      *--       CLAUSE VALUE ZERO DE POL-MONTANT-ANNEE N EST PAS
+      *--       APPLIQUEE PAR CE RUNTIME AU-DELA DE LA PREMIERE
+      *--       OCCURRENCE D UNE TABLE DEPENDING ON.
+               INITIALIZE L-POLICE(IND-POL)
+               MOVE E-POLICENUM TO POL-NUMERO(IND-POL)
+           END-IF
+
+           ADD L-TMPMONT TO POL-MONTANT-ANNEE(IND-POL L-INDANNEE)
+
+           CONTINUE
+           .
+
 
       *----------------------------------------------------------------------------
        ECRITURE-FICHIER.
@@ -191,6 +539,8 @@
 
                MOVE L-OUTFILE-HEADER TO ENRECR
                WRITE ENRECR END-WRITE
+      *>          LE CUMUL REPART A ZERO A CHAQUE NOUVELLE ANNEE
+               MOVE ZERO TO L-CUMULANNEE
 
                PERFORM VARYING L-INDMOIS FROM 1 BY 1 UNTIL
                                L-INDMOIS > 12
@@ -201,6 +551,11 @@
                            MOVE L-TMPANNEE TO ECR-ANNEE
                            MOVE ENR-MONTMENS(L-INDI L-INDMOIS)
                                    TO ECR-MONTANT
+                           ADD ENR-MONTMENS(L-INDI L-INDMOIS)
+                                   TO L-CUMULANNEE
+                           ADD ENR-MONTMENS(L-INDI L-INDMOIS)
+                                   TO L-TOTALGENERAL
+                           MOVE L-CUMULANNEE TO ECR-CUMUL
                            MOVE L-OUTFILE TO ENRECR
                            WRITE ENRECR END-WRITE
                            ADD 1 TO L-NbrEnrEcr
@@ -208,19 +563,97 @@
                END-PERFORM
            END-PERFORM
 
+      *>          LIGNE DE TOTAL GENERAL APRES LE DETAIL MENSUEL
+           MOVE L-OUTFILE-TOTAL-HEADER TO ENRECR
+           WRITE ENRECR END-WRITE
+           ADD 1 TO L-NbrEnrEcr
+           MOVE L-TOTALGENERAL TO ECR-TOT-MONTANT
+           MOVE L-OUTFILE-TOTAL TO ENRECR
+           WRITE ENRECR END-WRITE
+           ADD 1 TO L-NbrEnrEcr
 
+           CONTINUE.
+
+      *----------------------------------------------------------------------------
+       ECRITURE-POLICES.
+      *-----------
+      *--   VENTILATION ANNUELLE DU MONTANT DES PRESTATIONS PAR
+      *--   NUMERO DE POLICE.
+           IF L-NbrPolices > 0
+               MOVE L-OUTFILE-POL-HEADER TO ENRECR
+               WRITE ENRECR END-WRITE
+               ADD 1 TO L-NbrEnrEcr
+
+               PERFORM VARYING IND-POL FROM 1 BY 1
+                       UNTIL IND-POL > L-NbrPolices
+                   PERFORM VARYING L-INDI FROM 1 BY 1
+                           UNTIL L-INDI > L-INDANNEE
+                       IF POL-MONTANT-ANNEE(IND-POL L-INDI) > 0
+                           MOVE POL-NUMERO(IND-POL)
+                               TO ECR-POL-NUM
+                           COMPUTE L-TMPANNEE =
+                                   L-ANNEE-1 + L-INDI - 1
+                           MOVE L-TMPANNEE TO ECR-POL-ANNEE
+                           MOVE POL-MONTANT-ANNEE(IND-POL L-INDI)
+                               TO ECR-POL-MONTANT
+                           MOVE L-OUTFILE-POL TO ENRECR
+                           WRITE ENRECR END-WRITE
+                           ADD 1 TO L-NbrEnrEcr
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
 
            CONTINUE.
 
+      *----------------------------------------------------------------------------
+       ECRITURE-PRODUITS.
+      *-----------
+      *--   VENTILATION MENSUELLE DU MONTANT DES PRESTATIONS PAR
+      *--   CODE PRODUIT.
+           IF L-NbrProduits > 0
+               MOVE L-OUTFILE-PRD-HEADER TO ENRECR
+               WRITE ENRECR END-WRITE
+               ADD 1 TO L-NbrEnrEcr
+
+               PERFORM VARYING IND-PRD FROM 1 BY 1
+                       UNTIL IND-PRD > L-NbrProduits
+                   PERFORM VARYING L-INDI FROM 1 BY 1
+                           UNTIL L-INDI > L-INDANNEE
+                       PERFORM VARYING L-INDMOIS FROM 1 BY 1
+                               UNTIL L-INDMOIS > 12
+                           IF PRD-MONTANT-MOIS(IND-PRD L-INDI
+                                               L-INDMOIS) > 0
+                               MOVE PRD-CODE(IND-PRD) TO ECR-PRD-CODE
+                               COMPUTE L-TMPANNEE =
+                                       L-ANNEE-1 + L-INDI - 1
+                               MOVE L-TMPANNEE TO ECR-PRD-ANNEE
+                               MOVE L-INDMOIS TO ECR-PRD-MOIS
+                               MOVE PRD-MONTANT-MOIS(IND-PRD
+                                   L-INDI L-INDMOIS)
+                                   TO ECR-PRD-MONTANT
+                               MOVE L-OUTFILE-PRD TO ENRECR
+                               WRITE ENRECR END-WRITE
+                               ADD 1 TO L-NbrEnrEcr
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+
+           CONTINUE.
 
       *----------------------------------------------------------------------------
        FIN-TRT.
       *----
            CLOSE DECOMPTE
            CLOSE OUTPUT-FILE
+           CLOSE FILE-REJETS
            Display 'Nbre enregs lus =' L-NbrEnrLus '>'
            Display 'Nbre enregs traites =' L-NbrEnrTrt '>'
            Display 'Nbre enregs ecris =' L-NbrEnrEcr '>'
+           Display 'Nbre enregs rejetes =' L-NbrRejets '>'
+           Display 'Nbre avoirs/annulations =' L-NbrAvoirs '>'
            DISPLAY '*************************************************'
            DISPLAY '      FIN   PROGRAMME ' L-Pgm
            DISPLAY '*************************************************'

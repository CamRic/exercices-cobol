@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLAIMNOM3.
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. JVM WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. JVM.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RESULT      ASSIGN TO DYNAMIC L-NomResult
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-Fst1.
+
+       SELECT FICSOR      ASSIGN TO DYNAMIC L-NomFicsor
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-Fst2.
+
+       SELECT FILE-CLAIMNOM ASSIGN TO DYNAMIC L-NomClaimnom
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstC.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  RESULT.
+       01  ENR-RESULT                                  PIC X(70).
+
+       FD  FICSOR.
+       01  ENR-FICSOR                                  PIC X(46).
+
+       FD  FILE-CLAIMNOM.
+       01  S-CLAIMNOM                                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+
+       01 L-Pgm                         PIC X(15) VALUE 'CLAIMNOM3'.
+
+      *-- file status fichier
+       01 L-Fst1                                  PIC 99.
+       01 L-Fst2                                  PIC 99.
+       01 L-FstC                                  PIC 99.
+
+      *-- noms de fichiers parametrables par variable d'environnement
+       01 L-NomResult            PIC X(40) VALUE 'RESULT.txt'.
+       01 L-NomFicsor            PIC X(40) VALUE 'FICSOR'.
+       01 L-NomClaimnom          PIC X(40) VALUE 'CLAIMNOM3.txt'.
+       01 L-EnvTemp              PIC X(40).
+
+       01 L-FinFic1                               PIC X.
+           88 L-FinFic1-OK                        VALUE 'O'.
+       01 L-FinFic2                               PIC X.
+           88 L-FinFic2-OK                        VALUE 'O'.
+
+       01 L-Nbr.
+           05 L-NbrLusResult                      PIC 9(5).
+           05 L-NbrLusFicsor                      PIC 9(5).
+           05 L-NbrLignesPolice                   PIC 9(5).
+           05 L-NbrNomsTrouves                    PIC 9(5).
+           05 L-NbrEnrEcr                         PIC 9(5).
+
+      *--  SECTION "DETAIL PAR POLICE" DE RESULT.txt : SEULES LES
+      *--  LIGNES QUI SUIVENT L-OUTFILE-POL-HEADER ET COMMENCENT PAR
+      *--  'POLICE ' INTERESSENT CE PROGRAMME.
+       01 WS-DansPolice                           PIC X VALUE 'N'.
+           88 WS-DansPolice-OUI                   VALUE 'Y'.
+
+       01 WS-LIGNE-POLICE-IN.
+           05 FILLER                PIC X(7).
+           05 WS-POL-NUM-IN         PIC 9(12).
+           05 FILLER                PIC X(8).
+           05 WS-POL-ANNEE-IN       PIC 9(4).
+           05 FILLER                PIC X(10).
+           05 WS-POL-MONTANT-IN     PIC X(12).
+
+      *--  DECOUPAGE DE L EXTRAIT FICSOR PRODUIT PAR COBOLEX4 : UN
+      *--  ENREGISTREMENT D EN-TETE DE CONTRAT ('C') SUIVI DE SES
+      *--  ENREGISTREMENTS TETE ('T') ET BENEFICIAIRE ('B'). SEULE LA
+      *--  PREMIERE TETE DE CHAQUE CONTRAT (LE TITULAIRE) EST RETENUE.
+       01 WS-FICSOR-IN.
+           05 WS-F-TYPE             PIC X.
+           05 FILLER                PIC X(45).
+
+       01 WS-F-HDR REDEFINES WS-FICSOR-IN.
+           05 FILLER                PIC X.
+           05 WS-F-HDR-CODPRD       PIC XX.
+           05 WS-F-HDR-NUMPOL       PIC 9(7).
+           05 FILLER                PIC X(36).
+
+       01 WS-F-TET REDEFINES WS-FICSOR-IN.
+           05 FILLER                PIC X.
+           05 WS-F-TET-TIT          PIC X(3).
+           05 WS-F-TET-NOM          PIC X(20).
+           05 WS-F-TET-PRN          PIC X(20).
+           05 FILLER                PIC X(2).
+
+       01 L-NumpolCourant                         PIC 9(7).
+       01 L-TitulaireConnu                        PIC X VALUE 'N'.
+           88 L-TitulaireConnu-OUI                VALUE 'Y'.
+
+      *--  TABLE DES TITULAIRES DE CONTRAT CHARGEE DEPUIS FICSOR,
+      *--  RECHERCHEE SEQUENTIELLEMENT COMME TABLEAU-POLICES DANS
+      *--  COBOLEXERCICE3. LE NUMERO DE POLICE DE DECOMPTE.txt (12
+      *--  CHIFFRES) CONTIENT LE NUMERO DE CONTRAT DE FICENT (7
+      *--  CHIFFRES) DANS SES 7 DERNIERS CHIFFRES : C EST CE
+      *--  RAPPROCHEMENT QUI EST UTILISE ICI POUR LE JOINTURAGE.
+       01 TABLEAU-NOMS.
+           05 L-NOM  OCCURS 1 TO 5000 TIMES
+                      DEPENDING ON L-NbrNoms
+                      INDEXED BY IND-N.
+               10 NOM-NUMPOL            PIC 9(7).
+               10 NOM-NOM               PIC X(20).
+               10 NOM-PRENOM            PIC X(20).
+       01 L-NbrNoms                                PIC 9(4) VALUE 0.
+
+       01 WS-ClePolice                            PIC 9(7).
+       01 WS-Trouve                               PIC X.
+           88 WS-Trouve-OUI                       VALUE 'Y'.
+
+       01 L-CLAIMNOM-HEADER                       PIC X(53)
+             VALUE 'DETAIL PAR POLICE AVEC NOM DU TITULAIRE (COBOLEX4)'.
+
+       01 L-CLAIMNOM-LIGNE.
+           05 FILLER             PIC X(7)  VALUE 'POLICE '.
+           05 ECR-C-NUM          PIC 9(12).
+           05 FILLER             PIC X(8)  VALUE ' ANNEE: '.
+           05 ECR-C-ANNEE        PIC 9(4).
+           05 FILLER             PIC X(10) VALUE ' MONTANT: '.
+           05 ECR-C-MONTANT      PIC X(12).
+           05 FILLER             PIC X(7)  VALUE ' NOM: '.
+           05 ECR-C-NOM          PIC X(20).
+           05 FILLER             PIC X(10) VALUE ' PRENOM: '.
+           05 ECR-C-PRENOM       PIC X(20).
+
+       01 L-CLAIMNOM-INCONNU                      PIC X(19)
+                 VALUE 'TITULAIRE INCONNU'.
+
+       PROCEDURE DIVISION.
+
+       SQUELETTE.
+
+           PERFORM INIT
+
+           PERFORM CHARGE-TITULAIRES
+
+           PERFORM TRAITE-RESULT
+
+           PERFORM FIN-TRT
+           .
+
+      *----------------------------------------------------------------------------
+       INIT.
+      *-----
+           DISPLAY '*************************************************'
+           DISPLAY '      DEBUT PROGRAMME ' L-Pgm
+           DISPLAY '*************************************************'
+
+           MOVE LOW-VALUE                              TO L-FinFic1
+           MOVE LOW-VALUE                              TO L-FinFic2
+           INITIALIZE L-Nbr
+
+      *>          NOMS DE FICHIERS PARAMETRABLES PAR VARIABLE D'ENVIRONNEMENT
+      *>          (A DEFAUT, LES NOMS CI-DESSUS SONT UTILISES)
+           DISPLAY 'CLAIMNOM3_RESULT' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomResult
+           END-IF
+
+           DISPLAY 'CLAIMNOM3_FICSOR' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomFicsor
+           END-IF
+
+           DISPLAY 'CLAIMNOM3_CLAIMNOM' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomClaimnom
+           END-IF
+
+           OPEN INPUT RESULT
+           IF L-Fst1 NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-Fst1 '>'
+              PERFORM ERREUR
+           END-IF
+
+           OPEN INPUT FICSOR
+           IF L-Fst2 NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-Fst2 '>'
+              PERFORM ERREUR
+           END-IF
+
+           OPEN OUTPUT FILE-CLAIMNOM
+           IF L-FstC NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-FstC '>'
+              PERFORM ERREUR
+           END-IF
+
+           MOVE L-CLAIMNOM-HEADER TO S-CLAIMNOM
+           WRITE S-CLAIMNOM END-WRITE
+           ADD 1 TO L-NbrEnrEcr
+           .
+      *----------------------------------------------------------------------------
+       CHARGE-TITULAIRES.
+      *-----------
+      *--  CHARGE TABLEAU-NOMS A PARTIR DE L EXTRAIT FICSOR : POUR
+      *--  CHAQUE CONTRAT ('C'), LA PREMIERE TETE ('T') QUI SUIT EST
+      *--  LE TITULAIRE DU CONTRAT.
+           PERFORM UNTIL L-FinFic2-OK
+               READ FICSOR INTO WS-FICSOR-IN
+               AT END
+                  SET L-FinFic2-OK TO TRUE
+
+               NOT AT END
+                  IF L-Fst2 NOT = ZERO
+                     DISPLAY 'Erreur lecture fichier FS =' L-Fst2 '>'
+                     PERFORM ERREUR
+                  END-IF
+
+                  ADD 1 TO L-NbrLusFicsor
+
+                  EVALUATE TRUE
+                     WHEN WS-F-TYPE = 'C'
+                        MOVE WS-F-HDR-NUMPOL TO L-NumpolCourant
+                        MOVE 'N' TO L-TitulaireConnu
+
+                     WHEN WS-F-TYPE = 'T' AND NOT L-TitulaireConnu-OUI
+                        ADD 1 TO L-NbrNoms
+                        SET IND-N TO L-NbrNoms
+                        MOVE L-NumpolCourant TO NOM-NUMPOL(IND-N)
+                        MOVE WS-F-TET-NOM    TO NOM-NOM(IND-N)
+                        MOVE WS-F-TET-PRN    TO NOM-PRENOM(IND-N)
+                        SET L-TitulaireConnu-OUI TO TRUE
+                  END-EVALUATE
+               END-READ
+           END-PERFORM
+           .
+      *----------------------------------------------------------------------------
+       TRAITE-RESULT.
+      *-----------
+      *--  PARCOURT RESULT.txt A LA RECHERCHE DE LA SECTION "DETAIL
+      *--  PAR POLICE" ECRITE PAR COBOLEXERCICE3, ET POUR CHAQUE LIGNE
+      *--  Y RETROUVE LE TITULAIRE DU CONTRAT DANS TABLEAU-NOMS.
+           PERFORM UNTIL L-FinFic1-OK
+               READ RESULT
+               AT END
+                  SET L-FinFic1-OK TO TRUE
+
+               NOT AT END
+                  IF L-Fst1 NOT = ZERO
+                     DISPLAY 'Erreur lecture fichier FS =' L-Fst1 '>'
+                     PERFORM ERREUR
+                  END-IF
+
+                  ADD 1 TO L-NbrLusResult
+
+                  EVALUATE TRUE
+                     WHEN ENR-RESULT(1:18) = 'DETAIL PAR POLICE'
+                        SET WS-DansPolice-OUI TO TRUE
+
+                     WHEN WS-DansPolice-OUI
+                            AND ENR-RESULT(1:7) = 'POLICE '
+                        ADD 1 TO L-NbrLignesPolice
+                        MOVE ENR-RESULT TO WS-LIGNE-POLICE-IN
+                        PERFORM ECRITURE-LIGNE-CLAIMNOM
+
+                     WHEN WS-DansPolice-OUI
+                        MOVE 'N' TO WS-DansPolice
+                  END-EVALUATE
+               END-READ
+           END-PERFORM
+           .
+      *----------------------------------------------------------------------------
+       ECRITURE-LIGNE-CLAIMNOM.
+      *-----------
+      *--  RETIENT LES 7 DERNIERS CHIFFRES DU NUMERO DE POLICE (12
+      *--  CHIFFRES DANS DECOMPTE.txt) COMME NUMERO DE CONTRAT (7
+      *--  CHIFFRES DANS FICENT) POUR LA RECHERCHE DU TITULAIRE.
+           MOVE WS-POL-NUM-IN(6:7) TO WS-ClePolice
+
+           MOVE 'N' TO WS-Trouve
+           PERFORM VARYING IND-N FROM 1 BY 1
+                   UNTIL IND-N > L-NbrNoms
+               IF NOM-NUMPOL(IND-N) = WS-ClePolice
+                   SET WS-Trouve-OUI TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE WS-POL-NUM-IN      TO ECR-C-NUM
+           MOVE WS-POL-ANNEE-IN    TO ECR-C-ANNEE
+           MOVE WS-POL-MONTANT-IN  TO ECR-C-MONTANT
+
+           IF WS-Trouve-OUI
+               ADD 1 TO L-NbrNomsTrouves
+               MOVE NOM-NOM(IND-N)    TO ECR-C-NOM
+               MOVE NOM-PRENOM(IND-N) TO ECR-C-PRENOM
+           ELSE
+               MOVE L-CLAIMNOM-INCONNU TO ECR-C-NOM
+               MOVE SPACES             TO ECR-C-PRENOM
+           END-IF
+
+           MOVE L-CLAIMNOM-LIGNE TO S-CLAIMNOM
+           WRITE S-CLAIMNOM END-WRITE
+           ADD 1 TO L-NbrEnrEcr
+           .
+      *----------------------------------------------------------------------------
+       FIN-TRT.
+      *----
+           CLOSE RESULT
+           CLOSE FICSOR
+           CLOSE FILE-CLAIMNOM
+           Display 'Nbre lignes police lues =' L-NbrLignesPolice '>'
+           Display 'Nbre titulaires charges FICSOR =' L-NbrNoms '>'
+           Display 'Nbre titulaires trouves        =' L-NbrNomsTrouves
+               '>'
+           DISPLAY '*************************************************'
+           DISPLAY '      FIN   PROGRAMME ' L-Pgm
+           DISPLAY '*************************************************'
+           GOBACK.
+
+      *----------------------------------------------------------------------------
+       ERREUR.
+      *----
+           DISPLAY 'Fin anormale'
+           PERFORM FIN-TRT.

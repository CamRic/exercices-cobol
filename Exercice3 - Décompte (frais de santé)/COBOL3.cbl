@@ -10,14 +10,26 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT DECOMPTE  ASSIGN  TO 'DECOMPTE.txt'
+       SELECT DECOMPTE  ASSIGN  TO DYNAMIC L-NomDecompte
                       ORGANIZATION IS LINE SEQUENTIAL
                       FILE STATUS IS L-Fst.
 
-       SELECT OUTPUT-FILE ASSIGN TO 'RESULT.txt'
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC L-NomResult
                        ORGANIZATION IS LINE SEQUENTIAL
                        FILE STATUS IS L-Fst2.
 
+       SELECT FILE-REJETS ASSIGN TO DYNAMIC L-NomRejets
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstR.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC L-NomCheckpoint
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstC.
+
+       SELECT FILE-AUDITLOG ASSIGN TO DYNAMIC L-NomAuditlog
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstAud.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -32,10 +44,49 @@
            05 FILLER       PIC A(1).
            05 E-MONTANT-U.
                10 E-MONTANT PIC 9(9)V99.
+      *--   MARQUEUR D AVOIR/ANNULATION, AJOUTE EN FIN D ENREGISTREMENT
+      *--   POUR NE PAS DEPLACER LES CHAMPS EXISTANTS : UNE LIGNE
+      *--   DECOMPTE.txt SANS CE CARACTERE (FICHIERS HISTORIQUES PLUS
+      *--   COURTS) EST COMPLETEE PAR DES ESPACES A LA LECTURE ET
+      *--   RESTE DONC UNE PRESTATION NORMALE.
+           05 FILLER       PIC A(1).
+           05 E-TYPE-ENR   PIC X(1).
+               88 E-TYPE-AVOIR      VALUE 'R' 'C'.
 
        FD  OUTPUT-FILE.
        01  ENRECR                                   PIC X(70).
 
+       FD  FILE-REJETS.
+       01  S-REJET.
+           05 S-REJET-LIGNE        PIC 9(6).
+           05 S-REJET-SEP1         PIC X.
+           05 S-REJET-DONNEES      PIC X(39).
+           05 S-REJET-SEP2         PIC X.
+           05 S-REJET-MOTIF        PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  S-CHECKPOINT                              PIC X(80).
+
+       FD  FILE-AUDITLOG.
+       01  E-AUDITLOG.
+           05 AUD-PGM               PIC X(15).
+           05 AUD-SEP1              PIC X.
+           05 AUD-DATE              PIC X(10).
+           05 AUD-SEP2              PIC X.
+           05 AUD-TIME              PIC X(8).
+           05 AUD-SEP3              PIC X.
+           05 AUD-EVENT             PIC X(5).
+           05 AUD-SEP4              PIC X.
+           05 AUD-NBR-LUS           PIC Z(6)9.
+           05 AUD-SEP5              PIC X.
+           05 AUD-NBR-ECR           PIC Z(6)9.
+           05 AUD-SEP6              PIC X.
+           05 AUD-NBR-REJ           PIC Z(6)9.
+           05 AUD-SEP7              PIC X.
+           05 AUD-RUNID             PIC X(10).
+           05 AUD-SEP8              PIC X.
+           05 AUD-TYPE              PIC X(10).
+
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
 
@@ -45,6 +96,35 @@
       *-- file status fichier
        01 L-Fst                                   PIC 99.
        01 L-Fst2                                  PIC 99.
+       01 L-FstR                                  PIC 99.
+       01 L-FstC                                  PIC 99.
+       01 L-FstAud                                PIC 99.
+
+      *-- noms de fichiers parametrables par variable d'environnement
+       01 L-NomDecompte          PIC X(40) VALUE 'DECOMPTE.txt'.
+       01 L-NomResult            PIC X(40) VALUE 'RESULT.txt'.
+       01 L-NomRejets            PIC X(40) VALUE 'REJETS_DECOMPTE.txt'.
+       01 L-NomCheckpoint        PIC X(40) VALUE 'CHECKPOINT3.DAT'.
+       01 L-NomAuditlog          PIC X(40) VALUE 'AUDIT_EX3.LOG'.
+       01 L-EnvTemp              PIC X(40).
+
+      *-- piste d audit persistante (une ligne par debut/fin)
+       01 L-AuditTimestamp       PIC X(21).
+
+      *-- IDENTIFIANT DE LOT/RELANCE : PERMET DE DISTINGUER, DANS LA
+      *-- PISTE D AUDIT ET DANS RESULT.txt, UN TRAITEMENT NORMAL D UNE
+      *-- RELANCE CORRECTIVE DU MEME LOT (DECOMPTE.txt CORRIGE PUIS
+      *-- REJOUE EN ENTIER). A DEFAUT DE VALEUR FOURNIE, L IDENTIFIANT
+      *-- EST LA DATE DU JOUR.
+       01 L-RunId                PIC X(10) VALUE SPACES.
+       01 L-Rerun                PIC X     VALUE 'N'.
+           88 L-Rerun-OUI                  VALUE 'Y'.
+
+       01 L-OUTFILE-RUNID-HEADER.
+           05 FILLER            PIC X(8)  VALUE 'RUN ID: '.
+           05 HDR-RUNID         PIC X(10).
+           05 FILLER            PIC X(7)  VALUE ' TYPE: '.
+           05 HDR-RUNTYPE       PIC X(11).
 
        01 L-FinFic                                PIC X.
            88 L-FinFic-OK                         VALUE 'O'.
@@ -53,36 +133,230 @@
            05 L-NbrEnrLus                         PIC 9(5).
            05 L-NbrEnrEcr                         PIC 9(5).
            05 L-NbrEnrTrt                         PIC 9(5).
+           05 L-NbrEnrValides                     PIC 9(5).
+           05 L-NbrRejets                         PIC 9(5).
+
+      *-- REPRISE SUR INCIDENT : CHECKPOINT PERIODIQUE DE L ETAT EN
+      *-- COURS (COMPTEURS, TOTAUX MENSUELS, DETAIL POLICES/PRODUITS)
+      *-- AFIN DE POUVOIR REDEMARRER UN TRAITEMENT INTERROMPU SANS
+      *-- TOUT REJOUER DEPUIS LE DEBUT DE DECOMPTE.txt.
+       01 L-CKPT-INTERVALLE                       PIC 9(5) VALUE 500.
+       01 L-CKPT-EXISTE                           PIC X VALUE 'N'.
+           88 L-CKPT-EXISTE-OUI                   VALUE 'Y'.
+       01 L-CKPT-FIN                              PIC X.
+           88 L-CKPT-FIN-OUI                      VALUE 'Y'.
+       01 L-CKSkip                                PIC 9(5).
+       01 L-CKAnnee                               PIC 9(2).
+       01 L-CKMois                                PIC 9(2).
+
+       01 L-CKPT-HEADER.
+           05 FILLER                PIC X VALUE 'H'.
+           05 CKPT-NbrEnrLus        PIC 9(5).
+           05 CKPT-NbrEnrValides    PIC 9(5).
+           05 CKPT-NbrEnrTrt        PIC 9(5).
+           05 CKPT-NbrRejets        PIC 9(5).
+           05 CKPT-NbrAnnees        PIC 9(2).
+           05 CKPT-NbrPolices       PIC 9(4).
+           05 CKPT-NbrProduits      PIC 9(3).
+           05 CKPT-NbrPolAvoirs     PIC 9(4).
+           05 CKPT-NbrAvoirs        PIC 9(5).
+           05 CKPT-MontantAvoirs    PIC 9(9)V99.
+
+       01 L-CKPT-ANNEE-DEF.
+           05 FILLER                PIC X VALUE 'U'.
+           05 CKPT-U-Ind            PIC 9(2).
+           05 CKPT-U-Annee          PIC 9(4).
+
+       01 L-CKPT-MOIS.
+           05 FILLER                PIC X VALUE 'M'.
+           05 CKPT-M-Annee          PIC 9(2).
+           05 CKPT-M-Mois           PIC 9(2).
+           05 CKPT-M-Montant        PIC 9(9)V99.
+
+       01 L-CKPT-POL-DEF.
+           05 FILLER                PIC X VALUE 'Q'.
+           05 CKPT-Q-Ind            PIC 9(4).
+           05 CKPT-Q-Numero         PIC 9(12).
+
+       01 L-CKPT-POL-MONT.
+           05 FILLER                PIC X VALUE 'R'.
+           05 CKPT-R-Ind            PIC 9(4).
+           05 CKPT-R-Annee          PIC 9(2).
+           05 CKPT-R-Montant        PIC 9(9)V99.
+
+       01 L-CKPT-AVOIR-DEF.
+           05 FILLER                PIC X VALUE 'V'.
+           05 CKPT-V-Ind            PIC 9(4).
+           05 CKPT-V-Numero         PIC 9(12).
+
+       01 L-CKPT-AVOIR-MONT.
+           05 FILLER                PIC X VALUE 'W'.
+           05 CKPT-W-Ind            PIC 9(4).
+           05 CKPT-W-Annee          PIC 9(2).
+           05 CKPT-W-Montant        PIC 9(9)V99.
+
+       01 L-CKPT-PRD-DEF.
+           05 FILLER                PIC X VALUE 'S'.
+           05 CKPT-S-Ind            PIC 9(3).
+           05 CKPT-S-Code           PIC X(2).
+
+       01 L-CKPT-PRD-MONT.
+           05 FILLER                PIC X VALUE 'T'.
+           05 CKPT-T-Ind            PIC 9(3).
+           05 CKPT-T-Annee          PIC 9(2).
+           05 CKPT-T-Mois           PIC 9(2).
+           05 CKPT-T-Montant        PIC 9(9)V99.
+
+      *-- CONTROLE DES ENREGISTREMENTS (CODE PRODUIT, NUMERO DE
+      *-- POLICE, DATE DE SOIN ET MONTANT) AVANT PRISE EN COMPTE
+      *-- DANS LES TOTAUX MENSUELS.
+       01 WS-ENR-VALIDE                           PIC X.
+       01 WS-MOTIF-REJET                          PIC X(40).
+       01 WS-JOUR-ANNEE                           PIC 999.
 
-       01 L-ANNEE_1                               PIC 9(4).
        01 L-INDANNEE-MAX                          PIC 9(2).
        01 L-BISSEXTILE                            PIC 9 VALUE 0.
        01 L-INDANNEE                              PIC 9(2) VALUE 1.
        01 L-INDMOIS                               PIC 9(2).
 
+      *-- TABLE DES ANNEES RENCONTREES DANS DECOMPTE.txt, RECHERCHEE
+      *-- SEQUENTIELLEMENT COMME TABLEAU-POLICES, CE QUI PERMET A
+      *-- DECOMPTE.txt DE PRESENTER SES ANNEES DANS N IMPORTE QUEL
+      *-- ORDRE (LOTS DE REGULARISATION, CORRECTIONS TARDIVES, ETC.)
+      *-- SANS FAUSSER L INDEXATION DE TABLEAU-ENR/TABLEAU-POLICES/
+      *-- TABLEAU-PRODUITS, QUI RESTENT INDEXEES PAR LE RANG
+      *-- D APPARITION (L-INDANNEE) ET NON PAR L ANNEE ELLE-MEME.
+       01 L-NbrAnnees                             PIC 9(2) VALUE 0.
+       01 TABLEAU-ANNEES-REF.
+           05 L-ANNEE-REF OCCURS 99 TIMES         PIC 9(4).
+       01 L-AnneeTrouvee                          PIC X.
+           88 L-AnneeTrouvee-OUI                  VALUE 'Y'.
+
        01 L-TMPMONT                               PIC 9(9)V99.
        01 L-TMPANNEE                              PIC 9(4).
 
+      *-- CUMUL ANNEE EN COURS (REMIS A ZERO A CHAQUE NOUVELLE ANNEE)
+      *-- ET TOTAL GENERAL TOUTES ANNEES CONFONDUES, POUR LA LIGNE
+      *-- RECAPITULATIVE DEMANDEE EN FIN DE RESULT.txt.
+       01 L-CUMULANNEE                            PIC 9(9)V99.
+       01 L-TOTALGENERAL                          PIC 9(9)V99
+                                                  VALUE ZERO.
+
       *-- DONNEES
 
        01 TABLEAU-ENR.
            05  TABLEAU-ANNEES              OCCURS 99 TIMES.
                10  ENR-MOIS                OCCURS 12 TIMES.
-                   15  ENR-MONTMENS        PIC 9(9)V99.
+                   15  ENR-MONTMENS        PIC 9(9)V99 VALUE ZERO.
 
        01 L-OUTFILE.
            05 ECR-MOIS     PIC 99.
-           05 FILLER       PIC X(7).
+           05 FILLER       PIC X(7)  VALUE SPACE.
            05 ECR-ANNEE    PIC 9(4).
-           05 FILLER       PIC X(7).
+           05 FILLER       PIC X(7)  VALUE SPACE.
            05 ECR-MONTANT  PIC Z.ZZZ.ZZ9,99.
+           05 FILLER       PIC X(6)  VALUE SPACE.
+           05 ECR-CUMUL    PIC ZZZ.ZZZ.ZZ9,99.
 
        01 L-OUTFILE-HEADER.
            05 HDR-MOIS     PIC X(4) VALUE 'MOIS'.
-           05 FILLER       PIC X(5).
+           05 FILLER       PIC X(5)  VALUE SPACE.
            05 HDR-ANNEE    PIC X(5) VALUE 'ANNEE'.
-           05 FILLER       PIC X(6).
+           05 FILLER       PIC X(6)  VALUE SPACE.
            05 HDR-MONTANT  PIC A(19) VALUE 'MONTANT PRESTATIONS'.
+           05 FILLER       PIC X(6)  VALUE SPACE.
+           05 HDR-CUMUL    PIC A(11) VALUE 'CUMUL ANNEE'.
+
+      *--  LIGNE RECAPITULATIVE EN FIN DE SECTION MENSUELLE, TOUTES
+      *--  ANNEES DU FICHIER DECOMPTE.txt CONFONDUES.
+       01 L-OUTFILE-TOTAL-HEADER                   PIC X(40)
+                                  VALUE 'TOTAL GENERAL TOUTES ANNEES'.
+       01 L-OUTFILE-TOTAL.
+           05 FILLER            PIC X(10) VALUE ' MONTANT: '.
+           05 ECR-TOT-MONTANT   PIC ZZZ.ZZZ.ZZ9,99.
+
+      *--  DONNEES POUR LA VENTILATION PAR POLICE (DEMANDE PAR LE
+      *--  SERVICE GESTION POUR REPONDRE A "COMBIEN A COUTE LA POLICE
+      *--  X CETTE ANNEE" SANS REDEPOUILLER DECOMPTE.txt A LA MAIN).
+      *--  TABLE INDEXEE PAR NUMERO DE POLICE, RECHERCHEE SEQUENTIEL-
+      *--  LEMENT COMME LA TABLE DE REFERENCES DE COBOLEX5.
+       01 TABLEAU-POLICES.
+           05 L-POLICE   OCCURS 1 TO 2000 TIMES
+                         DEPENDING ON L-NbrPolices
+                         INDEXED BY IND-POL.
+               10 POL-NUMERO             PIC 9(12).
+               10 POL-MONTANT-ANNEE      OCCURS 99 TIMES
+                                         PIC 9(9)V99 VALUE ZERO.
+       01 L-NbrPolices                            PIC 9(4) VALUE 0.
+       01 L-PolTrouvee                            PIC X.
+           88 L-PolTrouvee-OUI                    VALUE 'Y'.
+
+       01 L-OUTFILE-POL-HEADER                    PIC X(40)
+                                  VALUE 'DETAIL PAR POLICE'.
+       01 L-OUTFILE-POL.
+           05 FILLER            PIC X(7) VALUE 'POLICE '.
+           05 ECR-POL-NUM       PIC 9(12).
+           05 FILLER            PIC X(8) VALUE ' ANNEE: '.
+           05 ECR-POL-ANNEE     PIC 9(4).
+           05 FILLER            PIC X(10) VALUE ' MONTANT: '.
+           05 ECR-POL-MONTANT   PIC Z.ZZZ.ZZ9,99.
+
+      *--  VENTILATION DES AVOIRS/ANNULATIONS (E-TYPE-ENR = 'R' OU 'C')
+      *--  PAR NUMERO DE POLICE, SUIVIE A PART DE TABLEAU-POLICES POUR
+      *--  NE PAS MELANGER PRESTATIONS ET AVOIRS DANS LE MEME TOTAL.
+       01 TABLEAU-AVOIRS.
+           05 L-AVOIR    OCCURS 1 TO 2000 TIMES
+                         DEPENDING ON L-NbrPolAvoirs
+                         INDEXED BY IND-AVOIR.
+               10 AVOIR-NUMERO           PIC 9(12).
+               10 AVOIR-MONTANT-ANNEE    OCCURS 99 TIMES
+                                         PIC 9(9)V99 VALUE ZERO.
+       01 L-NbrPolAvoirs                          PIC 9(4) VALUE 0.
+       01 L-AvoirTrouve                           PIC X.
+           88 L-AvoirTrouve-OUI                   VALUE 'Y'.
+
+       01 L-NbrAvoirs                              PIC 9(5) VALUE 0.
+       01 L-MontantAvoirs                          PIC 9(9)V99
+                                                   VALUE ZERO.
+
+       01 L-OUTFILE-AVOIR-HEADER                  PIC X(40)
+                          VALUE 'DETAIL DES AVOIRS / ANNULATIONS'.
+       01 L-OUTFILE-AVOIR.
+           05 FILLER            PIC X(7) VALUE 'POLICE '.
+           05 ECR-AVOIR-NUM     PIC 9(12).
+           05 FILLER            PIC X(8) VALUE ' ANNEE: '.
+           05 ECR-AVOIR-ANNEE   PIC 9(4).
+           05 FILLER            PIC X(10) VALUE ' MONTANT: '.
+           05 ECR-AVOIR-MONTANT PIC Z.ZZZ.ZZ9,99.
+
+      *--  DONNEES POUR LA VENTILATION PAR CODE PRODUIT (DEMANDEE PAR
+      *--  LA FINANCE CHAQUE TRIMESTRE POUR SAVOIR QUELLE LIGNE DE
+      *--  PRODUIT PESE LE PLUS DANS LA DEPENSE SANTE). MEME PRINCIPE
+      *--  DE TABLE RECHERCHEE SEQUENTIELLEMENT QUE TABLEAU-POLICES,
+      *--  MAIS AVEC LE DETAIL MENSUEL CONSERVE.
+       01 TABLEAU-PRODUITS.
+           05 L-PRODUIT   OCCURS 1 TO 200 TIMES
+                          DEPENDING ON L-NbrProduits
+                          INDEXED BY IND-PRD.
+               10 PRD-CODE               PIC X(2).
+               10 PRD-MOIS-ANNEE         OCCURS 99 TIMES.
+                   15 PRD-MONTANT-MOIS   OCCURS 12 TIMES
+                                         PIC 9(9)V99 VALUE ZERO.
+       01 L-NbrProduits                           PIC 9(3) VALUE 0.
+       01 L-PrdTrouve                             PIC X.
+           88 L-PrdTrouve-OUI                     VALUE 'Y'.
+
+       01 L-OUTFILE-PRD-HEADER                    PIC X(40)
+                                  VALUE 'DETAIL PAR CODE PRODUIT'.
+       01 L-OUTFILE-PRD.
+           05 FILLER            PIC X(8) VALUE 'PRODUIT '.
+           05 ECR-PRD-CODE      PIC X(2).
+           05 FILLER            PIC X(8) VALUE ' ANNEE: '.
+           05 ECR-PRD-ANNEE     PIC 9(4).
+           05 FILLER            PIC X(7) VALUE ' MOIS: '.
+           05 ECR-PRD-MOIS      PIC 99.
+           05 FILLER            PIC X(10) VALUE ' MONTANT: '.
+           05 ECR-PRD-MONTANT   PIC Z.ZZZ.ZZ9,99.
 
       *--  CONDITIONS BISSEXTILE
        01 BISSEXTILE                 PIC 9(3).
@@ -122,14 +396,34 @@
            PERFORM LECTURE-FICHIER
 
            PERFORM UNTIL L-FinFic-OK
-                PERFORM TRAITEMENT
+                IF WS-ENR-VALIDE = 'Y'
+                    PERFORM TRAITEMENT
+                END-IF
+      *>          LE CHECKPOINT N EST PRIS QU UNE FOIS L ENREGISTREMENT
+      *>          COURANT ENTIEREMENT TRAITE (OU REJETE), JAMAIS ENTRE
+      *>          SA LECTURE ET SON TRAITEMENT.
+                IF FUNCTION MOD(L-NbrEnrLus L-CKPT-INTERVALLE) = 0
+                    PERFORM ECRITURE-CHECKPOINT
+                END-IF
                 PERFORM LECTURE-FICHIER
            END-PERFORM
 
-           MOVE L-INDANNEE TO L-INDANNEE-MAX
+           MOVE L-NbrAnnees TO L-INDANNEE-MAX
 
            PERFORM ECRITURE-FICHIER
 
+           PERFORM ECRITURE-POLICES
+
+           PERFORM ECRITURE-AVOIRS
+
+           PERFORM ECRITURE-PRODUITS
+
+      *>          TRAITEMENT TERMINE NORMALEMENT : LE CHECKPOINT NE
+      *>          DOIT PLUS SERVIR A UNE REPRISE SUR LE PROCHAIN
+      *>          FICHIER DECOMPTE.txt.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
            PERFORM FIN-TRT
            .
 
@@ -144,6 +438,56 @@
            MOVE LOW-VALUE                              TO L-FinFic
            INITIALIZE L-Nbr
 
+      *>          NOMS DE FICHIERS PARAMETRABLES PAR VARIABLE D'ENVIRONNEMENT
+      *>          (A DEFAUT, LES NOMS CI-DESSUS SONT UTILISES)
+           DISPLAY 'COBOL3_DECOMPTE' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomDecompte
+           END-IF
+
+           DISPLAY 'COBOL3_RESULT' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomResult
+           END-IF
+
+           DISPLAY 'COBOL3_REJETS' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomRejets
+           END-IF
+
+           DISPLAY 'COBOL3_CHECKPOINT' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomCheckpoint
+           END-IF
+
+           DISPLAY 'COBOL3_AUDITLOG' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomAuditlog
+           END-IF
+
+           DISPLAY 'COBOL3_RUNID' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp(1:10) TO L-RunId
+           END-IF
+
+           DISPLAY 'COBOL3_RERUN' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp(1:1) = 'Y' OR L-EnvTemp(1:1) = 'O'
+               SET L-Rerun-OUI TO TRUE
+           END-IF
+
+      *>          A DEFAUT D IDENTIFIANT FOURNI, ON PREND LA DATE DU
+      *>          JOUR (MEME SOURCE QUE L HORODATAGE DE L AUDIT).
+           IF L-RunId = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO L-RunId(1:8)
+           END-IF
+
            OPEN INPUT DECOMPTE
            IF L-Fst NOT = ZERO
               DISPLAY 'Erreur ouverture fichier FS =' L-Fst '>'
@@ -156,11 +500,268 @@
               PERFORM ERREUR
            END-IF
 
+           OPEN OUTPUT FILE-REJETS
+           IF L-FstR NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-FstR '>'
+              PERFORM ERREUR
+           END-IF
+
+      *>          EN-TETE RUN ID / TYPE DE TRAITEMENT EN PREMIERE LIGNE
+      *>          DE RESULT.txt.
+           MOVE L-RunId TO HDR-RUNID
+           IF L-Rerun-OUI
+               MOVE 'CORRECTION' TO HDR-RUNTYPE
+           ELSE
+               MOVE 'NORMAL'     TO HDR-RUNTYPE
+           END-IF
+           MOVE L-OUTFILE-RUNID-HEADER TO ENRECR
+           WRITE ENRECR END-WRITE
+           ADD 1 TO L-NbrEnrEcr
+
+      *>          REPRISE : UN CHECKPOINT D UN PRECEDENT TRAITEMENT
+      *>          INTERROMPU EXISTE-T-IL ? UNE RELANCE CORRECTIVE
+      *>          (L-Rerun-OUI) IGNORE VOLONTAIREMENT TOUT CHECKPOINT
+      *>          EXISTANT ET LE REMET A ZERO : DECOMPTE.txt A ETE
+      *>          CORRIGE ET DOIT ETRE RETRAITE EN ENTIER, PAS REPRIS
+      *>          A MI-CHEMIN D UN LOT PRECEDENT (EVENTUELLEMENT FAUX).
+           IF L-Rerun-OUI
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               OPEN INPUT CHECKPOINT-FILE
+               IF L-FstC = ZERO
+                   PERFORM CHARGE-CHECKPOINT
+                   CLOSE CHECKPOINT-FILE
+                   PERFORM SAUTE-ENREGISTREMENTS-TRAITES
+               END-IF
+           END-IF
+
+           OPEN EXTEND FILE-AUDITLOG
+           IF L-FstAud = 35
+      *--      LE FICHIER D AUDIT N EXISTE PAS ENCORE : ON LE CREE
+               OPEN OUTPUT FILE-AUDITLOG
+               CLOSE FILE-AUDITLOG
+               OPEN EXTEND FILE-AUDITLOG
+           END-IF
+           MOVE 0 TO AUD-NBR-LUS
+           MOVE 0 TO AUD-NBR-ECR
+           MOVE 0 TO AUD-NBR-REJ
+           MOVE 'DEBUT' TO AUD-EVENT
+           PERFORM ECRITURE-AUDIT
+
+           .
+      *----------------------------------------------------------------------------
+       CHARGE-CHECKPOINT.
+      *----------------------------------------------------------------
+      *    RECHARGE LES COMPTEURS ET LES TOTAUX CUMULES A PARTIR DU
+      *    DERNIER CHECKPOINT ECRIT. TABLEAU-POLICES ET TABLEAU-
+      *    PRODUITS SONT DIMENSIONNES A PARTIR DE L-NbrPolices ET
+      *    L-NbrProduits, CHARGES EN PREMIER PAR L ENREGISTREMENT 'H'.
+           MOVE 'N' TO L-CKPT-FIN
+           PERFORM UNTIL L-CKPT-FIN-OUI
+               READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO L-CKPT-FIN
+
+               NOT AT END
+                   EVALUATE S-CHECKPOINT(1:1)
+                       WHEN 'H'
+                           MOVE S-CHECKPOINT TO L-CKPT-HEADER
+                           MOVE CKPT-NbrEnrLus     TO L-NbrEnrLus
+                           MOVE CKPT-NbrEnrValides TO L-NbrEnrValides
+                           MOVE CKPT-NbrEnrTrt     TO L-NbrEnrTrt
+                           MOVE CKPT-NbrRejets     TO L-NbrRejets
+                           MOVE CKPT-NbrAnnees     TO L-NbrAnnees
+                           MOVE CKPT-NbrPolices    TO L-NbrPolices
+                           MOVE CKPT-NbrProduits   TO L-NbrProduits
+                           MOVE CKPT-NbrPolAvoirs  TO L-NbrPolAvoirs
+                           MOVE CKPT-NbrAvoirs     TO L-NbrAvoirs
+                           MOVE CKPT-MontantAvoirs TO L-MontantAvoirs
+
+                       WHEN 'U'
+                           MOVE S-CHECKPOINT TO L-CKPT-ANNEE-DEF
+                           MOVE CKPT-U-Annee TO
+                               L-ANNEE-REF(CKPT-U-Ind)
+
+                       WHEN 'M'
+                           MOVE S-CHECKPOINT TO L-CKPT-MOIS
+                           MOVE CKPT-M-Montant TO
+                               ENR-MONTMENS(CKPT-M-Annee CKPT-M-Mois)
+
+                       WHEN 'Q'
+                           MOVE S-CHECKPOINT TO L-CKPT-POL-DEF
+                           SET IND-POL TO CKPT-Q-Ind
+                           MOVE CKPT-Q-Numero TO POL-NUMERO(IND-POL)
+
+                       WHEN 'R'
+                           MOVE S-CHECKPOINT TO L-CKPT-POL-MONT
+                           MOVE CKPT-R-Montant TO POL-MONTANT-ANNEE
+                               (CKPT-R-Ind CKPT-R-Annee)
+
+                       WHEN 'V'
+                           MOVE S-CHECKPOINT TO L-CKPT-AVOIR-DEF
+                           SET IND-AVOIR TO CKPT-V-Ind
+                           MOVE CKPT-V-Numero TO AVOIR-NUMERO(IND-AVOIR)
+
+                       WHEN 'W'
+                           MOVE S-CHECKPOINT TO L-CKPT-AVOIR-MONT
+                           MOVE CKPT-W-Montant TO AVOIR-MONTANT-ANNEE
+                               (CKPT-W-Ind CKPT-W-Annee)
+
+                       WHEN 'S'
+                           MOVE S-CHECKPOINT TO L-CKPT-PRD-DEF
+                           SET IND-PRD TO CKPT-S-Ind
+                           MOVE CKPT-S-Code TO PRD-CODE(IND-PRD)
+
+                       WHEN 'T'
+                           MOVE S-CHECKPOINT TO L-CKPT-PRD-MONT
+                           MOVE CKPT-T-Montant TO
+                               PRD-MONTANT-MOIS(CKPT-T-Ind CKPT-T-Annee
+                                                 CKPT-T-Mois)
+                   END-EVALUATE
+               END-READ
+           END-PERFORM
+
+           SET L-CKPT-EXISTE-OUI TO TRUE
+           .
+      *----------------------------------------------------------------------------
+       SAUTE-ENREGISTREMENTS-TRAITES.
+      *----------------------------------------------------------------
+      *    REPOSITIONNE DECOMPTE.txt JUSTE APRES LE DERNIER
+      *    ENREGISTREMENT LU PAR LE TRAITEMENT INTERROMPU (ON RELIT
+      *    ET ON JETTE LES ENREGISTREMENTS DEJA COMPTES, DECOMPTE.txt
+      *    N ETANT PAS UN FICHIER INDEXE).
+           IF L-CKPT-EXISTE-OUI
+               DISPLAY 'REPRISE SUR CHECKPOINT, ' L-NbrEnrLus
+                       ' ENREGS DEJA TRAITES'
+               MOVE L-NbrEnrLus TO L-CKSkip
+               PERFORM L-CKSkip TIMES
+                   READ DECOMPTE
+                   AT END
+                       SET L-FinFic-OK TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF
+           .
+      *----------------------------------------------------------------------------
+       ECRITURE-CHECKPOINT.
+      *----------------------------------------------------------------
+      *    REECRIT ENTIEREMENT CHECKPOINT3.DAT A PARTIR DE L ETAT EN
+      *    COURS (COMPTEURS, TOTAUX MENSUELS, DETAIL POLICES ET
+      *    PRODUITS). APPELE PERIODIQUEMENT DEPUIS LECTURE-FICHIER.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF L-FstC NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-FstC '>'
+              PERFORM ERREUR
+           END-IF
+
+           MOVE L-NbrEnrLus     TO CKPT-NbrEnrLus
+           MOVE L-NbrEnrValides TO CKPT-NbrEnrValides
+           MOVE L-NbrEnrTrt     TO CKPT-NbrEnrTrt
+           MOVE L-NbrRejets     TO CKPT-NbrRejets
+           MOVE L-NbrAnnees     TO CKPT-NbrAnnees
+           MOVE L-NbrPolices    TO CKPT-NbrPolices
+           MOVE L-NbrProduits   TO CKPT-NbrProduits
+           MOVE L-NbrPolAvoirs  TO CKPT-NbrPolAvoirs
+           MOVE L-NbrAvoirs     TO CKPT-NbrAvoirs
+           MOVE L-MontantAvoirs TO CKPT-MontantAvoirs
+           MOVE L-CKPT-HEADER TO S-CHECKPOINT
+           WRITE S-CHECKPOINT END-WRITE
+
+           PERFORM VARYING L-CKAnnee FROM 1 BY 1
+                   UNTIL L-CKAnnee > L-NbrAnnees
+               MOVE L-CKAnnee TO CKPT-U-Ind
+               MOVE L-ANNEE-REF(L-CKAnnee) TO CKPT-U-Annee
+               MOVE L-CKPT-ANNEE-DEF TO S-CHECKPOINT
+               WRITE S-CHECKPOINT END-WRITE
+           END-PERFORM
+
+           PERFORM VARYING L-CKAnnee FROM 1 BY 1
+                   UNTIL L-CKAnnee > L-NbrAnnees
+               PERFORM VARYING L-CKMois FROM 1 BY 1 UNTIL L-CKMois > 12
+                   IF ENR-MONTMENS(L-CKAnnee L-CKMois) > 0
+                       MOVE L-CKAnnee TO CKPT-M-Annee
+                       MOVE L-CKMois  TO CKPT-M-Mois
+                       MOVE ENR-MONTMENS(L-CKAnnee L-CKMois)
+                           TO CKPT-M-Montant
+                       MOVE L-CKPT-MOIS TO S-CHECKPOINT
+                       WRITE S-CHECKPOINT END-WRITE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING IND-POL FROM 1 BY 1
+                   UNTIL IND-POL > L-NbrPolices
+               MOVE IND-POL TO CKPT-Q-Ind
+               MOVE POL-NUMERO(IND-POL) TO CKPT-Q-Numero
+               MOVE L-CKPT-POL-DEF TO S-CHECKPOINT
+               WRITE S-CHECKPOINT END-WRITE
+
+               PERFORM VARYING L-CKAnnee FROM 1 BY 1
+                       UNTIL L-CKAnnee > L-NbrAnnees
+                   IF POL-MONTANT-ANNEE(IND-POL L-CKAnnee) > 0
+                       MOVE IND-POL   TO CKPT-R-Ind
+                       MOVE L-CKAnnee TO CKPT-R-Annee
+                       MOVE POL-MONTANT-ANNEE(IND-POL L-CKAnnee)
+                           TO CKPT-R-Montant
+                       MOVE L-CKPT-POL-MONT TO S-CHECKPOINT
+                       WRITE S-CHECKPOINT END-WRITE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
 
+           PERFORM VARYING IND-AVOIR FROM 1 BY 1
+                   UNTIL IND-AVOIR > L-NbrPolAvoirs
+               MOVE IND-AVOIR TO CKPT-V-Ind
+               MOVE AVOIR-NUMERO(IND-AVOIR) TO CKPT-V-Numero
+               MOVE L-CKPT-AVOIR-DEF TO S-CHECKPOINT
+               WRITE S-CHECKPOINT END-WRITE
+
+               PERFORM VARYING L-CKAnnee FROM 1 BY 1
+                       UNTIL L-CKAnnee > L-NbrAnnees
+                   IF AVOIR-MONTANT-ANNEE(IND-AVOIR L-CKAnnee) > 0
+                       MOVE IND-AVOIR TO CKPT-W-Ind
+                       MOVE L-CKAnnee TO CKPT-W-Annee
+                       MOVE AVOIR-MONTANT-ANNEE(IND-AVOIR L-CKAnnee)
+                           TO CKPT-W-Montant
+                       MOVE L-CKPT-AVOIR-MONT TO S-CHECKPOINT
+                       WRITE S-CHECKPOINT END-WRITE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING IND-PRD FROM 1 BY 1
+                   UNTIL IND-PRD > L-NbrProduits
+               MOVE IND-PRD TO CKPT-S-Ind
+               MOVE PRD-CODE(IND-PRD) TO CKPT-S-Code
+               MOVE L-CKPT-PRD-DEF TO S-CHECKPOINT
+               WRITE S-CHECKPOINT END-WRITE
+
+               PERFORM VARYING L-CKAnnee FROM 1 BY 1
+                       UNTIL L-CKAnnee > L-NbrAnnees
+                   PERFORM VARYING L-CKMois FROM 1 BY 1
+                           UNTIL L-CKMois > 12
+                       IF PRD-MONTANT-MOIS(IND-PRD L-CKAnnee
+                                           L-CKMois) > 0
+                           MOVE IND-PRD   TO CKPT-T-Ind
+                           MOVE L-CKAnnee TO CKPT-T-Annee
+                           MOVE L-CKMois  TO CKPT-T-Mois
+                           MOVE PRD-MONTANT-MOIS(IND-PRD L-CKAnnee
+                                                  L-CKMois)
+                               TO CKPT-T-Montant
+                           MOVE L-CKPT-PRD-MONT TO S-CHECKPOINT
+                           WRITE S-CHECKPOINT END-WRITE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE
            .
       *----------------------------------------------------------------------------
        LECTURE-FICHIER.
       *-----------
+           MOVE 'Y' TO WS-ENR-VALIDE
            READ DECOMPTE
            AT END
              SET L-FinFic-OK                  TO TRUE
@@ -171,12 +772,13 @@
                  PERFORM ERREUR
               END-IF
 
+              PERFORM CONTROLE-ENREGISTREMENT
 
-           IF L-NbrEnrLus = 0
-               MOVE E-DATESOIN(1:4) TO L-ANNEE_1
-               PERFORM CALCUL-BISSEXTILE
-           END-IF
-
+              IF WS-ENR-VALIDE = 'Y'
+                  ADD 1 TO L-NbrEnrValides
+              ELSE
+                  PERFORM ECRITURE-REJET
+              END-IF
 
               ADD 1                            TO L-NbrEnrLus
            END-READ
@@ -184,26 +786,222 @@
 
            .
       *----------------------------------------------------------------------------
-       TRAITEMENT.
-      *-----------
+       CONTROLE-ENREGISTREMENT.
+      *----------------------------------------------------------------
+      *    VERIFIE LE CODE PRODUIT, LE NUMERO DE POLICE, LA DATE DE
+      *    SOIN (Y COMPRIS LE JOUR DE L ANNEE AU REGARD DE L ANNEE
+      *    BISSEXTILE OU NON) ET LE MONTANT AVANT QU UN ENREGISTREMENT
+      *    NE SOIT CUMULE DANS LES TOTAUX MENSUELS.
+           MOVE 'Y' TO WS-ENR-VALIDE
+           MOVE SPACE TO WS-MOTIF-REJET
+
+           IF E-CODEPDT IS NOT ALPHABETIC
+               MOVE 'N' TO WS-ENR-VALIDE
+               MOVE 'CODE PRODUIT INVALIDE' TO WS-MOTIF-REJET
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               IF E-POLICENUM IS NOT NUMERIC
+                   MOVE 'N' TO WS-ENR-VALIDE
+                   MOVE 'NUMERO DE POLICE NON NUMERIQUE'
+                       TO WS-MOTIF-REJET
+               END-IF
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               IF E-DATESOIN IS NOT NUMERIC
+                   MOVE 'N' TO WS-ENR-VALIDE
+                   MOVE 'DATE DE SOIN NON NUMERIQUE'
+                       TO WS-MOTIF-REJET
+               END-IF
+           END-IF
 
-      *>              CHANGEMENT D ANNEE?
-           IF E-DATESOIN(1:4) <> L-ANNEE_1 + L-INDANNEE - 1
-               ADD 1 TO L-INDANNEE
+           IF WS-ENR-VALIDE = 'Y'
                PERFORM CALCUL-BISSEXTILE
+               MOVE E-DATESOIN(5:3) TO WS-JOUR-ANNEE
+               IF L-BISSEXTILE = 1
+                   IF WS-JOUR-ANNEE < 1 OR WS-JOUR-ANNEE > 366
+                       MOVE 'N' TO WS-ENR-VALIDE
+                       MOVE 'JOUR DE L ANNEE HORS BORNES (1-366)'
+                           TO WS-MOTIF-REJET
+                   END-IF
+               ELSE
+                   IF WS-JOUR-ANNEE < 1 OR WS-JOUR-ANNEE > 365
+                       MOVE 'N' TO WS-ENR-VALIDE
+                       MOVE 'JOUR DE L ANNEE HORS BORNES (1-365)'
+                           TO WS-MOTIF-REJET
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-ENR-VALIDE = 'Y'
+               IF E-MONTANT IS NOT NUMERIC
+                   MOVE 'N' TO WS-ENR-VALIDE
+                   MOVE 'MONTANT NON NUMERIQUE' TO WS-MOTIF-REJET
                END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------------------
+       ECRITURE-REJET.
+      *----------------------------------------------------------------
+           ADD 1 TO L-NbrRejets
+           COMPUTE S-REJET-LIGNE = L-NbrEnrLus + 1
+           MOVE SPACE                TO S-REJET-SEP1
+           MOVE E-DECOMPTE           TO S-REJET-DONNEES
+           MOVE SPACE                TO S-REJET-SEP2
+           MOVE WS-MOTIF-REJET       TO S-REJET-MOTIF
+           WRITE S-REJET
+           .
+      *----------------------------------------------------------------------------
+       TRAITEMENT.
+      *-----------
+
+      *>              RECHERCHE (OU ALLOCATION) DE LA TRANCHE ANNEE
+      *>              CORRESPONDANT A LA DATE DE SOIN. DECOMPTE.txt
+      *>              N EST PLUS SUPPOSE TRIE PAR ANNEE CROISSANTE.
+           PERFORM RECHERCHE-ANNEE
 
       *>              CALCUL DU MOIS
            PERFORM CALCUL-MOIS
            MOVE E-MONTANT(1:9) TO L-TMPMONT
            COMPUTE L-TMPMONT = L-TMPMONT / 100
-           ADD L-TMPMONT TO ENR-MONTMENS(L-INDANNEE L-INDMOIS)
+
+      *>          LES AVOIRS/ANNULATIONS SONT VENTILES A PART ET NE
+      *>          SONT PAS MELANGES AUX PRESTATIONS NORMALES DANS LES
+      *>          TOTAUX MENSUELS/POLICE/PRODUIT.
+           IF E-TYPE-AVOIR
+               ADD 1 TO L-NbrAvoirs
+               ADD L-TMPMONT TO L-MontantAvoirs
+               PERFORM CUMUL-AVOIR
+           ELSE
+               ADD L-TMPMONT TO ENR-MONTMENS(L-INDANNEE L-INDMOIS)
+               PERFORM CUMUL-POLICE
+               PERFORM CUMUL-PRODUIT
+           END-IF
 
            ADD 1 TO L-NbrEnrTrt
 
            CONTINUE
            .
 
+      *----------------------------------------------------------------------------
+       RECHERCHE-ANNEE.
+      *-----------
+      *--   RECHERCHE L ANNEE DE LA DATE DE SOIN DANS TABLEAU-ANNEES-
+      *--   REF ET CREE UNE NOUVELLE TRANCHE (TABLEAU-ENR, TABLEAU-
+      *--   POLICES, TABLEAU-PRODUITS EN PARTAGENT L INDICE) SI ELLE
+      *--   N Y FIGURE PAS ENCORE. LE BISSEXTILE DE LA DATE DE SOIN A
+      *--   DEJA ETE CALCULE PAR CONTROLE-ENREGISTREMENT POUR CET
+      *--   ENREGISTREMENT, NUL BESOIN DE LE REFAIRE ICI.
+           MOVE 'N' TO L-AnneeTrouvee
+           PERFORM VARYING L-INDANNEE FROM 1 BY 1
+                   UNTIL L-INDANNEE > L-NbrAnnees
+               IF L-ANNEE-REF(L-INDANNEE) = E-DATESOIN(1:4)
+                   SET L-AnneeTrouvee-OUI TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT L-AnneeTrouvee-OUI
+               ADD 1 TO L-NbrAnnees
+               MOVE L-NbrAnnees TO L-INDANNEE
+               MOVE E-DATESOIN(1:4) TO L-ANNEE-REF(L-INDANNEE)
+           END-IF
+
+           CONTINUE
+           .
+
+      *----------------------------------------------------------------------------
+       CUMUL-PRODUIT.
+      *-----------
+      *--   RECHERCHE LE CODE PRODUIT DE L ENREGISTREMENT DANS
+      *--   TABLEAU-PRODUITS ET CREE UNE NOUVELLE ENTREE SI IL N Y
+      *--   FIGURE PAS ENCORE.
+           MOVE 'N' TO L-PrdTrouve
+           PERFORM VARYING IND-PRD FROM 1 BY 1
+                   UNTIL IND-PRD > L-NbrProduits
+               IF PRD-CODE(IND-PRD) = E-CODEPDT
+                   SET L-PrdTrouve-OUI TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT L-PrdTrouve-OUI
+               ADD 1 TO L-NbrProduits
+               SET IND-PRD TO L-NbrProduits
+      *--       L-PRODUIT(IND-PRD) EST REMIS A ZERO EXPLICITEMENT : LA
+      *--       CLAUSE VALUE ZERO DE PRD-MONTANT-MOIS N EST PAS
+      *--       APPLIQUEE PAR CE RUNTIME AU-DELA DE LA PREMIERE
+      *--       OCCURRENCE D UNE TABLE DEPENDING ON.
+               INITIALIZE L-PRODUIT(IND-PRD)
+               MOVE E-CODEPDT TO PRD-CODE(IND-PRD)
+           END-IF
+
+           ADD L-TMPMONT TO
+               PRD-MONTANT-MOIS(IND-PRD L-INDANNEE L-INDMOIS)
+
+           CONTINUE
+           .
+
+      *----------------------------------------------------------------------------
+       CUMUL-POLICE.
+      *-----------
+      *--   RECHERCHE LA POLICE DE L ENREGISTREMENT DANS
+      *--   TABLEAU-POLICES ET CREE UNE NOUVELLE ENTREE SI ELLE N Y
+      *--   FIGURE PAS ENCORE.
+           MOVE 'N' TO L-PolTrouvee
+           PERFORM VARYING IND-POL FROM 1 BY 1
+                   UNTIL IND-POL > L-NbrPolices
+               IF POL-NUMERO(IND-POL) = E-POLICENUM
+                   SET L-PolTrouvee-OUI TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT L-PolTrouvee-OUI
+               ADD 1 TO L-NbrPolices
+               SET IND-POL TO L-NbrPolices
+      *--       L-POLICE(IND-POL) EST REMIS A ZERO EXPLICITEMENT : LA
+      *--       CLAUSE VALUE ZERO DE POL-MONTANT-ANNEE N EST PAS
+      *--       APPLIQUEE PAR CE RUNTIME AU-DELA DE LA PREMIERE
+      *--       OCCURRENCE D UNE TABLE DEPENDING ON.
+               INITIALIZE L-POLICE(IND-POL)
+               MOVE E-POLICENUM TO POL-NUMERO(IND-POL)
+           END-IF
+
+           ADD L-TMPMONT TO POL-MONTANT-ANNEE(IND-POL L-INDANNEE)
+
+           CONTINUE
+           .
+
+      *----------------------------------------------------------------------------
+       CUMUL-AVOIR.
+      *-----------
+      *--   MEME PRINCIPE QUE CUMUL-POLICE, MAIS DANS TABLEAU-AVOIRS,
+      *--   POUR LES ENREGISTREMENTS MARQUES E-TYPE-AVOIR.
+           MOVE 'N' TO L-AvoirTrouve
+           PERFORM VARYING IND-AVOIR FROM 1 BY 1
+                   UNTIL IND-AVOIR > L-NbrPolAvoirs
+               IF AVOIR-NUMERO(IND-AVOIR) = E-POLICENUM
+                   SET L-AvoirTrouve-OUI TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT L-AvoirTrouve-OUI
+               ADD 1 TO L-NbrPolAvoirs
+               SET IND-AVOIR TO L-NbrPolAvoirs
+      *--       L-AVOIR(IND-AVOIR) EST REMIS A ZERO EXPLICITEMENT,
+      *--       COMME DANS CUMUL-POLICE, POUR LA MEME RAISON.
+               INITIALIZE L-AVOIR(IND-AVOIR)
+               MOVE E-POLICENUM TO AVOIR-NUMERO(IND-AVOIR)
+           END-IF
+
+           ADD L-TMPMONT TO AVOIR-MONTANT-ANNEE(IND-AVOIR L-INDANNEE)
+
+           CONTINUE
+           .
+
 
       *----------------------------------------------------------------------------
        ECRITURE-FICHIER.
@@ -216,16 +1014,23 @@
       *>          ECRITURE DU HEADER APRES CHAQUE NOUVELLE ANNEE
                MOVE L-OUTFILE-HEADER TO ENRECR
                WRITE ENRECR END-WRITE
+      *>          LE CUMUL REPART A ZERO A CHAQUE NOUVELLE ANNEE
+               MOVE ZERO TO L-CUMULANNEE
       *>          ECRITURE DUNE LIGNE PAR MOIS DE LANNEE
                PERFORM VARYING L-INDMOIS FROM 1 BY 1 UNTIL
                                L-INDMOIS > 12
 
                            MOVE L-INDMOIS TO ECR-MOIS
-                           COMPUTE L-TMPANNEE =
-                                   L-ANNEE_1 + L-INDANNEE - 1
+                           MOVE L-ANNEE-REF(L-INDANNEE)
+                                   TO L-TMPANNEE
                            MOVE L-TMPANNEE TO ECR-ANNEE
                            MOVE ENR-MONTMENS(L-INDANNEE L-INDMOIS)
                                    TO ECR-MONTANT
+                           ADD ENR-MONTMENS(L-INDANNEE L-INDMOIS)
+                                   TO L-CUMULANNEE
+                           ADD ENR-MONTMENS(L-INDANNEE L-INDMOIS)
+                                   TO L-TOTALGENERAL
+                           MOVE L-CUMULANNEE TO ECR-CUMUL
                            MOVE L-OUTFILE TO ENRECR
                            WRITE ENRECR END-WRITE
                            ADD 1 TO L-NbrEnrEcr
@@ -233,8 +1038,120 @@
                END-PERFORM
            END-PERFORM
 
+      *>          LIGNE DE TOTAL GENERAL APRES LE DETAIL MENSUEL
+           MOVE L-OUTFILE-TOTAL-HEADER TO ENRECR
+           WRITE ENRECR END-WRITE
+           ADD 1 TO L-NbrEnrEcr
+           MOVE L-TOTALGENERAL TO ECR-TOT-MONTANT
+           MOVE L-OUTFILE-TOTAL TO ENRECR
+           WRITE ENRECR END-WRITE
+           ADD 1 TO L-NbrEnrEcr
+
+           CONTINUE.
+      *----------------------------------------------------------------------------
+       ECRITURE-POLICES.
+      *-----------
+      *--   VENTILATION ANNUELLE DU MONTANT DES PRESTATIONS PAR
+      *--   NUMERO DE POLICE.
+           IF L-NbrPolices > 0
+               MOVE L-OUTFILE-POL-HEADER TO ENRECR
+               WRITE ENRECR END-WRITE
+               ADD 1 TO L-NbrEnrEcr
+
+               PERFORM VARYING IND-POL FROM 1 BY 1
+                       UNTIL IND-POL > L-NbrPolices
+                   PERFORM VARYING L-INDANNEE FROM 1 BY 1
+                           UNTIL L-INDANNEE > L-INDANNEE-MAX
+                       IF POL-MONTANT-ANNEE(IND-POL L-INDANNEE)
+                                                          > 0
+                           MOVE POL-NUMERO(IND-POL)
+                               TO ECR-POL-NUM
+                           MOVE L-ANNEE-REF(L-INDANNEE)
+                               TO L-TMPANNEE
+                           MOVE L-TMPANNEE TO ECR-POL-ANNEE
+                           MOVE POL-MONTANT-ANNEE(IND-POL L-INDANNEE)
+                               TO ECR-POL-MONTANT
+                           MOVE L-OUTFILE-POL TO ENRECR
+                           WRITE ENRECR END-WRITE
+                           ADD 1 TO L-NbrEnrEcr
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+
+           CONTINUE.
+
+      *----------------------------------------------------------------------------
+       ECRITURE-AVOIRS.
+      *-----------
+      *--   VENTILATION ANNUELLE DES AVOIRS/ANNULATIONS PAR NUMERO DE
+      *--   POLICE, SEPAREE DE "DETAIL PAR POLICE" POUR QUE LES
+      *--   PRESTATIONS NORMALES NE SOIENT PAS FAUSSEES PAR DES AVOIRS.
+           IF L-NbrPolAvoirs > 0
+               MOVE L-OUTFILE-AVOIR-HEADER TO ENRECR
+               WRITE ENRECR END-WRITE
+               ADD 1 TO L-NbrEnrEcr
+
+               PERFORM VARYING IND-AVOIR FROM 1 BY 1
+                       UNTIL IND-AVOIR > L-NbrPolAvoirs
+                   PERFORM VARYING L-INDANNEE FROM 1 BY 1
+                           UNTIL L-INDANNEE > L-INDANNEE-MAX
+                       IF AVOIR-MONTANT-ANNEE(IND-AVOIR L-INDANNEE)
+                                                          > 0
+                           MOVE AVOIR-NUMERO(IND-AVOIR)
+                               TO ECR-AVOIR-NUM
+                           MOVE L-ANNEE-REF(L-INDANNEE)
+                               TO L-TMPANNEE
+                           MOVE L-TMPANNEE TO ECR-AVOIR-ANNEE
+                           MOVE AVOIR-MONTANT-ANNEE(IND-AVOIR
+                               L-INDANNEE) TO ECR-AVOIR-MONTANT
+                           MOVE L-OUTFILE-AVOIR TO ENRECR
+                           WRITE ENRECR END-WRITE
+                           ADD 1 TO L-NbrEnrEcr
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+
+           CONTINUE.
+
+      *----------------------------------------------------------------------------
+       ECRITURE-PRODUITS.
+      *-----------
+      *--   VENTILATION MENSUELLE DU MONTANT DES PRESTATIONS PAR
+      *--   CODE PRODUIT.
+           IF L-NbrProduits > 0
+               MOVE L-OUTFILE-PRD-HEADER TO ENRECR
+               WRITE ENRECR END-WRITE
+               ADD 1 TO L-NbrEnrEcr
+
+               PERFORM VARYING IND-PRD FROM 1 BY 1
+                       UNTIL IND-PRD > L-NbrProduits
+                   PERFORM VARYING L-INDANNEE FROM 1 BY 1
+                           UNTIL L-INDANNEE > L-INDANNEE-MAX
+                       PERFORM VARYING L-INDMOIS FROM 1 BY 1
+                               UNTIL L-INDMOIS > 12
+                           IF PRD-MONTANT-MOIS(IND-PRD L-INDANNEE
+                                               L-INDMOIS) > 0
+                               MOVE PRD-CODE(IND-PRD) TO ECR-PRD-CODE
+                               MOVE L-ANNEE-REF(L-INDANNEE)
+                                   TO L-TMPANNEE
+                               MOVE L-TMPANNEE TO ECR-PRD-ANNEE
+                               MOVE L-INDMOIS TO ECR-PRD-MOIS
+                               MOVE PRD-MONTANT-MOIS(IND-PRD
+                                   L-INDANNEE L-INDMOIS)
+                                   TO ECR-PRD-MONTANT
+                               MOVE L-OUTFILE-PRD TO ENRECR
+                               WRITE ENRECR END-WRITE
+                               ADD 1 TO L-NbrEnrEcr
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+               END-PERFORM
+           END-IF
 
            CONTINUE.
+
       *----------------------------------------------------------------------------
        DISPLAY-DATA.
       *-----------
@@ -371,14 +1288,60 @@
       *----
            CLOSE DECOMPTE
            CLOSE OUTPUT-FILE
+           CLOSE FILE-REJETS
+
+           MOVE L-NbrEnrLus TO AUD-NBR-LUS
+           MOVE L-NbrEnrEcr TO AUD-NBR-ECR
+           MOVE L-NbrRejets TO AUD-NBR-REJ
+           MOVE 'FIN' TO AUD-EVENT
+           PERFORM ECRITURE-AUDIT
+           CLOSE FILE-AUDITLOG
+
            Display 'Nbre enregs lus =' L-NbrEnrLus '>'
            Display 'Nbre enregs ECRIS =' L-NbrEnrEcr'>'
            Display 'Nbre enregs TRAITE =' L-NbrEnrTrt'>'
+           Display 'Nbre enregs REJETES =' L-NbrRejets '>'
+           Display 'Nbre avoirs/annulations =' L-NbrAvoirs
+               ', montant total =' L-MontantAvoirs '>'
            DISPLAY '*************************************************'
            DISPLAY '      FIN   PROGRAMME ' L-Pgm
            DISPLAY '*************************************************'
            GOBACK.
 
+      *----------------------------------------------------------------------------
+       ECRITURE-AUDIT.
+      *-----------
+      *    ECRIT UNE LIGNE DE PISTE D AUDIT (DEBUT OU FIN DE
+      *    TRAITEMENT) DANS FILE-AUDITLOG, OUVERT EN EXTEND POUR
+      *    CONSERVER L HISTORIQUE DES EXECUTIONS PRECEDENTES.
+           MOVE FUNCTION CURRENT-DATE TO L-AuditTimestamp
+           MOVE 'COBOLEXERCICE3' TO AUD-PGM
+           MOVE SPACE TO AUD-SEP1
+           MOVE SPACE TO AUD-SEP2
+           MOVE SPACE TO AUD-SEP3
+           MOVE SPACE TO AUD-SEP4
+           MOVE SPACE TO AUD-SEP5
+           MOVE SPACE TO AUD-SEP6
+           MOVE SPACE TO AUD-SEP7
+           MOVE SPACE TO AUD-SEP8
+           MOVE L-RunId TO AUD-RUNID
+           IF L-Rerun-OUI
+               MOVE 'CORRECTION' TO AUD-TYPE
+           ELSE
+               MOVE 'NORMAL'     TO AUD-TYPE
+           END-IF
+           MOVE L-AuditTimestamp(1:4)  TO AUD-DATE(1:4)
+           MOVE '-'                   TO AUD-DATE(5:1)
+           MOVE L-AuditTimestamp(5:2)  TO AUD-DATE(6:2)
+           MOVE '-'                   TO AUD-DATE(8:1)
+           MOVE L-AuditTimestamp(7:2)  TO AUD-DATE(9:2)
+           MOVE L-AuditTimestamp(9:2)  TO AUD-TIME(1:2)
+           MOVE ':'                   TO AUD-TIME(3:1)
+           MOVE L-AuditTimestamp(11:2) TO AUD-TIME(4:2)
+           MOVE ':'                   TO AUD-TIME(6:1)
+           MOVE L-AuditTimestamp(13:2) TO AUD-TIME(7:2)
+           WRITE E-AUDITLOG
+           .
 
       *----------------------------------------------------------------------------
        ERREUR.

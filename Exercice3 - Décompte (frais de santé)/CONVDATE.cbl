@@ -27,6 +27,9 @@
            LOCAL-STORAGE SECTION.
            01 LS-DATE-YYYYDDD      PIC 9(7).
            01 LS-DATE-YYYYMMDD     PIC 9(8).
+           01 LS-MODE               PIC X(1).
+               88 LS-MODE-JULIEN-VERS-GREGORIEN    VALUE '1'.
+               88 LS-MODE-GREGORIEN-VERS-JULIEN    VALUE '2'.
 
 
 
@@ -40,20 +43,47 @@
                05 L-MOIS           PIC 9(2).
                05 L-JOUR           PIC 9(2).
 
+      *>  SENS DE LA CONVERSION DEMANDEE PAR L APPELANT. PARAMETRE
+      *>  FACULTATIF POUR LES APPELANTS EXISTANTS (NON PASSE = SENS
+      *>  HISTORIQUE JULIEN -> GREGORIEN).
+           01 LK-MODE               PIC X(1).
 
 
-       PROCEDURE DIVISION USING LK-DATE-YYYYDDD LK-DATE-YYYYMMDD.
+
+       PROCEDURE DIVISION USING LK-DATE-YYYYDDD LK-DATE-YYYYMMDD
+                                 OPTIONAL LK-MODE.
 
 
        MAIN-PROCEDURE.
 
-            MOVE LK-DATE-YYYYDDD TO LS-DATE-YYYYDDD
+            IF ADDRESS OF LK-MODE = NULL
+                MOVE '1' TO LS-MODE
+            ELSE
+                MOVE LK-MODE TO LS-MODE
+                END-IF
+
+            EVALUATE TRUE
+                WHEN LS-MODE-GREGORIEN-VERS-JULIEN
+                    MOVE LK-DATE-YYYYMMDD TO LS-DATE-YYYYMMDD
+
+                    COMPUTE LS-DATE-YYYYDDD =
+                           FUNCTION DAY-OF-INTEGER (
+                               FUNCTION INTEGER-OF-DATE(
+                                   LS-DATE-YYYYMMDD))
+                    END-COMPUTE
+
+                    MOVE LS-DATE-YYYYDDD TO LK-DATE-YYYYDDD
+
+                WHEN OTHER
+                    MOVE LK-DATE-YYYYDDD TO LS-DATE-YYYYDDD
 
-            COMPUTE LS-DATE-YYYYMMDD =
-                   FUNCTION DATE-OF-INTEGER (
-                       FUNCTION INTEGER-OF-DAY(LS-DATE-YYYYDDD))
+                    COMPUTE LS-DATE-YYYYMMDD =
+                           FUNCTION DATE-OF-INTEGER (
+                               FUNCTION INTEGER-OF-DAY(LS-DATE-YYYYDDD))
+                    END-COMPUTE
 
-            MOVE LS-DATE-YYYYMMDD TO LK-DATE-YYYYMMDD
+                    MOVE LS-DATE-YYYYMMDD TO LK-DATE-YYYYMMDD
+            END-EVALUATE
 
 
             GOBACK.

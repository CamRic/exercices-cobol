@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL3.
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. JVM WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. JVM.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RESULT1    ASSIGN TO DYNAMIC L-NomResult1
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-Fst1.
+
+       SELECT RESULT2    ASSIGN TO DYNAMIC L-NomResult2
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-Fst2.
+
+       SELECT FILE-RECONCIL ASSIGN TO DYNAMIC L-NomReconcil
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS L-FstR.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  RESULT1.
+       01  ENR-RESULT1                               PIC X(70).
+
+       FD  RESULT2.
+       01  ENR-RESULT2                               PIC X(70).
+
+       FD  FILE-RECONCIL.
+       01  S-RECONCIL                                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+
+       01 L-Pgm                         PIC X(15) VALUE 'RECONCIL3'.
+
+      *-- file status fichier
+       01 L-Fst1                                  PIC 99.
+       01 L-Fst2                                  PIC 99.
+       01 L-FstR                                  PIC 99.
+
+      *-- noms de fichiers parametrables par variable d'environnement
+       01 L-NomResult1           PIC X(40) VALUE 'RESULT.txt'.
+       01 L-NomResult2           PIC X(40) VALUE 'RESULT2.txt'.
+       01 L-NomReconcil          PIC X(40) VALUE 'RECONCIL3.txt'.
+       01 L-EnvTemp              PIC X(40).
+
+       01 L-FinFic1                               PIC X.
+           88 L-FinFic1-OK                        VALUE 'O'.
+       01 L-FinFic2                               PIC X.
+           88 L-FinFic2-OK                        VALUE 'O'.
+
+       01 WS-FinSection1                          PIC X VALUE 'N'.
+       01 WS-FinSection2                          PIC X VALUE 'N'.
+
+       01 L-Nbr.
+           05 L-NbrLus1                           PIC 9(5).
+           05 L-NbrLus2                           PIC 9(5).
+           05 L-NbrMois1                          PIC 9(5).
+           05 L-NbrMois2                          PIC 9(5).
+           05 L-NbrEcarts                          PIC 9(5).
+           05 L-NbrEnrEcr                          PIC 9(5).
+
+      *--  LIGNE DE DETAIL MENSUEL TELLE QU ECRITE PAR COBOLEXERCICE3
+      *--  ET COBOL3-2 DANS LEUR FICHIER DE RESULTAT (L-OUTFILE).
+      *--  LE MONTANT EST REPRIS TEL QUEL EN ALPHANUMERIQUE : LA
+      *--  MISE EN FORME ETANT IDENTIQUE DANS LES DEUX PROGRAMMES,
+      *--  DEUX MONTANTS EGAUX PRODUISENT LE MEME TEXTE.
+       01 WS-LIGNE-IN.
+           05 WS-MOIS-IN        PIC 99.
+           05 FILLER            PIC X(7).
+           05 WS-ANNEE-IN       PIC 9(4).
+           05 FILLER            PIC X(7).
+           05 WS-MONTANT-IN     PIC X(12).
+
+      *--  TABLES DES MONTANTS MENSUELS DE CHAQUE FICHIER, RECHERCHEES
+      *--  SEQUENTIELLEMENT COMME TABLEAU-POLICES DANS COBOLEXERCICE3.
+       01 TABLEAU-MOIS1.
+           05 L-MOIS1  OCCURS 1 TO 1200 TIMES
+                       DEPENDING ON L-NbrMois1
+                       INDEXED BY IND-M1.
+               10 M1-ANNEE           PIC 9(4).
+               10 M1-MOIS            PIC 99.
+               10 M1-MONTANT         PIC X(12).
+
+       01 TABLEAU-MOIS2.
+           05 L-MOIS2  OCCURS 1 TO 1200 TIMES
+                       DEPENDING ON L-NbrMois2
+                       INDEXED BY IND-M2.
+               10 M2-ANNEE           PIC 9(4).
+               10 M2-MOIS            PIC 99.
+               10 M2-MONTANT         PIC X(12).
+
+       01 WS-TROUVE                               PIC X.
+           88 WS-TROUVE-OUI                       VALUE 'Y'.
+
+       01 L-RECONCIL-HEADER                       PIC X(60)
+                      VALUE 'RECONCILIATION RESULT.txt / RESULT2.txt'.
+
+       01 L-RECONCIL-ECART.
+           05 FILLER             PIC X(7)  VALUE 'ANNEE: '.
+           05 ECR-R-ANNEE        PIC 9(4).
+           05 FILLER             PIC X(7)  VALUE ' MOIS: '.
+           05 ECR-R-MOIS         PIC 99.
+           05 FILLER             PIC X(12) VALUE ' RESULT.txt:'.
+           05 ECR-R-MONT1        PIC X(12).
+           05 FILLER             PIC X(13) VALUE ' RESULT2.txt:'.
+           05 ECR-R-MONT2        PIC X(12).
+
+       01 L-RECONCIL-MANQUE.
+           05 FILLER             PIC X(7)  VALUE 'ANNEE: '.
+           05 ECR-RM-ANNEE       PIC 9(4).
+           05 FILLER             PIC X(7)  VALUE ' MOIS: '.
+           05 ECR-RM-MOIS        PIC 99.
+           05 FILLER             PIC X(20) VALUE ' ABSENT DU FICHIER: '.
+           05 ECR-RM-FICHIER     PIC X(12).
+
+       01 L-RECONCIL-OK                           PIC X(44)
+                 VALUE 'AUCUN ECART - LES DEUX FICHIERS CONCORDENT'.
+
+       PROCEDURE DIVISION.
+
+       SQUELETTE.
+
+           PERFORM INIT
+
+           PERFORM CHARGE-RESULT1
+
+           PERFORM CHARGE-RESULT2
+
+           PERFORM COMPARE-MOIS
+
+           PERFORM FIN-TRT
+           .
+
+      *----------------------------------------------------------------------------
+       INIT.
+      *-----
+           DISPLAY '*************************************************'
+           DISPLAY '      DEBUT PROGRAMME ' L-Pgm
+           DISPLAY '*************************************************'
+
+           MOVE LOW-VALUE                              TO L-FinFic1
+           MOVE LOW-VALUE                              TO L-FinFic2
+           INITIALIZE L-Nbr
+
+      *>          NOMS DE FICHIERS PARAMETRABLES PAR VARIABLE D'ENVIRONNEMENT
+      *>          (A DEFAUT, LES NOMS CI-DESSUS SONT UTILISES)
+           DISPLAY 'RECONCIL3_RESULT1' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomResult1
+           END-IF
+
+           DISPLAY 'RECONCIL3_RESULT2' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomResult2
+           END-IF
+
+           DISPLAY 'RECONCIL3_RECONCIL' UPON ENVIRONMENT-NAME
+           ACCEPT L-EnvTemp FROM ENVIRONMENT-VALUE
+           IF L-EnvTemp NOT = SPACES
+               MOVE L-EnvTemp TO L-NomReconcil
+           END-IF
+
+           OPEN INPUT RESULT1
+           IF L-Fst1 NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-Fst1 '>'
+              PERFORM ERREUR
+           END-IF
+
+           OPEN INPUT RESULT2
+           IF L-Fst2 NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-Fst2 '>'
+              PERFORM ERREUR
+           END-IF
+
+           OPEN OUTPUT FILE-RECONCIL
+           IF L-FstR NOT = ZERO
+              DISPLAY 'Erreur ouverture fichier FS =' L-FstR '>'
+              PERFORM ERREUR
+           END-IF
+
+           MOVE L-RECONCIL-HEADER TO S-RECONCIL
+           WRITE S-RECONCIL END-WRITE
+           ADD 1 TO L-NbrEnrEcr
+           .
+      *----------------------------------------------------------------------------
+       CHARGE-RESULT1.
+      *-----------
+      *--  CHARGE LA SECTION "DETAIL PAR MOIS" DE RESULT.txt DANS
+      *--  TABLEAU-MOIS1. S ARRETE DES QU UNE AUTRE SECTION (DETAIL
+      *--  PAR POLICE, DETAIL PAR CODE PRODUIT) EST RENCONTREE.
+           PERFORM UNTIL L-FinFic1-OK OR WS-FinSection1 = 'Y'
+               READ RESULT1
+               AT END
+                  SET L-FinFic1-OK TO TRUE
+
+               NOT AT END
+                  IF L-Fst1 NOT = ZERO
+                     DISPLAY 'Erreur lecture fichier FS =' L-Fst1 '>'
+                     PERFORM ERREUR
+                  END-IF
+
+                  ADD 1 TO L-NbrLus1
+
+                  IF ENR-RESULT1(1:2) IS NUMERIC
+                     MOVE ENR-RESULT1 TO WS-LIGNE-IN
+                     ADD 1 TO L-NbrMois1
+                     SET IND-M1 TO L-NbrMois1
+                     MOVE WS-ANNEE-IN    TO M1-ANNEE(IND-M1)
+                     MOVE WS-MOIS-IN     TO M1-MOIS(IND-M1)
+                     MOVE WS-MONTANT-IN  TO M1-MONTANT(IND-M1)
+                  ELSE
+                     IF ENR-RESULT1(1:5) = 'DETAI'
+                        MOVE 'Y' TO WS-FinSection1
+                     END-IF
+                  END-IF
+               END-READ
+           END-PERFORM
+           .
+      *----------------------------------------------------------------------------
+       CHARGE-RESULT2.
+      *-----------
+      *--  MEME PRINCIPE QUE CHARGE-RESULT1 POUR RESULT2.txt.
+           PERFORM UNTIL L-FinFic2-OK OR WS-FinSection2 = 'Y'
+               READ RESULT2
+               AT END
+                  SET L-FinFic2-OK TO TRUE
+
+               NOT AT END
+                  IF L-Fst2 NOT = ZERO
+                     DISPLAY 'Erreur lecture fichier FS =' L-Fst2 '>'
+                     PERFORM ERREUR
+                  END-IF
+
+                  ADD 1 TO L-NbrLus2
+
+                  IF ENR-RESULT2(1:2) IS NUMERIC
+                     MOVE ENR-RESULT2 TO WS-LIGNE-IN
+                     ADD 1 TO L-NbrMois2
+                     SET IND-M2 TO L-NbrMois2
+                     MOVE WS-ANNEE-IN    TO M2-ANNEE(IND-M2)
+                     MOVE WS-MOIS-IN     TO M2-MOIS(IND-M2)
+                     MOVE WS-MONTANT-IN  TO M2-MONTANT(IND-M2)
+                  ELSE
+                     IF ENR-RESULT2(1:5) = 'DETAI'
+                        MOVE 'Y' TO WS-FinSection2
+                     END-IF
+                  END-IF
+               END-READ
+           END-PERFORM
+           .
+      *----------------------------------------------------------------------------
+       COMPARE-MOIS.
+      *-----------
+      *--  POUR CHAQUE ANNEE/MOIS DE TABLEAU-MOIS1, RECHERCHE LA MEME
+      *--  ANNEE/MOIS DANS TABLEAU-MOIS2 ET SIGNALE UN ECART DE
+      *--  MONTANT OU UNE ABSENCE. PUIS FAIT LE TRAJET INVERSE POUR
+      *--  DETECTER CE QUI EXISTE DANS RESULT2.txt MAIS PAS DANS
+      *--  RESULT.txt.
+           PERFORM VARYING IND-M1 FROM 1 BY 1
+                   UNTIL IND-M1 > L-NbrMois1
+
+               MOVE 'N' TO WS-TROUVE
+               PERFORM VARYING IND-M2 FROM 1 BY 1
+                       UNTIL IND-M2 > L-NbrMois2
+                   IF M2-ANNEE(IND-M2) = M1-ANNEE(IND-M1)
+                      AND M2-MOIS(IND-M2) = M1-MOIS(IND-M1)
+                       SET WS-TROUVE-OUI TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               IF WS-TROUVE-OUI
+                   IF M2-MONTANT(IND-M2) NOT = M1-MONTANT(IND-M1)
+                       ADD 1 TO L-NbrEcarts
+                       MOVE M1-ANNEE(IND-M1)   TO ECR-R-ANNEE
+                       MOVE M1-MOIS(IND-M1)    TO ECR-R-MOIS
+                       MOVE M1-MONTANT(IND-M1) TO ECR-R-MONT1
+                       MOVE M2-MONTANT(IND-M2) TO ECR-R-MONT2
+                       MOVE L-RECONCIL-ECART TO S-RECONCIL
+                       WRITE S-RECONCIL END-WRITE
+                       ADD 1 TO L-NbrEnrEcr
+                   END-IF
+               ELSE
+                   ADD 1 TO L-NbrEcarts
+                   MOVE M1-ANNEE(IND-M1)    TO ECR-RM-ANNEE
+                   MOVE M1-MOIS(IND-M1)     TO ECR-RM-MOIS
+                   MOVE 'RESULT2.txt'       TO ECR-RM-FICHIER
+                   MOVE L-RECONCIL-MANQUE TO S-RECONCIL
+                   WRITE S-RECONCIL END-WRITE
+                   ADD 1 TO L-NbrEnrEcr
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING IND-M2 FROM 1 BY 1
+                   UNTIL IND-M2 > L-NbrMois2
+
+               MOVE 'N' TO WS-TROUVE
+               PERFORM VARYING IND-M1 FROM 1 BY 1
+                       UNTIL IND-M1 > L-NbrMois1
+                   IF M1-ANNEE(IND-M1) = M2-ANNEE(IND-M2)
+                      AND M1-MOIS(IND-M1) = M2-MOIS(IND-M2)
+                       SET WS-TROUVE-OUI TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               IF NOT WS-TROUVE-OUI
+                   ADD 1 TO L-NbrEcarts
+                   MOVE M2-ANNEE(IND-M2)    TO ECR-RM-ANNEE
+                   MOVE M2-MOIS(IND-M2)     TO ECR-RM-MOIS
+                   MOVE 'RESULT.txt'        TO ECR-RM-FICHIER
+                   MOVE L-RECONCIL-MANQUE TO S-RECONCIL
+                   WRITE S-RECONCIL END-WRITE
+                   ADD 1 TO L-NbrEnrEcr
+               END-IF
+           END-PERFORM
+
+           IF L-NbrEcarts = 0
+               MOVE L-RECONCIL-OK TO S-RECONCIL
+               WRITE S-RECONCIL END-WRITE
+               ADD 1 TO L-NbrEnrEcr
+           END-IF
+
+           CONTINUE.
+
+      *----------------------------------------------------------------------------
+       FIN-TRT.
+      *----
+           CLOSE RESULT1
+           CLOSE RESULT2
+           CLOSE FILE-RECONCIL
+           Display 'Nbre lignes mensuelles RESULT.txt  =' L-NbrMois1 '>'
+           Display 'Nbre lignes mensuelles RESULT2.txt =' L-NbrMois2 '>'
+           Display 'Nbre ecarts detectes   =' L-NbrEcarts '>'
+           DISPLAY '*************************************************'
+           DISPLAY '      FIN   PROGRAMME ' L-Pgm
+           DISPLAY '*************************************************'
+           GOBACK.
+
+      *----------------------------------------------------------------------------
+       ERREUR.
+      *----
+           DISPLAY 'Fin anormale'
+           PERFORM FIN-TRT.
